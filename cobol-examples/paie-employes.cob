@@ -1,12 +1,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PAIE.
+      *===============================================
+      * CALCUL DES BULLETINS DE PAIE
+      * Interface ecran IBM 3270
+      * - Paie en lot pour tous les employes
+      * - Cumuls annuels sur la fiche employe
+      * - Cotisations par tranches progressives
+      * - Suivi des conges payes
+      * - Bulletins persistes et reimprimables
+      *===============================================
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYES ASSIGN TO 'EMPLOYES.DAT'
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS EMP-MATRICULE.
+           SELECT BULLETINS ASSIGN TO 'BULLETIN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BUL-CLE.
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYES.
@@ -15,6 +28,26 @@
            05 EMP-NOM PIC X(25).
            05 EMP-TAUX-H PIC 9(4)V99.
            05 EMP-SERVICE PIC X(10).
+           05 EMP-CUMUL-BRUT  PIC 9(8)V99.
+           05 EMP-CUMUL-COTIS PIC 9(7)V99.
+           05 EMP-CUMUL-NET   PIC 9(8)V99.
+           05 EMP-CONGES-ACQUIS PIC 9(3)V99.
+           05 EMP-CONGES-PRIS   PIC 9(3)V99.
+      *    BULLETINS DE PAIE PERSISTES (un par matricule et periode)
+       FD BULLETINS.
+       01 BULLETIN-REC.
+           05 BUL-CLE.
+               10 BUL-MATRICULE PIC 9(6).
+               10 BUL-PERIODE   PIC 9(6).
+           05 BUL-NOM          PIC X(25).
+           05 BUL-HEURES       PIC 9(3)V99.
+           05 BUL-H-SUP        PIC 9(2)V99.
+           05 BUL-BASE         PIC 9(7)V99.
+           05 BUL-SUPP         PIC 9(6)V99.
+           05 BUL-BRUT         PIC 9(7)V99.
+           05 BUL-COTIS        PIC 9(6)V99.
+           05 BUL-NET          PIC 9(7)V99.
+           05 BUL-DATE-CALCUL  PIC 9(8).
        WORKING-STORAGE SECTION.
        01 WS-HEURES PIC 9(3)V99 VALUE 0.
        01 WS-H-SUP PIC 9(2)V99 VALUE 0.
@@ -23,28 +56,87 @@
        01 WS-SUPP PIC 9(6)V99 VALUE 0.
        01 WS-COTIS PIC 9(6)V99 VALUE 0.
        01 WS-NET PIC 9(7)V99 VALUE 0.
-       01 WS-TAUX-COTIS PIC V99 VALUE 0.23.
        01 WS-TAUX-SUP PIC 9V99 VALUE 1.25.
+       01 WS-CHOIX PIC 9 VALUE 0.
+       01 WS-SOUS-CHOIX PIC 9 VALUE 0.
+       01 WS-FIN PIC 9 VALUE 0.
+       01 WS-EOF PIC 9 VALUE 0.
+       01 WS-LIGNE PIC 99 VALUE 0.
+       01 WS-MATRICULE-FILTRE PIC 9(6) VALUE 0.
+       01 WS-CONFIRM PIC X VALUE SPACE.
+       01 WS-DATE-JOUR PIC 9(8) VALUE 0.
+       01 WS-PERIODE PIC 9(6) VALUE 0.
+       01 WS-NB-TRAITES PIC 999 VALUE 0.
+       01 WS-CONGES-DEMANDES PIC 9(3)V99 VALUE 0.
        PROCEDURE DIVISION.
        DEBUT.
-           OPEN INPUT EMPLOYES.
-           DISPLAY '================================'.
-           DISPLAY '     CALCUL BULLETIN PAIE       '.
-           DISPLAY '================================'.
-           DISPLAY 'MATRICULE EMPLOYE:'.
-           ACCEPT EMP-MATRICULE.
+           OPEN I-O EMPLOYES.
+           OPEN I-O BULLETINS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR.
+           MOVE WS-DATE-JOUR(1:6) TO WS-PERIODE.
+           PERFORM UNTIL WS-FIN = 1
+               PERFORM AFFICHER-MENU
+               EVALUATE WS-CHOIX
+                   WHEN 1 PERFORM CALCULER-BULLETIN-UNITAIRE
+                   WHEN 2 PERFORM EXECUTER-PAIE-LOT
+                   WHEN 3 PERFORM MENU-CONGES
+                   WHEN 4 PERFORM CONSULTER-BULLETINS
+                   WHEN 9 MOVE 1 TO WS-FIN
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE EMPLOYES.
+           CLOSE BULLETINS.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY 'Au revoir!' LINE 12 POSITION 35 HIGHLIGHT.
+           STOP RUN.
+
+       AFFICHER-MENU.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '================================================'
+               LINE 2 POSITION 16 HIGHLIGHT.
+           DISPLAY '       SYSTEME DE PAIE       '
+               LINE 3 POSITION 16 REVERSE-VIDEO.
+           DISPLAY '================================================'
+               LINE 4 POSITION 16 HIGHLIGHT.
+           DISPLAY '1. Calculer un bulletin (un employe)' LINE 7
+               POSITION 20.
+           DISPLAY '2. Executer la paie pour tous les employes'
+               LINE 8 POSITION 20.
+           DISPLAY '3. Gestion des conges' LINE 9 POSITION 20.
+           DISPLAY '4. Consulter les bulletins' LINE 10 POSITION 20.
+           DISPLAY '9. Quitter' LINE 12 POSITION 20 BLINK.
+           DISPLAY 'Votre choix:' LINE 15 POSITION 20.
+           ACCEPT WS-CHOIX LINE 15 POSITION 33.
+
+      *===============================================
+      * BULLETIN UNITAIRE
+      *===============================================
+       CALCULER-BULLETIN-UNITAIRE.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- BULLETIN DE PAIE ---' LINE 2 POSITION 28
+               HIGHLIGHT.
+           DISPLAY 'Matricule employe:' LINE 5 POSITION 15.
+           ACCEPT EMP-MATRICULE LINE 5 POSITION 35.
            READ EMPLOYES
                INVALID KEY
-                   DISPLAY 'EMPLOYE NON TROUVE'
-                   STOP RUN
+                   DISPLAY 'EMPLOYE NON TROUVE' LINE 10 POSITION 31
+                       REVERSE-VIDEO
+                   GO TO CALCULER-BULLETIN-UNITAIRE-EXIT
            END-READ.
-           DISPLAY ' '.
-           DISPLAY 'EMPLOYE: ' EMP-NOM.
-           DISPLAY 'SERVICE: ' EMP-SERVICE.
-           DISPLAY 'TAUX HORAIRE: ' EMP-TAUX-H.
-           DISPLAY ' '.
-           DISPLAY 'HEURES TRAVAILLEES:'.
-           ACCEPT WS-HEURES.
+           DISPLAY 'Heures travaillees:' LINE 7 POSITION 15.
+           ACCEPT WS-HEURES LINE 7 POSITION 36.
+           PERFORM CALCULER-ET-ENREGISTRER-BULLETIN.
+           PERFORM AFFICHER-BULLETIN.
+       CALCULER-BULLETIN-UNITAIRE-EXIT.
+           DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 31.
+           ACCEPT WS-CONFIRM.
+
+      *    Calcule un bulletin pour l'employe courant (EMPLOYE-REC
+      *    deja lu, WS-HEURES deja saisi), met a jour les cumuls
+      *    annuels et accorde les conges acquis du mois, puis
+      *    persiste le bulletin (remplace l'ancien de la periode
+      *    s'il existe deja).
+       CALCULER-ET-ENREGISTRER-BULLETIN.
            IF WS-HEURES > 151.67
                COMPUTE WS-H-SUP = WS-HEURES - 151.67
                MOVE 151.67 TO WS-HEURES
@@ -52,21 +144,247 @@
                MOVE 0 TO WS-H-SUP
            END-IF.
            COMPUTE WS-BASE = WS-HEURES * EMP-TAUX-H.
-           COMPUTE WS-SUPP = WS-H-SUP * EMP-TAUX-H
-               * WS-TAUX-SUP.
+           COMPUTE WS-SUPP = WS-H-SUP * EMP-TAUX-H * WS-TAUX-SUP.
            COMPUTE WS-BRUT = WS-BASE + WS-SUPP.
-           COMPUTE WS-COTIS = WS-BRUT * WS-TAUX-COTIS.
+           PERFORM CALCULER-COTISATIONS-PROGRESSIVES.
            COMPUTE WS-NET = WS-BRUT - WS-COTIS.
-           DISPLAY '================================'.
-           DISPLAY '       BULLETIN DE PAIE         '.
-           DISPLAY '================================'.
-           DISPLAY 'SALAIRE BASE:    ' WS-BASE.
-           DISPLAY 'HEURES SUP (' WS-H-SUP 'h): ' WS-SUPP.
-           DISPLAY '--------------------------------'.
-           DISPLAY 'SALAIRE BRUT:    ' WS-BRUT.
-           DISPLAY 'COTISATIONS 23%: ' WS-COTIS.
-           DISPLAY '--------------------------------'.
-           DISPLAY 'NET A PAYER:     ' WS-NET.
-           DISPLAY '================================'.
-           CLOSE EMPLOYES.
-           STOP RUN.
\ No newline at end of file
+           MOVE EMP-MATRICULE TO BUL-MATRICULE.
+           MOVE WS-PERIODE TO BUL-PERIODE.
+      *    LES CUMULS ANNUELS ET LES CONGES NE SONT ACCORDES QU'A LA
+      *    PREMIERE CREATION DU BULLETIN DE LA PERIODE - UN RECALCUL
+      *    (SAISIE UNITAIRE OU RELANCE DU LOT) REMPLACE LE BULLETIN
+      *    SANS CUMULER UNE SECONDE FOIS.
+           READ BULLETINS
+               INVALID KEY
+                   ADD WS-BRUT TO EMP-CUMUL-BRUT
+                   ADD WS-COTIS TO EMP-CUMUL-COTIS
+                   ADD WS-NET TO EMP-CUMUL-NET
+                   ADD 2.5 TO EMP-CONGES-ACQUIS
+           END-READ.
+           REWRITE EMPLOYE-REC.
+           MOVE EMP-NOM TO BUL-NOM.
+           MOVE WS-HEURES TO BUL-HEURES.
+           MOVE WS-H-SUP TO BUL-H-SUP.
+           MOVE WS-BASE TO BUL-BASE.
+           MOVE WS-SUPP TO BUL-SUPP.
+           MOVE WS-BRUT TO BUL-BRUT.
+           MOVE WS-COTIS TO BUL-COTIS.
+           MOVE WS-NET TO BUL-NET.
+           MOVE WS-DATE-JOUR TO BUL-DATE-CALCUL.
+           REWRITE BULLETIN-REC
+               INVALID KEY WRITE BULLETIN-REC
+           END-REWRITE.
+
+      *    Bareme progressif par tranches de salaire brut mensuel,
+      *    a la place de l'ancien taux unique de 23% : chaque
+      *    tranche n'est taxee qu'au taux qui lui correspond.
+      *       0      -  1500.00 : 12%
+      *       1500.01 -  3000.00 : 23%
+      *       au-dela de 3000.00 : 30%
+       CALCULER-COTISATIONS-PROGRESSIVES.
+           MOVE 0 TO WS-COTIS.
+           IF WS-BRUT <= 1500.00
+               COMPUTE WS-COTIS ROUNDED = WS-BRUT * 0.12
+           ELSE
+               IF WS-BRUT <= 3000.00
+                   COMPUTE WS-COTIS ROUNDED =
+                       (1500.00 * 0.12) +
+                       ((WS-BRUT - 1500.00) * 0.23)
+               ELSE
+                   COMPUTE WS-COTIS ROUNDED =
+                       (1500.00 * 0.12) + (1500.00 * 0.23) +
+                       ((WS-BRUT - 3000.00) * 0.30)
+               END-IF
+           END-IF.
+
+       AFFICHER-BULLETIN.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '================================================'
+               LINE 2 POSITION 16 HIGHLIGHT.
+           DISPLAY '       BULLETIN DE PAIE       '
+               LINE 3 POSITION 16 REVERSE-VIDEO.
+           DISPLAY '================================================'
+               LINE 4 POSITION 16 HIGHLIGHT.
+           DISPLAY 'Employe:' LINE 6 POSITION 15.
+           DISPLAY BUL-NOM LINE 6 POSITION 28 HIGHLIGHT.
+           DISPLAY 'Periode:' LINE 7 POSITION 15.
+           DISPLAY BUL-PERIODE LINE 7 POSITION 28.
+           DISPLAY 'Salaire base:' LINE 9 POSITION 15.
+           DISPLAY BUL-BASE LINE 9 POSITION 35.
+           DISPLAY 'Heures sup:' LINE 10 POSITION 15.
+           DISPLAY BUL-H-SUP LINE 10 POSITION 35.
+           DISPLAY 'Majoration HS:' LINE 11 POSITION 15.
+           DISPLAY BUL-SUPP LINE 11 POSITION 35.
+           DISPLAY '------------------------------------------------'
+               LINE 12 POSITION 16.
+           DISPLAY 'SALAIRE BRUT:' LINE 13 POSITION 15 HIGHLIGHT.
+           DISPLAY BUL-BRUT LINE 13 POSITION 35 HIGHLIGHT.
+           DISPLAY 'Cotisations:' LINE 14 POSITION 15.
+           DISPLAY BUL-COTIS LINE 14 POSITION 35.
+           DISPLAY '------------------------------------------------'
+               LINE 15 POSITION 16.
+           DISPLAY 'NET A PAYER:' LINE 16 POSITION 15 HIGHLIGHT.
+           DISPLAY BUL-NET LINE 16 POSITION 35 HIGHLIGHT.
+
+      *===============================================
+      * PAIE EN LOT POUR TOUS LES EMPLOYES
+      *===============================================
+       EXECUTER-PAIE-LOT.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- PAIE EN LOT - TOUS LES EMPLOYES ---' LINE 2
+               POSITION 20 HIGHLIGHT.
+           DISPLAY 'Heures travaillees (identiques pour tous):'
+               LINE 4 POSITION 10.
+           ACCEPT WS-HEURES LINE 4 POSITION 55.
+           DISPLAY 'MATRICULE' LINE 6 POSITION 5 UNDERLINE.
+           DISPLAY 'NOM' LINE 6 POSITION 18 UNDERLINE.
+           DISPLAY 'NET A PAYER' LINE 6 POSITION 44 UNDERLINE.
+           MOVE 0 TO EMP-MATRICULE.
+           START EMPLOYES KEY >= EMP-MATRICULE
+               INVALID KEY
+                   DISPLAY 'AUCUN EMPLOYE ENREGISTRE' LINE 10
+                       POSITION 27 REVERSE-VIDEO
+           END-START.
+           MOVE 0 TO WS-EOF.
+           MOVE 0 TO WS-NB-TRAITES.
+           MOVE 7 TO WS-LIGNE.
+           PERFORM UNTIL WS-EOF = 1
+               READ EMPLOYES NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       PERFORM CALCULER-ET-ENREGISTRER-BULLETIN
+                       IF WS-LIGNE <= 20
+                           DISPLAY EMP-MATRICULE LINE WS-LIGNE
+                               POSITION 5
+                           DISPLAY EMP-NOM LINE WS-LIGNE
+                               POSITION 18
+                           DISPLAY WS-NET LINE WS-LIGNE
+                               POSITION 42
+                           ADD 1 TO WS-LIGNE
+                       END-IF
+                       ADD 1 TO WS-NB-TRAITES
+               END-READ
+           END-PERFORM.
+           DISPLAY 'Bulletins generes:' LINE 21 POSITION 10.
+           DISPLAY WS-NB-TRAITES LINE 21 POSITION 30 HIGHLIGHT.
+           DISPLAY 'Appuyez ENTREE...' LINE 23 POSITION 31.
+           ACCEPT WS-CONFIRM.
+
+      *===============================================
+      * CONGES PAYES
+      *===============================================
+       MENU-CONGES.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- GESTION DES CONGES ---' LINE 2 POSITION 27
+               HIGHLIGHT.
+           DISPLAY '1. Consulter le solde de conges' LINE 6
+               POSITION 25.
+           DISPLAY '2. Prendre des conges' LINE 8 POSITION 25.
+           DISPLAY '0. Retour' LINE 10 POSITION 25.
+           DISPLAY 'Choix:' LINE 13 POSITION 25.
+           ACCEPT WS-SOUS-CHOIX LINE 13 POSITION 32.
+           EVALUATE WS-SOUS-CHOIX
+               WHEN 1 PERFORM CONSULTER-SOLDE-CONGES
+               WHEN 2 PERFORM PRENDRE-CONGES
+           END-EVALUATE.
+
+       CONSULTER-SOLDE-CONGES.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- SOLDE DE CONGES ---' LINE 2 POSITION 29
+               HIGHLIGHT.
+           DISPLAY 'Matricule employe:' LINE 5 POSITION 15.
+           ACCEPT EMP-MATRICULE LINE 5 POSITION 35.
+           READ EMPLOYES
+               INVALID KEY
+                   DISPLAY 'EMPLOYE NON TROUVE' LINE 10 POSITION 31
+                       REVERSE-VIDEO
+               NOT INVALID KEY
+                   DISPLAY EMP-NOM LINE 7 POSITION 20 HIGHLIGHT
+                   DISPLAY 'Jours acquis:' LINE 9 POSITION 15
+                   DISPLAY EMP-CONGES-ACQUIS LINE 9 POSITION 35
+                   DISPLAY 'Jours pris:' LINE 10 POSITION 15
+                   DISPLAY EMP-CONGES-PRIS LINE 10 POSITION 35
+                   DISPLAY 'Solde disponible:' LINE 11 POSITION 15
+                   COMPUTE WS-CONGES-DEMANDES =
+                       EMP-CONGES-ACQUIS - EMP-CONGES-PRIS
+                   DISPLAY WS-CONGES-DEMANDES LINE 11 POSITION 35
+                       HIGHLIGHT
+           END-READ.
+           DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 31.
+           ACCEPT WS-CONFIRM.
+
+       PRENDRE-CONGES.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- PRISE DE CONGES ---' LINE 2 POSITION 29
+               HIGHLIGHT.
+           DISPLAY 'Matricule employe:' LINE 5 POSITION 15.
+           ACCEPT EMP-MATRICULE LINE 5 POSITION 35.
+           READ EMPLOYES
+               INVALID KEY
+                   DISPLAY 'EMPLOYE NON TROUVE' LINE 10 POSITION 31
+                       REVERSE-VIDEO
+                   GO TO PRENDRE-CONGES-EXIT
+           END-READ.
+           COMPUTE WS-CONGES-DEMANDES =
+               EMP-CONGES-ACQUIS - EMP-CONGES-PRIS.
+           DISPLAY 'Solde disponible:' LINE 7 POSITION 15.
+           DISPLAY WS-CONGES-DEMANDES LINE 7 POSITION 35 HIGHLIGHT.
+           DISPLAY 'Jours a prendre:' LINE 9 POSITION 15.
+           ACCEPT WS-CONGES-DEMANDES LINE 9 POSITION 33.
+           IF WS-CONGES-DEMANDES >
+               EMP-CONGES-ACQUIS - EMP-CONGES-PRIS
+               DISPLAY '*** SOLDE INSUFFISANT ***' LINE 13
+                   POSITION 27 REVERSE-VIDEO BLINK
+           ELSE
+               ADD WS-CONGES-DEMANDES TO EMP-CONGES-PRIS
+               REWRITE EMPLOYE-REC
+               DISPLAY '*** CONGES ENREGISTRES ***' LINE 13
+                   POSITION 26 HIGHLIGHT
+           END-IF.
+       PRENDRE-CONGES-EXIT.
+           DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 31.
+           ACCEPT WS-CONFIRM.
+
+      *===============================================
+      * CONSULTATION DES BULLETINS PERSISTES
+      *===============================================
+       CONSULTER-BULLETINS.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- BULLETINS DE PAIE ---' LINE 2 POSITION 28
+               HIGHLIGHT.
+           DISPLAY 'Matricule employe:' LINE 5 POSITION 15.
+           ACCEPT WS-MATRICULE-FILTRE LINE 5 POSITION 35.
+           DISPLAY 'PERIODE' LINE 7 POSITION 5 UNDERLINE.
+           DISPLAY 'BRUT' LINE 7 POSITION 18 UNDERLINE.
+           DISPLAY 'COTISATIONS' LINE 7 POSITION 30 UNDERLINE.
+           DISPLAY 'NET' LINE 7 POSITION 46 UNDERLINE.
+           MOVE WS-MATRICULE-FILTRE TO BUL-MATRICULE.
+           MOVE 0 TO BUL-PERIODE.
+           START BULLETINS KEY >= BUL-CLE
+               INVALID KEY
+                   DISPLAY 'AUCUN BULLETIN ENREGISTRE' LINE 10
+                       POSITION 27 REVERSE-VIDEO
+           END-START.
+           MOVE 0 TO WS-EOF.
+           MOVE 8 TO WS-LIGNE.
+           PERFORM UNTIL WS-EOF = 1 OR WS-LIGNE > 20
+               READ BULLETINS NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF BUL-MATRICULE NOT = WS-MATRICULE-FILTRE
+                           CONTINUE
+                       ELSE
+                           DISPLAY BUL-PERIODE LINE WS-LIGNE
+                               POSITION 5
+                           DISPLAY BUL-BRUT LINE WS-LIGNE
+                               POSITION 16
+                           DISPLAY BUL-COTIS LINE WS-LIGNE
+                               POSITION 28
+                           DISPLAY BUL-NET LINE WS-LIGNE
+                               POSITION 44
+                           ADD 1 TO WS-LIGNE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 31.
+           ACCEPT WS-CONFIRM.
