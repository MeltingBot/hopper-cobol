@@ -5,7 +5,7 @@
       * Interface ecran IBM 3270
       * - Gestion des fournisseurs (CRUD)
       * - Catalogue produits par fournisseur
-      * - Saisie de commandes avec lignes
+      * - Saisie de commandes multi-lignes
       * - Suivi et reception des commandes
       *===============================================
        ENVIRONMENT DIVISION.
@@ -23,6 +23,27 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CMD-NUM.
+           SELECT LIGNES-COMMANDE ASSIGN TO 'COMMANDES-L.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LCM-CLE.
+           SELECT HISTO-PRIX ASSIGN TO 'HISTOPRIX.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HISTO-STATUS.
+           SELECT CMD-CONTROLE ASSIGN TO 'CMDCTRL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTRL-STATUS.
+      *    REPARTITION DU STOCK PAR ENTREPOT - PARTAGE AVEC STOCK, VOIR
+      *    GESTION-STOCK.COB/MAJ-STOCK-ENTREPOT POUR LA MEME LOGIQUE.
+           SELECT STOCK-ENTREPOTS ASSIGN TO 'STOCKWH.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SWH-CLE.
+      *    JOURNAL D'AUDIT - VOIR COPYBOOKS/AUDIT.CPY, PARTAGE AVEC
+      *    CLIENTS ET BANQUE.
+           SELECT AUDIT ASSIGN TO 'AUDIT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD FOURNISSEURS.
@@ -32,22 +53,54 @@
            05 FRN-TEL       PIC X(10).
            05 FRN-DELAI     PIC 99.
        FD PRODUITS.
-       01 PRODUIT-REC.
-           05 PRD-CODE      PIC X(6).
-           05 PRD-FRN       PIC X(4).
-           05 PRD-LIBELLE   PIC X(20).
-           05 PRD-PRIX      PIC 9(5)V99.
-           05 PRD-STOCK     PIC 9(4).
+      *    LAYOUT PARTAGEE AVEC STOCK - VOIR COPYBOOKS/PRODUIT.CPY
+           COPY PRODUIT.
+      *    CMD-NUM DE LA COMMANDE (GROUPE FOURNISSEUR + SEQUENCE)
        FD COMMANDES.
        01 COMMANDE-REC.
            05 CMD-NUM       PIC 9(6).
            05 CMD-FRN       PIC X(4).
            05 CMD-DATE      PIC 9(8).
-           05 CMD-PRD       PIC X(6).
-           05 CMD-QTE       PIC 9(4).
-           05 CMD-PRIX      PIC 9(5)V99.
            05 CMD-STATUT    PIC X.
-      *       E=EN COURS, V=VALIDEE, R=RECUE, X=ANNULEE
+      *       E=EN COURS, V=VALIDEE, P=PARTIELLEMENT RECUE,
+      *       R=RECUE, X=ANNULEE
+           05 CMD-APPROBATEUR   PIC X(6).
+           05 CMD-RAISON-ANNUL  PIC X(4).
+      *    LIGNES DE LA COMMANDE - UNE COMMANDE PORTE PLUSIEURS
+      *    PRODUITS, COMME UN BON DE COMMANDE FOURNISSEUR REEL.
+       FD LIGNES-COMMANDE.
+       01 LIGNE-CMD-REC.
+           05 LCM-CLE.
+               10 LCM-NUM       PIC 9(6).
+               10 LCM-NUM-LIGNE PIC 99.
+           05 LCM-PRD       PIC X(8).
+           05 LCM-QTE       PIC 9(4).
+           05 LCM-QTE-RECUE PIC 9(4).
+           05 LCM-PRIX      PIC 9(5)V99.
+           05 LCM-STATUT    PIC X.
+      *       E=EN ATTENTE, R=RECUE
+           05 LCM-DATE-RECUE PIC 9(8).
+      *    HISTORIQUE DES PRIX FOURNISSEUR
+       FD HISTO-PRIX.
+       01 HISTO-PRIX-REC.
+           05 HPX-PRD       PIC X(8).
+           05 HPX-DATE      PIC 9(8).
+           05 HPX-PRIX      PIC 9(5)V99.
+      *    COMPTEUR DE NUMEROTATION DES COMMANDES
+       FD CMD-CONTROLE.
+       01 CTRL-REC.
+           05 CTRL-NEXT-CMD PIC 9(6).
+      *    REPARTITION DU STOCK PAR ENTREPOT
+       FD STOCK-ENTREPOTS.
+       01 STOCK-WH-REC.
+           05 SWH-CLE.
+               10 SWH-PRD       PIC X(8).
+               10 SWH-ENTREPOT  PIC X(4).
+           05 SWH-QTE       PIC 9(5).
+      *    JOURNAL D'AUDIT - VOIR COPYBOOKS/AUDIT.CPY, PARTAGE AVEC
+      *    CLIENTS ET BANQUE.
+       FD AUDIT.
+           COPY AUDIT.
        WORKING-STORAGE SECTION.
        01 WS-MENU          PIC 9 VALUE 0.
        01 WS-CHOIX         PIC 9 VALUE 0.
@@ -66,11 +119,43 @@
        01 WS-NAV           PIC X VALUE SPACE.
        01 WS-LIGNES-MAX    PIC 99 VALUE 8.
        01 WS-TOTAL-GLOBAL  PIC 9999 VALUE 0.
+      * Variables pour la saisie de lignes de commande
+       01 WS-NUM-LIGNE     PIC 99 VALUE 0.
+       01 WS-LCM-CLE.
+           05 WS-LCM-NUM       PIC 9(6).
+           05 WS-LCM-NUM-LIGNE PIC 99.
+       01 WS-TOUT-RECU     PIC 9 VALUE 0.
+       01 WS-CONTINUER-SAISIE PIC X VALUE SPACE.
+       01 WS-QTE-SAISIE    PIC 9(4) VALUE 0.
+       01 WS-SEUIL-APPROBATION PIC 9(7)V99 VALUE 5000.00.
+       01 WS-TOTAL-GLOBAL-MONTANT PIC 9(9)V99 VALUE 0.
+       01 WS-DATE-CMD-COURANTE PIC 9(8) VALUE 0.
+       01 WS-JULIEN-LIMITE PIC 9(9) VALUE 0.
+       01 WS-JULIEN-RECU   PIC 9(9) VALUE 0.
+      * Etat des fichiers auxiliaires (historique prix / compteur)
+       01 WS-HISTO-STATUS  PIC XX VALUE '00'.
+           88 WS-HISTO-OUVERT-OK VALUE '00'.
+       01 WS-CTRL-STATUS   PIC XX VALUE '00'.
+           88 WS-CTRL-OUVERT-OK VALUE '00'.
+       01 WS-AUD-STATUS    PIC XX VALUE '00'.
+           88 WS-AUD-OUVERT-OK VALUE '00'.
+       01 WS-OPERATEUR     PIC X(6) VALUE SPACES.
+       01 WS-AUD-AVANT-NOM PIC X(20) VALUE SPACES.
+       01 WS-AUD-AVANT-PRIX PIC 9(5)V99 VALUE 0.
+       01 WS-AUD-AVANT-QTE PIC 9(5) VALUE 0.
+       01 WS-AUD-AVANT-QTE-RECUE PIC 9(4) VALUE 0.
+       01 WS-ENTREPOT       PIC X(4) VALUE SPACES.
        PROCEDURE DIVISION.
        DEBUT.
            OPEN I-O FOURNISSEURS.
            OPEN I-O PRODUITS.
            OPEN I-O COMMANDES.
+           OPEN I-O LIGNES-COMMANDE.
+           OPEN I-O STOCK-ENTREPOTS.
+           PERFORM CHARGER-COMPTEUR-CMD.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY 'Code operateur:' LINE 10 POSITION 20.
+           ACCEPT WS-OPERATEUR LINE 10 POSITION 36.
            PERFORM UNTIL WS-FIN = 1
                PERFORM AFFICHER-MENU-PRINCIPAL
                ACCEPT WS-MENU LINE 18 POSITION 25
@@ -82,13 +167,41 @@
                    WHEN 9 MOVE 1 TO WS-FIN
                END-EVALUATE
            END-PERFORM.
+           PERFORM SAUVER-COMPTEUR-CMD.
            CLOSE FOURNISSEURS.
            CLOSE PRODUITS.
            CLOSE COMMANDES.
+           CLOSE LIGNES-COMMANDE.
+           CLOSE STOCK-ENTREPOTS.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY 'AU REVOIR' LINE 12 POSITION 35 HIGHLIGHT.
            STOP RUN.
 
+      *===============================================
+      * COMPTEUR DE NUMEROTATION DES COMMANDES
+      * WS-NEXT-CMD etait purement en memoire: un redemarrage du
+      * programme repartait a 1 et risquait de reutiliser un
+      * numero de commande deja present dans COMMANDES.DAT. On
+      * persiste donc le prochain numero dans un petit fichier
+      * de controle sequentiel.
+      *===============================================
+       CHARGER-COMPTEUR-CMD.
+           MOVE 1 TO WS-NEXT-CMD.
+           OPEN INPUT CMD-CONTROLE.
+           IF WS-CTRL-OUVERT-OK
+               READ CMD-CONTROLE
+                   NOT AT END
+                       MOVE CTRL-NEXT-CMD TO WS-NEXT-CMD
+               END-READ
+               CLOSE CMD-CONTROLE
+           END-IF.
+
+       SAUVER-COMPTEUR-CMD.
+           MOVE WS-NEXT-CMD TO CTRL-NEXT-CMD.
+           OPEN OUTPUT CMD-CONTROLE.
+           WRITE CTRL-REC.
+           CLOSE CMD-CONTROLE.
+
        AFFICHER-MENU-PRINCIPAL.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY '+' LINE 2 POSITION 18.
@@ -156,16 +269,27 @@
                        REVERSE-VIDEO
                    ACCEPT FRN-NOM LINE 7 POSITION 31
                    DISPLAY 'Telephone:' LINE 9 POSITION 15
-                   DISPLAY '[__________]' LINE 9 POSITION 30 REVERSE-VIDEO
+                   DISPLAY '[__________]' LINE 9 POSITION 30
+                       REVERSE-VIDEO
                    ACCEPT FRN-TEL LINE 9 POSITION 31
-                   DISPLAY 'Delai livraison (jours):' LINE 11 POSITION 15
+                   DISPLAY 'Delai livraison (jours):' LINE 11 POSITION
+                       15
                    DISPLAY '[__]' LINE 11 POSITION 40 REVERSE-VIDEO
                    ACCEPT FRN-DELAI LINE 11 POSITION 41
                    WRITE FOURNIS-REC
-                   DISPLAY '*** FOURNISSEUR CREE ***' LINE 14 POSITION 28
+                   MOVE FRN-CODE TO AUD-CLE
+                   MOVE SPACES TO AUD-AVANT
+                   STRING FRN-NOM DELIMITED BY SIZE
+                       ' / ' DELIMITED BY SIZE
+                       FRN-TEL DELIMITED BY SIZE
+                       INTO AUD-APRES
+                   PERFORM ECRIRE-AUDIT-CREATE
+                   DISPLAY '*** FOURNISSEUR CREE ***' LINE 14 POSITION
+                       28
                        HIGHLIGHT
                NOT INVALID KEY
-                   DISPLAY 'ERREUR: CODE DEJA UTILISE' LINE 14 POSITION 27
+                   DISPLAY 'ERREUR: CODE DEJA UTILISE' LINE 14 POSITION
+                       27
                        HIGHLIGHT
            END-READ.
            DISPLAY 'Appuyez ENTREE...' LINE 18 POSITION 31 BLINK.
@@ -222,18 +346,25 @@
                NOT INVALID KEY
                    DISPLAY 'Nom actuel:' LINE 7 POSITION 15
                    DISPLAY FRN-NOM LINE 7 POSITION 30 HIGHLIGHT
+                   MOVE FRN-NOM TO WS-AUD-AVANT-NOM
                    DISPLAY 'Nouveau nom:' LINE 8 POSITION 15
                    DISPLAY '[____________________]' LINE 8 POSITION 30
                        REVERSE-VIDEO
                    ACCEPT FRN-NOM LINE 8 POSITION 31
                    DISPLAY 'Nouveau tel:' LINE 10 POSITION 15
-                   DISPLAY '[__________]' LINE 10 POSITION 30 REVERSE-VIDEO
+                   DISPLAY '[__________]' LINE 10 POSITION 30
+                       REVERSE-VIDEO
                    ACCEPT FRN-TEL LINE 10 POSITION 31
                    DISPLAY 'Nouveau delai:' LINE 12 POSITION 15
                    DISPLAY '[__]' LINE 12 POSITION 30 REVERSE-VIDEO
                    ACCEPT FRN-DELAI LINE 12 POSITION 31
                    REWRITE FOURNIS-REC
-                   DISPLAY '*** FOURNISSEUR MODIFIE ***' LINE 15 POSITION 26
+                   MOVE FRN-CODE TO AUD-CLE
+                   MOVE WS-AUD-AVANT-NOM TO AUD-AVANT
+                   MOVE FRN-NOM TO AUD-APRES
+                   PERFORM ECRIRE-AUDIT-UPDATE
+                   DISPLAY '*** FOURNISSEUR MODIFIE ***' LINE 15
+                       POSITION 26
                        HIGHLIGHT
            END-READ.
            DISPLAY 'Appuyez ENTREE...' LINE 18 POSITION 31 BLINK.
@@ -246,9 +377,11 @@
            START FOURNISSEURS KEY >= FRN-CODE
                INVALID KEY
                    DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS
-                   DISPLAY '=== LISTE FOURNISSEURS ===' LINE 2 POSITION 27
+                   DISPLAY '=== LISTE FOURNISSEURS ===' LINE 2 POSITION
+                       27
+                       HIGHLIGHT
+                   DISPLAY 'AUCUN FOURNISSEUR' LINE 10 POSITION 31
                        HIGHLIGHT
-                   DISPLAY 'AUCUN FOURNISSEUR' LINE 10 POSITION 31 HIGHLIGHT
                    DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 31 BLINK
                    ACCEPT WS-CHOIX LINE 20 POSITION 49
                NOT INVALID KEY
@@ -361,7 +494,8 @@
 
        AJOUTER-PRODUIT.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
-           DISPLAY '=== NOUVEAU PRODUIT ===' LINE 2 POSITION 28 HIGHLIGHT.
+           DISPLAY '=== NOUVEAU PRODUIT ===' LINE 2 POSITION 28
+               HIGHLIGHT.
            DISPLAY 'Code fournisseur:' LINE 5 POSITION 15.
            DISPLAY '[____]' LINE 5 POSITION 33 REVERSE-VIDEO.
            ACCEPT PRD-FRN LINE 5 POSITION 34.
@@ -373,8 +507,8 @@
                NOT INVALID KEY
                    DISPLAY 'Fournisseur:' LINE 6 POSITION 15
                    DISPLAY FRN-NOM LINE 6 POSITION 30 HIGHLIGHT
-                   DISPLAY 'Code produit (6 car):' LINE 8 POSITION 15
-                   DISPLAY '[______]' LINE 8 POSITION 37 REVERSE-VIDEO
+                   DISPLAY 'Code produit (8 car):' LINE 8 POSITION 15
+                   DISPLAY '[________]' LINE 8 POSITION 37 REVERSE-VIDEO
                    ACCEPT PRD-CODE LINE 8 POSITION 38
                    READ PRODUITS
                        INVALID KEY
@@ -387,10 +521,21 @@
                                REVERSE-VIDEO
                            ACCEPT PRD-PRIX LINE 12 POSITION 31
                            DISPLAY 'Stock initial:' LINE 14 POSITION 15
-                           DISPLAY '[____]' LINE 14 POSITION 30
+                           DISPLAY '[_____]' LINE 14 POSITION 30
                                REVERSE-VIDEO
-                           ACCEPT PRD-STOCK LINE 14 POSITION 31
+                           ACCEPT PRD-QTE LINE 14 POSITION 31
+                           MOVE 0 TO PRD-SEUIL
+                           MOVE 0 TO PRD-DELAI
+                           MOVE 'N' TO PRD-LOT-GERE
                            WRITE PRODUIT-REC
+                           PERFORM ENREGISTRER-PRIX-INITIAL
+                           MOVE PRD-CODE TO AUD-CLE
+                           MOVE SPACES TO AUD-AVANT
+                           STRING PRD-LIBELLE DELIMITED BY SIZE
+                               ' / STOCK=' DELIMITED BY SIZE
+                               PRD-QTE DELIMITED BY SIZE
+                               INTO AUD-APRES
+                           PERFORM ECRIRE-AUDIT-CREATE
                            DISPLAY '*** PRODUIT AJOUTE ***' LINE 17
                                POSITION 29 HIGHLIGHT
                        NOT INVALID KEY
@@ -406,7 +551,7 @@
            DISPLAY '=== CONSULTER PRODUIT ===' LINE 2 POSITION 27
                HIGHLIGHT.
            DISPLAY 'Code produit:' LINE 5 POSITION 15.
-           DISPLAY '[______]' LINE 5 POSITION 30 REVERSE-VIDEO.
+           DISPLAY '[________]' LINE 5 POSITION 30 REVERSE-VIDEO.
            ACCEPT PRD-CODE LINE 5 POSITION 31.
            READ PRODUITS
                INVALID KEY
@@ -434,7 +579,7 @@
                    DISPLAY '|' LINE 11 POSITION 48
                    DISPLAY '|' LINE 12 POSITION 20
                    DISPLAY 'Stock:' LINE 12 POSITION 22
-                   DISPLAY PRD-STOCK LINE 12 POSITION 32 HIGHLIGHT
+                   DISPLAY PRD-QTE LINE 12 POSITION 32 HIGHLIGHT
                    DISPLAY '|' LINE 12 POSITION 48
                    DISPLAY '+---------------------------+'
                        LINE 13 POSITION 20
@@ -447,7 +592,7 @@
            DISPLAY '=== MODIFIER PRODUIT ===' LINE 2 POSITION 28
                HIGHLIGHT.
            DISPLAY 'Code produit:' LINE 5 POSITION 15.
-           DISPLAY '[______]' LINE 5 POSITION 30 REVERSE-VIDEO.
+           DISPLAY '[________]' LINE 5 POSITION 30 REVERSE-VIDEO.
            ACCEPT PRD-CODE LINE 5 POSITION 31.
            READ PRODUITS
                INVALID KEY
@@ -458,15 +603,30 @@
                    DISPLAY PRD-LIBELLE LINE 7 POSITION 25 HIGHLIGHT
                    DISPLAY 'Prix actuel:' LINE 9 POSITION 15
                    DISPLAY PRD-PRIX LINE 9 POSITION 30
+                   MOVE PRD-PRIX TO WS-AUD-AVANT-PRIX
+                   MOVE PRD-QTE TO WS-AUD-AVANT-QTE
                    DISPLAY 'Nouveau prix:' LINE 10 POSITION 15
                    DISPLAY '[_______]' LINE 10 POSITION 30 REVERSE-VIDEO
                    ACCEPT PRD-PRIX LINE 10 POSITION 31
                    DISPLAY 'Stock actuel:' LINE 12 POSITION 15
-                   DISPLAY PRD-STOCK LINE 12 POSITION 30
+                   DISPLAY PRD-QTE LINE 12 POSITION 30
                    DISPLAY 'Nouveau stock:' LINE 13 POSITION 15
-                   DISPLAY '[____]' LINE 13 POSITION 30 REVERSE-VIDEO
-                   ACCEPT PRD-STOCK LINE 13 POSITION 31
+                   DISPLAY '[_____]' LINE 13 POSITION 30 REVERSE-VIDEO
+                   ACCEPT PRD-QTE LINE 13 POSITION 31
+                   PERFORM ENREGISTRER-HISTORIQUE-PRIX
                    REWRITE PRODUIT-REC
+                   MOVE PRD-CODE TO AUD-CLE
+                   STRING 'PRIX=' DELIMITED BY SIZE
+                       WS-AUD-AVANT-PRIX DELIMITED BY SIZE
+                       ' STOCK=' DELIMITED BY SIZE
+                       WS-AUD-AVANT-QTE DELIMITED BY SIZE
+                       INTO AUD-AVANT
+                   STRING 'PRIX=' DELIMITED BY SIZE
+                       PRD-PRIX DELIMITED BY SIZE
+                       ' STOCK=' DELIMITED BY SIZE
+                       PRD-QTE DELIMITED BY SIZE
+                       INTO AUD-APRES
+                   PERFORM ECRIRE-AUDIT-UPDATE
                    DISPLAY '*** PRODUIT MODIFIE ***' LINE 16 POSITION 28
                        HIGHLIGHT
            END-READ.
@@ -495,7 +655,8 @@
                            DISPLAY 'Catalogue:' LINE 5 POSITION 15
                            DISPLAY FRN-NOM LINE 5 POSITION 26 HIGHLIGHT
                            DISPLAY 'AUCUN PRODUIT' LINE 12 POSITION 33
-                           DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 31
+                           DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION
+                               31
                                BLINK
                            ACCEPT WS-CHOIX LINE 20 POSITION 49
                        NOT INVALID KEY
@@ -507,7 +668,8 @@
                                MOVE 0 TO WS-EOF
                                PERFORM AFFICHER-PAGE-CATALOGUE
                                IF WS-EOF = 0
-                                   DISPLAY '[P]rec [S]uite [Q]uitter' LINE 20
+                                   DISPLAY '[P]rec [S]uite [Q]uitter'
+                                       LINE 20
                                        POSITION 25
                                    ACCEPT WS-NAV LINE 20 POSITION 51
                                    EVALUATE WS-NAV
@@ -527,7 +689,8 @@
                                            MOVE 'Q' TO WS-NAV
                                    END-EVALUATE
                                ELSE
-                                   DISPLAY 'Fin - Appuyez ENTREE...' LINE 20
+                                   DISPLAY 'Fin - Appuyez ENTREE...'
+                                       LINE 20
                                        POSITION 28 BLINK
                                    ACCEPT WS-CHOIX LINE 20 POSITION 52
                                    MOVE 'Q' TO WS-NAV
@@ -575,7 +738,7 @@
                            DISPLAY PRD-CODE LINE WS-LIGNE POSITION 5
                            DISPLAY PRD-LIBELLE LINE WS-LIGNE POSITION 14
                            DISPLAY PRD-PRIX LINE WS-LIGNE POSITION 35
-                           DISPLAY PRD-STOCK LINE WS-LIGNE POSITION 48
+                           DISPLAY PRD-QTE LINE WS-LIGNE POSITION 48
                            ADD 1 TO WS-LIGNE
                            ADD 1 TO WS-PAGE-COUNT
                            ADD 1 TO WS-TOTAL-GLOBAL
@@ -590,7 +753,7 @@
            DISPLAY FRN-CODE LINE 18 POSITION 37.
 
       *===============================================
-      * SAISIE DES COMMANDES
+      * SAISIE DES COMMANDES (MULTI-LIGNES)
       *===============================================
        MENU-COMMANDES.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
@@ -618,118 +781,195 @@
                WHEN 5 PERFORM LISTER-COMMANDES
            END-EVALUATE.
 
+      *    Cree l'en-tete de la commande, puis boucle sur la saisie
+      *    des lignes (un produit + une quantite par ligne) jusqu'a
+      *    ce que l'utilisateur tape FIN comme code produit.
        NOUVELLE-COMMANDE.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY '=== NOUVELLE COMMANDE ===' LINE 2 POSITION 27
                HIGHLIGHT.
-           DISPLAY 'Code produit:' LINE 5 POSITION 15.
-           DISPLAY '[______]' LINE 5 POSITION 30 REVERSE-VIDEO.
-           ACCEPT PRD-CODE LINE 5 POSITION 31.
-           READ PRODUITS
+           DISPLAY 'Code fournisseur:' LINE 5 POSITION 15.
+           DISPLAY '[____]' LINE 5 POSITION 33 REVERSE-VIDEO.
+           ACCEPT FRN-CODE LINE 5 POSITION 34.
+           READ FOURNISSEURS
                INVALID KEY
-                   DISPLAY 'PRODUIT INCONNU' LINE 12 POSITION 32
+                   DISPLAY 'FOURNISSEUR INCONNU' LINE 12 POSITION 30
                        HIGHLIGHT
+                   DISPLAY 'Appuyez ENTREE...' LINE 21 POSITION 31 BLINK
+                   ACCEPT WS-CHOIX LINE 21 POSITION 49
                NOT INVALID KEY
-                   DISPLAY '+---------------------------+'
-                       LINE 7 POSITION 20
-                   DISPLAY '|' LINE 8 POSITION 20
-                   DISPLAY 'Produit:' LINE 8 POSITION 22
-                   DISPLAY PRD-LIBELLE LINE 8 POSITION 32 HIGHLIGHT
-                   DISPLAY '|' LINE 8 POSITION 48
-                   DISPLAY '|' LINE 9 POSITION 20
-                   DISPLAY 'Stock:' LINE 9 POSITION 22
-                   DISPLAY PRD-STOCK LINE 9 POSITION 32
-                   DISPLAY '|' LINE 9 POSITION 48
-                   DISPLAY '|' LINE 10 POSITION 20
-                   DISPLAY 'Prix:' LINE 10 POSITION 22
-                   DISPLAY PRD-PRIX LINE 10 POSITION 32
-                   DISPLAY 'EUR' LINE 10 POSITION 42
-                   DISPLAY '|' LINE 10 POSITION 48
-                   DISPLAY '+---------------------------+'
-                       LINE 11 POSITION 20
-                   DISPLAY 'Quantite a commander:' LINE 13 POSITION 15
-                   DISPLAY '[____]' LINE 13 POSITION 38 REVERSE-VIDEO
-                   ACCEPT CMD-QTE LINE 13 POSITION 39
-                   DISPLAY 'Date (AAAAMMJJ):' LINE 14 POSITION 15
-                   DISPLAY '[________]' LINE 14 POSITION 38 REVERSE-VIDEO
-                   ACCEPT CMD-DATE LINE 14 POSITION 39
+                   DISPLAY 'Fournisseur:' LINE 6 POSITION 15
+                   DISPLAY FRN-NOM LINE 6 POSITION 30 HIGHLIGHT
                    MOVE WS-NEXT-CMD TO CMD-NUM
                    ADD 1 TO WS-NEXT-CMD
-                   MOVE PRD-FRN TO CMD-FRN
-                   MOVE PRD-CODE TO CMD-PRD
-                   MOVE PRD-PRIX TO CMD-PRIX
+                   MOVE FRN-CODE TO CMD-FRN
+                   DISPLAY 'Date (AAAAMMJJ):' LINE 7 POSITION 15
+                   DISPLAY '[________]' LINE 7 POSITION 38 REVERSE-VIDEO
+                   ACCEPT CMD-DATE LINE 7 POSITION 39
                    MOVE 'E' TO CMD-STATUT
+                   MOVE SPACES TO CMD-APPROBATEUR CMD-RAISON-ANNUL
                    WRITE COMMANDE-REC
-                   COMPUTE WS-MONTANT = CMD-QTE * CMD-PRIX
-                   DISPLAY '*** COMMANDE CREEE ***' LINE 16 POSITION 29
+                   DISPLAY 'Numero commande:' LINE 8 POSITION 15
+                   DISPLAY CMD-NUM LINE 8 POSITION 33 HIGHLIGHT
+                   MOVE 0 TO WS-NUM-LIGNE
+                   MOVE 0 TO WS-TOTAL
+                   MOVE SPACE TO WS-CONTINUER-SAISIE
+                   PERFORM UNTIL WS-CONTINUER-SAISIE = 'N'
+                       PERFORM SAISIR-LIGNE-COMMANDE
+                   END-PERFORM
+                   MOVE CMD-NUM TO AUD-CLE
+                   MOVE 'FRN=' TO AUD-AVANT
+                   MOVE FRN-CODE TO AUD-AVANT(5:4)
+                   STRING 'LIGNES=' DELIMITED BY SIZE
+                       WS-NUM-LIGNE DELIMITED BY SIZE
+                       ' TOTAL=' DELIMITED BY SIZE
+                       WS-TOTAL DELIMITED BY SIZE
+                       INTO AUD-APRES
+                   PERFORM ECRIRE-AUDIT-CREATE
+                   DISPLAY '*** COMMANDE CREEE ***' LINE 19 POSITION 29
                        HIGHLIGHT
-                   DISPLAY 'Numero:' LINE 17 POSITION 20
-                   DISPLAY CMD-NUM LINE 17 POSITION 28 HIGHLIGHT
-                   DISPLAY 'Montant:' LINE 18 POSITION 20
-                   DISPLAY WS-MONTANT LINE 18 POSITION 29 HIGHLIGHT
-                   DISPLAY 'EUR' LINE 18 POSITION 40
+                   DISPLAY 'Total commande:' LINE 20 POSITION 20
+                   DISPLAY WS-TOTAL LINE 20 POSITION 37 HIGHLIGHT
+                   DISPLAY 'EUR' LINE 20 POSITION 48
            END-READ.
            DISPLAY 'Appuyez ENTREE...' LINE 21 POSITION 31 BLINK.
            ACCEPT WS-CHOIX LINE 21 POSITION 49.
 
+       SAISIR-LIGNE-COMMANDE.
+           ADD 1 TO WS-NUM-LIGNE.
+           IF WS-NUM-LIGNE > 10
+               MOVE 'N' TO WS-CONTINUER-SAISIE
+               GO TO SAISIR-LIGNE-COMMANDE-EXIT
+           END-IF.
+           DISPLAY 'Ligne' LINE 10 POSITION 15.
+           DISPLAY WS-NUM-LIGNE LINE 10 POSITION 21.
+           DISPLAY 'Code produit (FIN=00000000):' LINE 11 POSITION 15.
+           DISPLAY '[________]' LINE 11 POSITION 45 REVERSE-VIDEO.
+           ACCEPT PRD-CODE LINE 11 POSITION 46.
+           IF PRD-CODE = '00000000'
+               SUBTRACT 1 FROM WS-NUM-LIGNE
+               MOVE 'N' TO WS-CONTINUER-SAISIE
+               GO TO SAISIR-LIGNE-COMMANDE-EXIT
+           END-IF.
+           READ PRODUITS
+               INVALID KEY
+                   DISPLAY 'PRODUIT INCONNU' LINE 13 POSITION 32
+                       HIGHLIGHT
+                   SUBTRACT 1 FROM WS-NUM-LIGNE
+                   GO TO SAISIR-LIGNE-COMMANDE-EXIT
+           END-READ.
+           DISPLAY 'Produit:' LINE 13 POSITION 15.
+           DISPLAY PRD-LIBELLE LINE 13 POSITION 25 HIGHLIGHT.
+           DISPLAY 'Prix:' LINE 13 POSITION 48.
+           DISPLAY PRD-PRIX LINE 13 POSITION 54.
+           DISPLAY 'Quantite:' LINE 14 POSITION 15.
+           DISPLAY '[____]' LINE 14 POSITION 38 REVERSE-VIDEO.
+           ACCEPT LCM-QTE LINE 14 POSITION 39.
+           MOVE CMD-NUM TO LCM-NUM.
+           MOVE WS-NUM-LIGNE TO LCM-NUM-LIGNE.
+           MOVE PRD-CODE TO LCM-PRD.
+           MOVE PRD-PRIX TO LCM-PRIX.
+           MOVE 'E' TO LCM-STATUT.
+           MOVE 0 TO LCM-QTE-RECUE.
+           MOVE 0 TO LCM-DATE-RECUE.
+           WRITE LIGNE-CMD-REC.
+           MOVE CMD-NUM TO AUD-CLE.
+           MOVE SPACES TO AUD-AVANT.
+           STRING 'PRD=' DELIMITED BY SIZE
+               LCM-PRD DELIMITED BY SIZE
+               ' QTE=' DELIMITED BY SIZE
+               LCM-QTE DELIMITED BY SIZE
+               INTO AUD-APRES.
+           PERFORM ECRIRE-AUDIT-CREATE.
+           COMPUTE WS-MONTANT = LCM-QTE * LCM-PRIX.
+           ADD WS-MONTANT TO WS-TOTAL.
+           DISPLAY 'Montant ligne:' LINE 16 POSITION 15.
+           DISPLAY WS-MONTANT LINE 16 POSITION 32 HIGHLIGHT.
+           DISPLAY 'EUR' LINE 16 POSITION 43.
+       SAISIR-LIGNE-COMMANDE-EXIT.
+           EXIT.
+
        CONSULTER-COMMANDE.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY '=== CONSULTER COMMANDE ===' LINE 2 POSITION 27
                HIGHLIGHT.
-           DISPLAY 'Numero commande:' LINE 5 POSITION 15.
-           DISPLAY '[______]' LINE 5 POSITION 32 REVERSE-VIDEO.
-           ACCEPT CMD-NUM LINE 5 POSITION 33.
+           DISPLAY 'Numero commande:' LINE 4 POSITION 15.
+           DISPLAY '[______]' LINE 4 POSITION 32 REVERSE-VIDEO.
+           ACCEPT CMD-NUM LINE 4 POSITION 33.
            READ COMMANDES
                INVALID KEY
                    DISPLAY 'COMMANDE NON TROUVEE' LINE 12 POSITION 30
                        HIGHLIGHT
                NOT INVALID KEY
-                   COMPUTE WS-MONTANT = CMD-QTE * CMD-PRIX
-                   DISPLAY '+-----------------------------+'
-                       LINE 7 POSITION 19
-                   DISPLAY '|' LINE 8 POSITION 19
-                   DISPLAY 'Commande N:' LINE 8 POSITION 21
-                   DISPLAY CMD-NUM LINE 8 POSITION 33 HIGHLIGHT
-                   DISPLAY '|' LINE 8 POSITION 49
-                   DISPLAY '|' LINE 9 POSITION 19
-                   DISPLAY 'Fournisseur:' LINE 9 POSITION 21
-                   DISPLAY CMD-FRN LINE 9 POSITION 35
-                   DISPLAY '|' LINE 9 POSITION 49
-                   DISPLAY '|' LINE 10 POSITION 19
-                   DISPLAY 'Produit:' LINE 10 POSITION 21
-                   DISPLAY CMD-PRD LINE 10 POSITION 33
-                   DISPLAY '|' LINE 10 POSITION 49
-                   DISPLAY '|' LINE 11 POSITION 19
-                   DISPLAY 'Quantite:' LINE 11 POSITION 21
-                   DISPLAY CMD-QTE LINE 11 POSITION 33
-                   DISPLAY '|' LINE 11 POSITION 49
-                   DISPLAY '|' LINE 12 POSITION 19
-                   DISPLAY 'Prix unit:' LINE 12 POSITION 21
-                   DISPLAY CMD-PRIX LINE 12 POSITION 33
-                   DISPLAY 'EUR' LINE 12 POSITION 43
-                   DISPLAY '|' LINE 12 POSITION 49
-                   DISPLAY '|' LINE 13 POSITION 19
-                   DISPLAY 'Montant:' LINE 13 POSITION 21
-                   DISPLAY WS-MONTANT LINE 13 POSITION 33 HIGHLIGHT
-                   DISPLAY 'EUR' LINE 13 POSITION 43
-                   DISPLAY '|' LINE 13 POSITION 49
-                   DISPLAY '|' LINE 14 POSITION 19
-                   DISPLAY 'Date:' LINE 14 POSITION 21
-                   DISPLAY CMD-DATE LINE 14 POSITION 33
-                   DISPLAY '|' LINE 14 POSITION 49
-                   DISPLAY '|' LINE 15 POSITION 19
-                   DISPLAY 'Statut:' LINE 15 POSITION 21
+                   DISPLAY 'Fournisseur:' LINE 5 POSITION 15
+                   DISPLAY CMD-FRN LINE 5 POSITION 30
+                   DISPLAY 'Date:' LINE 5 POSITION 40
+                   DISPLAY CMD-DATE LINE 5 POSITION 46
+                   DISPLAY 'Statut:' LINE 6 POSITION 15
                    EVALUATE CMD-STATUT
-                       WHEN 'E' DISPLAY 'EN COURS' LINE 15 POSITION 33
-                       WHEN 'V' DISPLAY 'VALIDEE' LINE 15 POSITION 33
+                       WHEN 'E' DISPLAY 'EN COURS' LINE 6 POSITION 23
+                       WHEN 'V' DISPLAY 'VALIDEE' LINE 6 POSITION 23
                            HIGHLIGHT
-                       WHEN 'R' DISPLAY 'RECUE' LINE 15 POSITION 33
+                       WHEN 'P' DISPLAY 'PART. RECUE' LINE 6 POSITION 23
                            HIGHLIGHT
-                       WHEN 'X' DISPLAY 'ANNULEE' LINE 15 POSITION 33
+                       WHEN 'R' DISPLAY 'RECUE' LINE 6 POSITION 23
+                           HIGHLIGHT
+                       WHEN 'X' DISPLAY 'ANNULEE' LINE 6 POSITION 23
                    END-EVALUATE
-                   DISPLAY '|' LINE 15 POSITION 49
-                   DISPLAY '+-----------------------------+'
-                       LINE 16 POSITION 19
+                   DISPLAY 'LIG' LINE 8 POSITION 5 UNDERLINE
+                   DISPLAY 'PRODUIT' LINE 8 POSITION 10 UNDERLINE
+                   DISPLAY 'QTE' LINE 8 POSITION 22 UNDERLINE
+                   DISPLAY 'RECU' LINE 8 POSITION 29 UNDERLINE
+                   DISPLAY 'PRIX' LINE 8 POSITION 37 UNDERLINE
+                   DISPLAY 'MONTANT' LINE 8 POSITION 46 UNDERLINE
+                   DISPLAY '------------------------------------------'
+                       LINE 9 POSITION 5
+                   MOVE CMD-NUM TO WS-LCM-NUM
+                   MOVE 0 TO WS-LCM-NUM-LIGNE
+                   MOVE WS-LCM-CLE TO LCM-CLE
+                   START LIGNES-COMMANDE KEY >= LCM-CLE
+                       INVALID KEY
+                           DISPLAY 'AUCUNE LIGNE' LINE 11 POSITION 20
+                   END-START
+                   MOVE 0 TO WS-EOF
+                   MOVE 0 TO WS-TOTAL
+                   MOVE 10 TO WS-LIGNE
+                   PERFORM UNTIL WS-EOF = 1 OR WS-LIGNE > 16
+                       READ LIGNES-COMMANDE NEXT
+                           AT END MOVE 1 TO WS-EOF
+                           NOT AT END
+                               IF LCM-NUM NOT = CMD-NUM
+                                   MOVE 1 TO WS-EOF
+                               ELSE
+                                   DISPLAY LCM-NUM-LIGNE LINE WS-LIGNE
+                                       POSITION 5
+                                   DISPLAY LCM-PRD LINE WS-LIGNE
+                                       POSITION 10
+                                   DISPLAY LCM-QTE LINE WS-LIGNE
+                                       POSITION 22
+                                   IF LCM-STATUT = 'R'
+                                       DISPLAY 'OUI' LINE WS-LIGNE
+                                           POSITION 29 HIGHLIGHT
+                                   ELSE
+                                       DISPLAY 'NON' LINE WS-LIGNE
+                                           POSITION 29
+                                   END-IF
+                                   DISPLAY LCM-PRIX LINE WS-LIGNE
+                                       POSITION 35
+                                   COMPUTE WS-MONTANT =
+                                       LCM-QTE * LCM-PRIX
+                                   ADD WS-MONTANT TO WS-TOTAL
+                                   DISPLAY WS-MONTANT LINE WS-LIGNE
+                                       POSITION 45 HIGHLIGHT
+                                   ADD 1 TO WS-LIGNE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   DISPLAY '------------------------------------------'
+                       LINE 17 POSITION 5
+                   DISPLAY 'Total commande:' LINE 18 POSITION 5
+                   DISPLAY WS-TOTAL LINE 18 POSITION 25 HIGHLIGHT
+                   DISPLAY 'EUR' LINE 18 POSITION 36
            END-READ.
            DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 31 BLINK.
            ACCEPT WS-CHOIX LINE 20 POSITION 49.
@@ -747,20 +987,69 @@
                        HIGHLIGHT
                NOT INVALID KEY
                    IF CMD-STATUT = 'E'
+      *                Seuil d'approbation calcule plus bas
+                       PERFORM CALCULER-MONTANT-COMMANDE
+                       IF WS-TOTAL > WS-SEUIL-APPROBATION
+                           DISPLAY 'Montant:' LINE 9 POSITION 15
+                           DISPLAY WS-TOTAL LINE 9 POSITION 28 HIGHLIGHT
+                           DISPLAY 'DEPASSE LE SEUIL D APPROBATION'
+                               LINE 10 POSITION 15 HIGHLIGHT
+                           DISPLAY 'Code approbateur:' LINE 11 POSITION
+                               15
+                           DISPLAY '[______]' LINE 11 POSITION 33
+                               REVERSE-VIDEO
+                           ACCEPT CMD-APPROBATEUR LINE 11 POSITION 34
+                           IF CMD-APPROBATEUR = SPACES
+                               DISPLAY
+                                   'VALIDATION REFUSEE - CODE REQUIS'
+                                   LINE 12 POSITION 15 HIGHLIGHT
+                               GO TO VALIDER-COMMANDE-EXIT
+                           END-IF
+                       END-IF
                        MOVE 'V' TO CMD-STATUT
                        REWRITE COMMANDE-REC
-                       DISPLAY '*** COMMANDE VALIDEE ***' LINE 10
+                       MOVE CMD-NUM TO AUD-CLE
+                       MOVE 'STATUT=E' TO AUD-AVANT
+                       MOVE 'STATUT=V' TO AUD-APRES
+                       PERFORM ECRIRE-AUDIT-UPDATE
+                       DISPLAY '*** COMMANDE VALIDEE ***' LINE 14
                            POSITION 28 HIGHLIGHT
-                       DISPLAY 'EN ATTENTE DE LIVRAISON' LINE 12
+                       DISPLAY 'EN ATTENTE DE LIVRAISON' LINE 15
                            POSITION 28
                    ELSE
                        DISPLAY 'COMMANDE NON MODIFIABLE' LINE 12
                            POSITION 28 HIGHLIGHT
                    END-IF
            END-READ.
+       VALIDER-COMMANDE-EXIT.
            DISPLAY 'Appuyez ENTREE...' LINE 18 POSITION 31 BLINK.
            ACCEPT WS-CHOIX LINE 18 POSITION 49.
 
+      *    Calcule le montant total de la commande courante (CMD-NUM)
+      *    en parcourant ses lignes - utilise par VALIDER-COMMANDE
+      *    pour le controle du seuil d'approbation.
+       CALCULER-MONTANT-COMMANDE.
+           MOVE 0 TO WS-TOTAL.
+           MOVE CMD-NUM TO WS-LCM-NUM.
+           MOVE 0 TO WS-LCM-NUM-LIGNE.
+           MOVE WS-LCM-CLE TO LCM-CLE.
+           START LIGNES-COMMANDE KEY >= LCM-CLE
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ LIGNES-COMMANDE NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF LCM-NUM NOT = CMD-NUM
+                           MOVE 1 TO WS-EOF
+                       ELSE
+                           COMPUTE WS-MONTANT = LCM-QTE * LCM-PRIX
+                           ADD WS-MONTANT TO WS-TOTAL
+                       END-IF
+               END-READ
+           END-PERFORM.
+
        ANNULER-COMMANDE.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY '=== ANNULER COMMANDE ===' LINE 2 POSITION 28
@@ -773,21 +1062,32 @@
                    DISPLAY 'COMMANDE NON TROUVEE' LINE 12 POSITION 30
                        HIGHLIGHT
                NOT INVALID KEY
-                   IF CMD-STATUT = 'E'
+                   IF CMD-STATUT = 'E' OR CMD-STATUT = 'V'
                        DISPLAY 'Confirmer annulation (O/N)?'
                            LINE 8 POSITION 24
                        DISPLAY '[_]' LINE 8 POSITION 52 REVERSE-VIDEO
                        ACCEPT WS-CONFIRM LINE 8 POSITION 53
                        IF WS-CONFIRM = 'O'
+                           DISPLAY 'Raison (PRIX/INUT/FRN/AUTRE):'
+                               LINE 10 POSITION 18
+                           DISPLAY '[____]' LINE 10 POSITION 48
+                               REVERSE-VIDEO
+                           ACCEPT CMD-RAISON-ANNUL LINE 10 POSITION 49
                            MOVE 'X' TO CMD-STATUT
                            REWRITE COMMANDE-REC
+                           MOVE CMD-NUM TO AUD-CLE
+                           MOVE 'STATUT=E/V' TO AUD-AVANT
+                           STRING 'STATUT=X RAISON=' DELIMITED BY SIZE
+                               CMD-RAISON-ANNUL DELIMITED BY SIZE
+                               INTO AUD-APRES
+                           PERFORM ECRIRE-AUDIT-DELETE
                            DISPLAY '*** COMMANDE ANNULEE ***' LINE 12
                                POSITION 28 HIGHLIGHT
                        END-IF
                    ELSE
-                       DISPLAY 'SEULES LES CMD EN COURS' LINE 10
+                       DISPLAY 'CETTE COMMANDE NE PEUT PLUS' LINE 10
                            POSITION 28
-                       DISPLAY 'PEUVENT ETRE ANNULEES' LINE 11
+                       DISPLAY 'ETRE ANNULEE' LINE 11
                            POSITION 29 HIGHLIGHT
                    END-IF
            END-READ.
@@ -798,9 +1098,9 @@
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY '=== LISTE DES COMMANDES ===' LINE 2 POSITION 26
                HIGHLIGHT.
-           DISPLAY 'Statut (E/V/R/X/T=Tous):' LINE 4 POSITION 20.
-           DISPLAY '[_]' LINE 4 POSITION 45 REVERSE-VIDEO.
-           ACCEPT WS-CONFIRM LINE 4 POSITION 46.
+           DISPLAY 'Statut (E/V/P/R/X/T=Tous):' LINE 4 POSITION 20.
+           DISPLAY '[_]' LINE 4 POSITION 47 REVERSE-VIDEO.
+           ACCEPT WS-CONFIRM LINE 4 POSITION 48.
            MOVE 1 TO WS-PAGE.
            MOVE 0 TO WS-TOTAL-GLOBAL.
            MOVE 0 TO WS-TOTAL.
@@ -861,8 +1161,7 @@
            END-IF.
            DISPLAY 'NUM' LINE 6 POSITION 3 UNDERLINE.
            DISPLAY 'FRN' LINE 6 POSITION 11 UNDERLINE.
-           DISPLAY 'PRODUIT' LINE 6 POSITION 17 UNDERLINE.
-           DISPLAY 'QTE' LINE 6 POSITION 26 UNDERLINE.
+           DISPLAY 'DATE' LINE 6 POSITION 18 UNDERLINE.
            DISPLAY 'MONTANT' LINE 6 POSITION 32 UNDERLINE.
            DISPLAY 'STAT' LINE 6 POSITION 44 UNDERLINE.
            DISPLAY '------------------------------------------------'
@@ -875,7 +1174,8 @@
                    READ COMMANDES NEXT
                        AT END MOVE 1 TO WS-EOF
                        NOT AT END
-                           IF WS-CONFIRM = 'T' OR CMD-STATUT = WS-CONFIRM
+                           IF WS-CONFIRM = 'T' OR CMD-STATUT =
+                               WS-CONFIRM
                                SUBTRACT 1 FROM WS-COUNT
                            END-IF
                    END-READ
@@ -889,14 +1189,13 @@
                    AT END MOVE 1 TO WS-EOF
                    NOT AT END
                        IF WS-CONFIRM = 'T' OR CMD-STATUT = WS-CONFIRM
-                           COMPUTE WS-MONTANT = CMD-QTE * CMD-PRIX
-                           ADD WS-MONTANT TO WS-TOTAL
+                           PERFORM CALCULER-MONTANT-COMMANDE
+                           ADD WS-TOTAL TO WS-TOTAL-GLOBAL-MONTANT
                            ADD 1 TO WS-TOTAL-GLOBAL
                            DISPLAY CMD-NUM LINE WS-LIGNE POSITION 3
                            DISPLAY CMD-FRN LINE WS-LIGNE POSITION 11
-                           DISPLAY CMD-PRD LINE WS-LIGNE POSITION 17
-                           DISPLAY CMD-QTE LINE WS-LIGNE POSITION 26
-                           DISPLAY WS-MONTANT LINE WS-LIGNE POSITION 31
+                           DISPLAY CMD-DATE LINE WS-LIGNE POSITION 18
+                           DISPLAY WS-TOTAL LINE WS-LIGNE POSITION 31
                            DISPLAY CMD-STATUT LINE WS-LIGNE POSITION 45
                            ADD 1 TO WS-LIGNE
                            ADD 1 TO WS-PAGE-COUNT
@@ -909,29 +1208,38 @@
            DISPLAY WS-TOTAL-GLOBAL LINE 18 POSITION 16 HIGHLIGHT.
            DISPLAY 'commande(s)' LINE 18 POSITION 21.
            DISPLAY 'Montant cumule:' LINE 19 POSITION 5.
-           DISPLAY WS-TOTAL LINE 19 POSITION 21 HIGHLIGHT.
+           DISPLAY WS-TOTAL-GLOBAL-MONTANT LINE 19 POSITION 21
+               HIGHLIGHT.
            DISPLAY 'EUR' LINE 19 POSITION 32.
 
       *===============================================
-      * RECEPTION DES COMMANDES
+      * RECEPTION DES COMMANDES (PAR LIGNE, PARTIELLE OU TOTALE)
       *===============================================
        MENU-RECEPTION.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY '=== RECEPTION ===' LINE 2 POSITION 31 HIGHLIGHT.
            DISPLAY '1.' LINE 6 POSITION 28.
-           DISPLAY 'Recevoir une commande' LINE 6 POSITION 31.
+           DISPLAY 'Recevoir une ligne de commande' LINE 6 POSITION 31.
            DISPLAY '2.' LINE 8 POSITION 28.
            DISPLAY 'Commandes en attente' LINE 8 POSITION 31.
-           DISPLAY '0.' LINE 10 POSITION 28.
-           DISPLAY 'Retour' LINE 10 POSITION 31.
-           DISPLAY 'Choix:' LINE 14 POSITION 28.
-           DISPLAY '[_]' LINE 14 POSITION 35 REVERSE-VIDEO.
-           ACCEPT WS-CHOIX LINE 14 POSITION 36.
+           DISPLAY '3.' LINE 10 POSITION 28.
+           DISPLAY 'Fiabilite fournisseurs' LINE 10 POSITION 31.
+           DISPLAY '0.' LINE 12 POSITION 28.
+           DISPLAY 'Retour' LINE 12 POSITION 31.
+           DISPLAY 'Choix:' LINE 15 POSITION 28.
+           DISPLAY '[_]' LINE 15 POSITION 35 REVERSE-VIDEO.
+           ACCEPT WS-CHOIX LINE 15 POSITION 36.
            EVALUATE WS-CHOIX
                WHEN 1 PERFORM RECEVOIR-COMMANDE
                WHEN 2 PERFORM COMMANDES-EN-ATTENTE
+               WHEN 3 PERFORM RAPPORT-FIABILITE-FOURNISSEURS
            END-EVALUATE.
 
+      *    La reception se fait ligne par ligne et accepte une
+      *    quantite partielle : les fournisseurs livrent souvent en
+      *    plusieurs fois. CMD-STATUT passe a P tant qu'il reste des
+      *    quantites a recevoir, et a R quand toutes les lignes sont
+      *    completes.
        RECEVOIR-COMMANDE.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY '=== RECEPTION COMMANDE ===' LINE 2 POSITION 27
@@ -943,49 +1251,147 @@
                INVALID KEY
                    DISPLAY 'COMMANDE NON TROUVEE' LINE 12 POSITION 30
                        HIGHLIGHT
+                   GO TO RECEVOIR-COMMANDE-EXIT
+           END-READ.
+           IF CMD-STATUT = 'E'
+               DISPLAY 'COMMANDE NON VALIDEE' LINE 12 POSITION 30
+                   HIGHLIGHT
+               GO TO RECEVOIR-COMMANDE-EXIT
+           END-IF.
+           IF CMD-STATUT = 'R'
+               DISPLAY 'COMMANDE DEJA ENTIEREMENT RECUE' LINE 12
+                   POSITION 25 HIGHLIGHT
+               GO TO RECEVOIR-COMMANDE-EXIT
+           END-IF.
+           IF CMD-STATUT = 'X'
+               DISPLAY 'COMMANDE ANNULEE' LINE 12 POSITION 32 HIGHLIGHT
+               GO TO RECEVOIR-COMMANDE-EXIT
+           END-IF.
+           DISPLAY 'Numero de ligne:' LINE 7 POSITION 15.
+           DISPLAY '[__]' LINE 7 POSITION 33 REVERSE-VIDEO.
+           ACCEPT WS-NUM-LIGNE LINE 7 POSITION 34.
+           MOVE CMD-NUM TO LCM-NUM.
+           MOVE WS-NUM-LIGNE TO LCM-NUM-LIGNE.
+           READ LIGNES-COMMANDE
+               INVALID KEY
+                   DISPLAY 'LIGNE INEXISTANTE' LINE 12 POSITION 31
+                       HIGHLIGHT
+                   GO TO RECEVOIR-COMMANDE-EXIT
+           END-READ.
+           IF LCM-STATUT = 'R'
+               DISPLAY 'LIGNE DEJA ENTIEREMENT RECUE' LINE 12
+                   POSITION 26 HIGHLIGHT
+               GO TO RECEVOIR-COMMANDE-EXIT
+           END-IF.
+           DISPLAY 'Produit:' LINE 9 POSITION 20.
+           DISPLAY LCM-PRD LINE 9 POSITION 30 HIGHLIGHT.
+           DISPLAY 'Qte commandee:' LINE 10 POSITION 20.
+           DISPLAY LCM-QTE LINE 10 POSITION 35 HIGHLIGHT.
+           DISPLAY 'Deja recu:' LINE 11 POSITION 20.
+           DISPLAY LCM-QTE-RECUE LINE 11 POSITION 35.
+           DISPLAY 'Quantite recue aujourd hui:' LINE 13 POSITION 15.
+           DISPLAY '[____]' LINE 13 POSITION 43 REVERSE-VIDEO.
+           ACCEPT WS-QTE-SAISIE LINE 13 POSITION 44.
+           IF WS-QTE-SAISIE = 0
+               GO TO RECEVOIR-COMMANDE-EXIT
+           END-IF.
+           DISPLAY 'Entrepot de reception:' LINE 14 POSITION 15.
+           DISPLAY '[____]' LINE 14 POSITION 39 REVERSE-VIDEO.
+           ACCEPT WS-ENTREPOT LINE 14 POSITION 40.
+           IF LCM-QTE-RECUE + WS-QTE-SAISIE > LCM-QTE
+               DISPLAY 'QUANTITE SUPERIEURE AU RESTE A RECEVOIR'
+                   LINE 15 POSITION 11 HIGHLIGHT
+               GO TO RECEVOIR-COMMANDE-EXIT
+           END-IF.
+           MOVE LCM-QTE-RECUE TO WS-AUD-AVANT-QTE-RECUE.
+           ADD WS-QTE-SAISIE TO LCM-QTE-RECUE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO LCM-DATE-RECUE.
+           IF LCM-QTE-RECUE = LCM-QTE
+               MOVE 'R' TO LCM-STATUT
+           END-IF.
+           REWRITE LIGNE-CMD-REC.
+           MOVE CMD-NUM TO AUD-CLE.
+           STRING 'RECU=' DELIMITED BY SIZE
+               WS-AUD-AVANT-QTE-RECUE DELIMITED BY SIZE
+               INTO AUD-AVANT.
+           STRING 'RECU=' DELIMITED BY SIZE
+               LCM-QTE-RECUE DELIMITED BY SIZE
+               INTO AUD-APRES.
+           PERFORM ECRIRE-AUDIT-UPDATE.
+           MOVE LCM-PRD TO PRD-CODE.
+           READ PRODUITS
                NOT INVALID KEY
-                   IF CMD-STATUT = 'V'
-                       DISPLAY 'Produit:' LINE 7 POSITION 20
-                       DISPLAY CMD-PRD LINE 7 POSITION 30 HIGHLIGHT
-                       DISPLAY 'Qte commandee:' LINE 8 POSITION 20
-                       DISPLAY CMD-QTE LINE 8 POSITION 35 HIGHLIGHT
-                       DISPLAY 'Confirmer reception (O/N)?'
-                           LINE 10 POSITION 22
-                       DISPLAY '[_]' LINE 10 POSITION 49 REVERSE-VIDEO
-                       ACCEPT WS-CONFIRM LINE 10 POSITION 50
-                       IF WS-CONFIRM = 'O'
-                           MOVE 'R' TO CMD-STATUT
-                           REWRITE COMMANDE-REC
-                           MOVE CMD-PRD TO PRD-CODE
-                           READ PRODUITS
-                               NOT INVALID KEY
-                                   ADD CMD-QTE TO PRD-STOCK
-                                   REWRITE PRODUIT-REC
-                                   DISPLAY '*** RECEPTION ENREGISTREE ***'
-                                       LINE 13 POSITION 25 HIGHLIGHT
-                                   DISPLAY 'Nouveau stock:' LINE 14
-                                       POSITION 22
-                                   DISPLAY PRD-STOCK LINE 14 POSITION 37
-                                       HIGHLIGHT
-                           END-READ
-                       END-IF
-                   ELSE
-                       IF CMD-STATUT = 'E'
-                           DISPLAY 'COMMANDE NON VALIDEE' LINE 12
-                               POSITION 30 HIGHLIGHT
+                   MOVE PRD-QTE TO WS-AUD-AVANT-QTE
+                   ADD WS-QTE-SAISIE TO PRD-QTE
+                   REWRITE PRODUIT-REC
+                   MOVE PRD-CODE TO AUD-CLE
+                   STRING 'STOCK=' DELIMITED BY SIZE
+                       WS-AUD-AVANT-QTE DELIMITED BY SIZE
+                       INTO AUD-AVANT
+                   STRING 'STOCK=' DELIMITED BY SIZE
+                       PRD-QTE DELIMITED BY SIZE
+                       INTO AUD-APRES
+                   PERFORM ECRIRE-AUDIT-UPDATE
+           END-READ.
+           MOVE LCM-PRD TO SWH-PRD.
+           MOVE WS-ENTREPOT TO SWH-ENTREPOT.
+           READ STOCK-ENTREPOTS
+               INVALID KEY
+                   MOVE WS-QTE-SAISIE TO SWH-QTE
+                   WRITE STOCK-WH-REC
+               NOT INVALID KEY
+                   ADD WS-QTE-SAISIE TO SWH-QTE
+                   REWRITE STOCK-WH-REC
+           END-READ.
+           PERFORM VERIFIER-RECEPTION-COMPLETE.
+           DISPLAY '*** RECEPTION ENREGISTREE ***' LINE 16 POSITION 25
+               HIGHLIGHT.
+           DISPLAY 'Nouveau stock:' LINE 17 POSITION 22.
+           DISPLAY PRD-QTE LINE 17 POSITION 37 HIGHLIGHT.
+       RECEVOIR-COMMANDE-EXIT.
+           DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 31 BLINK.
+           ACCEPT WS-CHOIX LINE 20 POSITION 49.
+
+      *    Parcourt toutes les lignes de la commande courante pour
+      *    determiner si la commande est maintenant entierement
+      *    recue (R), partiellement recue (P) ou encore en attente.
+       VERIFIER-RECEPTION-COMPLETE.
+           MOVE 1 TO WS-TOUT-RECU.
+           MOVE CMD-NUM TO WS-LCM-NUM.
+           MOVE 0 TO WS-LCM-NUM-LIGNE.
+           MOVE WS-LCM-CLE TO LCM-CLE.
+           START LIGNES-COMMANDE KEY >= LCM-CLE
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ LIGNES-COMMANDE NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF LCM-NUM NOT = CMD-NUM
+                           MOVE 1 TO WS-EOF
                        ELSE
-                           IF CMD-STATUT = 'R'
-                               DISPLAY 'COMMANDE DEJA RECUE' LINE 12
-                                   POSITION 30 HIGHLIGHT
-                           ELSE
-                               DISPLAY 'COMMANDE ANNULEE' LINE 12
-                                   POSITION 32 HIGHLIGHT
+                           IF LCM-STATUT NOT = 'R'
+                               MOVE 0 TO WS-TOUT-RECU
                            END-IF
                        END-IF
+               END-READ
+           END-PERFORM.
+           READ COMMANDES
+               NOT INVALID KEY
+                   IF WS-TOUT-RECU = 1
+                       MOVE 'R' TO CMD-STATUT
+                   ELSE
+                       MOVE 'P' TO CMD-STATUT
                    END-IF
+                   REWRITE COMMANDE-REC
+                   MOVE CMD-NUM TO AUD-CLE
+                   MOVE 'STATUT=V/P' TO AUD-AVANT
+                   STRING 'STATUT=' DELIMITED BY SIZE
+                       CMD-STATUT DELIMITED BY SIZE
+                       INTO AUD-APRES
+                   PERFORM ECRIRE-AUDIT-UPDATE
            END-READ.
-           DISPLAY 'Appuyez ENTREE...' LINE 18 POSITION 31 BLINK.
-           ACCEPT WS-CHOIX LINE 18 POSITION 49.
 
        COMMANDES-EN-ATTENTE.
            MOVE 1 TO WS-PAGE.
@@ -1044,9 +1450,8 @@
            DISPLAY WS-PAGE LINE 2 POSITION 67.
            DISPLAY 'NUM' LINE 5 POSITION 5 UNDERLINE.
            DISPLAY 'FRN' LINE 5 POSITION 14 UNDERLINE.
-           DISPLAY 'PRODUIT' LINE 5 POSITION 21 UNDERLINE.
-           DISPLAY 'QTE' LINE 5 POSITION 30 UNDERLINE.
-           DISPLAY 'DATE' LINE 5 POSITION 38 UNDERLINE.
+           DISPLAY 'DATE' LINE 5 POSITION 22 UNDERLINE.
+           DISPLAY 'STATUT' LINE 5 POSITION 32 UNDERLINE.
            DISPLAY '---------------------------------------------'
                LINE 6 POSITION 5.
       *    Sauter les pages precedentes
@@ -1057,7 +1462,7 @@
                    READ COMMANDES NEXT
                        AT END MOVE 1 TO WS-EOF
                        NOT AT END
-                           IF CMD-STATUT = 'V'
+                           IF CMD-STATUT = 'V' OR CMD-STATUT = 'P'
                                SUBTRACT 1 FROM WS-COUNT
                            END-IF
                    END-READ
@@ -1070,13 +1475,12 @@
                READ COMMANDES NEXT
                    AT END MOVE 1 TO WS-EOF
                    NOT AT END
-                       IF CMD-STATUT = 'V'
+                       IF CMD-STATUT = 'V' OR CMD-STATUT = 'P'
                            ADD 1 TO WS-TOTAL-GLOBAL
                            DISPLAY CMD-NUM LINE WS-LIGNE POSITION 5
                            DISPLAY CMD-FRN LINE WS-LIGNE POSITION 14
-                           DISPLAY CMD-PRD LINE WS-LIGNE POSITION 21
-                           DISPLAY CMD-QTE LINE WS-LIGNE POSITION 30
-                           DISPLAY CMD-DATE LINE WS-LIGNE POSITION 36
+                           DISPLAY CMD-DATE LINE WS-LIGNE POSITION 20
+                           DISPLAY CMD-STATUT LINE WS-LIGNE POSITION 34
                            ADD 1 TO WS-LIGNE
                            ADD 1 TO WS-PAGE-COUNT
                        END-IF
@@ -1087,3 +1491,147 @@
            DISPLAY WS-TOTAL-GLOBAL LINE 18 POSITION 25 HIGHLIGHT.
            DISPLAY 'commande(s) en attente' LINE 18 POSITION 30.
 
+      *===============================================
+      * FIABILITE DES FOURNISSEURS
+      * Compare la date de commande (CMD-DATE) et le delai promis
+      * (FRN-DELAI) a la date de reception effective des lignes
+      * (LCM-DATE-RECUE) pour signaler les fournisseurs en retard
+      * chronique.
+      *===============================================
+       RAPPORT-FIABILITE-FOURNISSEURS.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '=== FIABILITE FOURNISSEURS ===' LINE 2 POSITION 24
+               HIGHLIGHT.
+           DISPLAY 'FRN' LINE 4 POSITION 5 UNDERLINE.
+           DISPLAY 'DELAI' LINE 4 POSITION 12 UNDERLINE.
+           DISPLAY 'LIGNES RECUES' LINE 4 POSITION 22 UNDERLINE.
+           DISPLAY 'EN RETARD' LINE 4 POSITION 38 UNDERLINE.
+           DISPLAY '-------------------------------------------'
+               LINE 5 POSITION 5.
+           MOVE LOW-VALUES TO FRN-CODE.
+           START FOURNISSEURS KEY >= FRN-CODE
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           MOVE 7 TO WS-LIGNE.
+           PERFORM UNTIL WS-EOF = 1 OR WS-LIGNE > 18
+               READ FOURNISSEURS NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       PERFORM CALCULER-FIABILITE-FOURNISSEUR
+                       DISPLAY FRN-CODE LINE WS-LIGNE POSITION 5
+                       DISPLAY FRN-DELAI LINE WS-LIGNE POSITION 14
+                       DISPLAY WS-COUNT LINE WS-LIGNE POSITION 26
+                       DISPLAY WS-TOTAL-GLOBAL LINE WS-LIGNE POSITION 40
+                       ADD 1 TO WS-LIGNE
+               END-READ
+           END-PERFORM.
+           DISPLAY 'Appuyez ENTREE...' LINE 21 POSITION 31 BLINK.
+           ACCEPT WS-CHOIX LINE 21 POSITION 49.
+
+      *    Pour le fournisseur FRN-CODE courant, parcourt toutes les
+      *    lignes de commande deja recues et compte, dans WS-COUNT,
+      *    le nombre de lignes livrees et, dans WS-TOTAL-GLOBAL, le
+      *    nombre de lignes livrees hors du delai promis.
+       CALCULER-FIABILITE-FOURNISSEUR.
+           MOVE 0 TO WS-COUNT.
+           MOVE 0 TO WS-TOTAL-GLOBAL.
+           MOVE 0 TO CMD-NUM.
+           START COMMANDES KEY >= CMD-NUM
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-TROUVE.
+           PERFORM UNTIL WS-TROUVE = 1
+               READ COMMANDES NEXT
+                   AT END MOVE 1 TO WS-TROUVE
+                   NOT AT END
+                       IF CMD-FRN = FRN-CODE
+                           PERFORM EXAMINER-LIGNES-COMMANDE-FRN
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       EXAMINER-LIGNES-COMMANDE-FRN.
+           MOVE CMD-NUM TO WS-LCM-NUM.
+           MOVE 0 TO WS-LCM-NUM-LIGNE.
+           MOVE WS-LCM-CLE TO LCM-CLE.
+           MOVE CMD-DATE TO WS-DATE-CMD-COURANTE.
+           START LIGNES-COMMANDE KEY >= LCM-CLE
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ LIGNES-COMMANDE NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF LCM-NUM NOT = CMD-NUM
+                           MOVE 1 TO WS-EOF
+                       ELSE
+                           IF LCM-STATUT = 'R' AND LCM-DATE-RECUE > 0
+                               ADD 1 TO WS-COUNT
+                               COMPUTE WS-JULIEN-LIMITE =
+                                   FUNCTION INTEGER-OF-DATE(
+                                   WS-DATE-CMD-COURANTE) + FRN-DELAI
+                               COMPUTE WS-JULIEN-RECU =
+                                   FUNCTION INTEGER-OF-DATE(
+                                   LCM-DATE-RECUE)
+                               IF WS-JULIEN-RECU > WS-JULIEN-LIMITE
+                                   ADD 1 TO WS-TOTAL-GLOBAL
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       ENREGISTRER-PRIX-INITIAL.
+           PERFORM ENREGISTRER-HISTORIQUE-PRIX.
+
+      *===============================================
+      * HISTORIQUE DES PRIX FOURNISSEUR
+      * Chaque changement de PRD-PRIX est archive avec sa date
+      * d'effet dans HISTOPRIX.DAT afin de pouvoir retracer
+      * l'evolution tarifaire d'un article lors des negociations.
+      *===============================================
+       ENREGISTRER-HISTORIQUE-PRIX.
+           MOVE PRD-CODE TO HPX-PRD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HPX-DATE.
+           MOVE PRD-PRIX TO HPX-PRIX.
+           OPEN EXTEND HISTO-PRIX.
+           IF NOT WS-HISTO-OUVERT-OK
+               OPEN OUTPUT HISTO-PRIX
+           END-IF.
+           WRITE HISTO-PRIX-REC.
+           CLOSE HISTO-PRIX.
+
+      *===============================================
+      * JOURNAL D'AUDIT
+      * AUD-AVANT/AUD-APRES sont renseignes par l'appelant avant
+      * chaque PERFORM ; ces trois paragraphes ne font que poser
+      * l'entete (programme/operation/operateur/horodatage) et
+      * ecrire l'enregistrement. AUD-CLE est egalement renseigne
+      * par l'appelant car ce programme gere plusieurs types de
+      * cle (fournisseur, produit, commande).
+      *===============================================
+       ECRIRE-AUDIT-CREATE.
+           MOVE 'CREATE' TO AUD-OPERATION.
+           PERFORM ECRIRE-AUDIT.
+
+       ECRIRE-AUDIT-UPDATE.
+           MOVE 'UPDATE' TO AUD-OPERATION.
+           PERFORM ECRIRE-AUDIT.
+
+       ECRIRE-AUDIT-DELETE.
+           MOVE 'DELETE' TO AUD-OPERATION.
+           PERFORM ECRIRE-AUDIT.
+
+       ECRIRE-AUDIT.
+           MOVE 'ACHATS' TO AUD-PROGRAMME.
+           MOVE WS-OPERATEUR TO AUD-OPERATEUR.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HEURE.
+           OPEN EXTEND AUDIT.
+           IF NOT WS-AUD-OUVERT-OK
+               OPEN OUTPUT AUDIT
+           END-IF.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT.
