@@ -3,6 +3,12 @@
       *===============================================
       * GESTION CLIENTS - Interface IBM 3270
       * Demonstre les extensions screen control
+      * - Limite de credit par client
+      * - Recherche par nom/ville
+      * - Suppression logique (le solde et l'historique
+      *   restent consultables)
+      * - Journal des contacts/interactions
+      * - Journal d'audit (qui a cree/modifie/supprime quoi)
       *===============================================
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -11,23 +17,54 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CLI-ID.
+           SELECT CONTACTS ASSIGN TO 'CLICONTA.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CNT-STATUS.
+      *    JOURNAL D'AUDIT - VOIR COPYBOOKS/AUDIT.CPY, PARTAGE AVEC
+      *    BANQUE ET GESTION-ACHATS.
+           SELECT AUDIT ASSIGN TO 'AUDIT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
        DATA DIVISION.
        FILE SECTION.
+      *    LAYOUT PARTAGEE AVEC FACTURE - VOIR COPYBOOKS/CLIENT.CPY
        FD CLIENTS.
-       01 CLIENT-REC.
-           05 CLI-ID PIC 9(5).
-           05 CLI-NOM PIC X(20).
-           05 CLI-VILLE PIC X(15).
-           05 CLI-SOLDE PIC S9(7)V99.
+           COPY CLIENT.
+      *    JOURNAL DES CONTACTS / INTERACTIONS
+       FD CONTACTS.
+       01 CONTACT-REC.
+           05 CNT-CLIENT PIC 9(5).
+           05 CNT-DATE PIC 9(8).
+           05 CNT-TYPE PIC X(10).
+           05 CNT-NOTE PIC X(40).
+      *    JOURNAL D'AUDIT
+       FD AUDIT.
+           COPY AUDIT.
        WORKING-STORAGE SECTION.
        01 WS-CHOIX PIC 9 VALUE 0.
        01 WS-FIN PIC 9 VALUE 0.
        01 WS-FOUND PIC 9 VALUE 0.
+       01 WS-EOF PIC 9 VALUE 0.
        01 WS-LIGNE PIC 99 VALUE 0.
        01 WS-CONFIRM PIC X VALUE SPACE.
+       01 WS-RECH-TEXTE PIC X(20) VALUE SPACES.
+       01 WS-RECH-LONGUEUR PIC 99 VALUE 0.
+       01 WS-RECH-OCCURENCES PIC 99 VALUE 0.
+       01 WS-DATE-JOUR PIC 9(8) VALUE 0.
+       01 WS-CNT-STATUS PIC XX VALUE '00'.
+           88 WS-CNT-OUVERT-OK VALUE '00'.
+       01 WS-AUD-STATUS PIC XX VALUE '00'.
+           88 WS-AUD-OUVERT-OK VALUE '00'.
+       01 WS-OPERATEUR PIC X(6) VALUE SPACES.
+       01 WS-AUD-AVANT-NOM PIC X(20) VALUE SPACES.
+       01 WS-AUD-AVANT-VILLE PIC X(15) VALUE SPACES.
        PROCEDURE DIVISION.
        DEBUT.
            OPEN I-O CLIENTS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY 'Code operateur:' LINE 10 POSITION 20.
+           ACCEPT WS-OPERATEUR LINE 10 POSITION 36.
            PERFORM UNTIL WS-FIN = 1
                PERFORM AFFICHER-MENU
                EVALUATE WS-CHOIX
@@ -36,6 +73,8 @@
                    WHEN 3 PERFORM MODIFIER-CLIENT
                    WHEN 4 PERFORM SUPPRIMER-CLIENT
                    WHEN 5 PERFORM LISTER-CLIENTS
+                   WHEN 6 PERFORM RECHERCHER-NOM-VILLE
+                   WHEN 7 PERFORM MENU-CONTACTS
                    WHEN 9 MOVE 1 TO WS-FIN
                END-EVALUATE
            END-PERFORM.
@@ -52,14 +91,16 @@
                LINE 3 POSITION 16 REVERSE-VIDEO.
            DISPLAY '================================================'
                LINE 4 POSITION 16 HIGHLIGHT.
-           DISPLAY '1. Ajouter un client' LINE 7 POSITION 25.
-           DISPLAY '2. Rechercher un client' LINE 8 POSITION 25.
-           DISPLAY '3. Modifier un client' LINE 9 POSITION 25.
-           DISPLAY '4. Supprimer un client' LINE 10 POSITION 25.
-           DISPLAY '5. Lister tous les clients' LINE 11 POSITION 25.
-           DISPLAY '9. Quitter' LINE 13 POSITION 25 BLINK.
-           DISPLAY 'Votre choix:' LINE 16 POSITION 25.
-           ACCEPT WS-CHOIX LINE 16 POSITION 38.
+           DISPLAY '1. Ajouter un client' LINE 6 POSITION 25.
+           DISPLAY '2. Rechercher par ID' LINE 7 POSITION 25.
+           DISPLAY '3. Modifier un client' LINE 8 POSITION 25.
+           DISPLAY '4. Supprimer un client' LINE 9 POSITION 25.
+           DISPLAY '5. Lister tous les clients' LINE 10 POSITION 25.
+           DISPLAY '6. Rechercher par nom/ville' LINE 11 POSITION 25.
+           DISPLAY '7. Journal de contacts' LINE 12 POSITION 25.
+           DISPLAY '9. Quitter' LINE 14 POSITION 25 BLINK.
+           DISPLAY 'Votre choix:' LINE 17 POSITION 25.
+           ACCEPT WS-CHOIX LINE 17 POSITION 38.
 
        AJOUTER-CLIENT.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
@@ -73,15 +114,28 @@
            ACCEPT CLI-VILLE LINE 9 POSITION 35.
            DISPLAY 'Solde:' LINE 11 POSITION 10.
            ACCEPT CLI-SOLDE LINE 11 POSITION 35.
+           DISPLAY 'Limite de credit:' LINE 13 POSITION 10.
+           ACCEPT CLI-LIMITE-CREDIT LINE 13 POSITION 35.
+           MOVE 'N' TO CLI-SUPPRIME.
+           IF CLI-SOLDE > CLI-LIMITE-CREDIT
+               DISPLAY 'ATTENTION: SOLDE > LIMITE DE CREDIT' LINE 16
+                   POSITION 14 REVERSE-VIDEO
+           END-IF.
            WRITE CLIENT-REC
                INVALID KEY
-                   DISPLAY 'ERREUR: ID deja existant!' LINE 15
+                   DISPLAY 'ERREUR: ID deja existant!' LINE 18
                        POSITION 20 REVERSE-VIDEO
                NOT INVALID KEY
-                   DISPLAY 'Client ajoute avec succes' LINE 15
+                   DISPLAY 'Client ajoute avec succes' LINE 18
                        POSITION 20 HIGHLIGHT
+                   MOVE SPACES TO AUD-AVANT
+                   STRING CLI-NOM DELIMITED BY SIZE
+                       ' / ' DELIMITED BY SIZE
+                       CLI-VILLE DELIMITED BY SIZE
+                       INTO AUD-APRES
+                   PERFORM ECRIRE-AUDIT-CREATE
            END-WRITE.
-           DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 30.
+           DISPLAY 'Appuyez ENTREE...' LINE 21 POSITION 30.
            ACCEPT WS-CONFIRM.
 
        RECHERCHER-CLIENT.
@@ -95,20 +149,30 @@
                    DISPLAY 'Client non trouve!' LINE 10 POSITION 30
                        REVERSE-VIDEO
                NOT INVALID KEY
-                   DISPLAY 'Fiche Client' LINE 8 POSITION 33
-                       UNDERLINE
-                   DISPLAY 'ID:' LINE 10 POSITION 15
-                   DISPLAY CLI-ID LINE 10 POSITION 25 HIGHLIGHT
-                   DISPLAY 'Nom:' LINE 11 POSITION 15
-                   DISPLAY CLI-NOM LINE 11 POSITION 25 HIGHLIGHT
-                   DISPLAY 'Ville:' LINE 12 POSITION 15
-                   DISPLAY CLI-VILLE LINE 12 POSITION 25 HIGHLIGHT
-                   DISPLAY 'Solde:' LINE 13 POSITION 15
-                   DISPLAY CLI-SOLDE LINE 13 POSITION 25 HIGHLIGHT
+                   PERFORM AFFICHER-FICHE-CLIENT
            END-READ.
            DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 30.
            ACCEPT WS-CONFIRM.
 
+       AFFICHER-FICHE-CLIENT.
+           DISPLAY 'Fiche Client' LINE 8 POSITION 33 UNDERLINE.
+           DISPLAY 'ID:' LINE 10 POSITION 15.
+           DISPLAY CLI-ID LINE 10 POSITION 25 HIGHLIGHT.
+           DISPLAY 'Nom:' LINE 11 POSITION 15.
+           DISPLAY CLI-NOM LINE 11 POSITION 25 HIGHLIGHT.
+           DISPLAY 'Ville:' LINE 12 POSITION 15.
+           DISPLAY CLI-VILLE LINE 12 POSITION 25 HIGHLIGHT.
+           DISPLAY 'Solde:' LINE 13 POSITION 15.
+           DISPLAY CLI-SOLDE LINE 13 POSITION 25 HIGHLIGHT.
+           DISPLAY 'Limite de credit:' LINE 14 POSITION 15.
+           DISPLAY CLI-LIMITE-CREDIT LINE 14 POSITION 35.
+           DISPLAY 'Statut:' LINE 15 POSITION 15.
+           IF CLI-SUPPRIME = 'Y'
+               DISPLAY 'INACTIF' LINE 15 POSITION 25 REVERSE-VIDEO
+           ELSE
+               DISPLAY 'ACTIF' LINE 15 POSITION 25
+           END-IF.
+
        MODIFIER-CLIENT.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY '--- MODIFICATION CLIENT ---' LINE 2 POSITION 26
@@ -122,47 +186,73 @@
                    DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 30
                    ACCEPT WS-CONFIRM
                NOT INVALID KEY
+                   MOVE CLI-NOM TO WS-AUD-AVANT-NOM
+                   MOVE CLI-VILLE TO WS-AUD-AVANT-VILLE
                    DISPLAY 'Nouveau nom:' LINE 8 POSITION 10
                    DISPLAY CLI-NOM LINE 8 POSITION 30 REVERSE-VIDEO
                    ACCEPT CLI-NOM LINE 8 POSITION 30
                    DISPLAY 'Nouvelle ville:' LINE 10 POSITION 10
-                   DISPLAY CLI-VILLE LINE 10 POSITION 30 REVERSE-VIDEO
+                   DISPLAY CLI-VILLE LINE 10 POSITION 30
+                       REVERSE-VIDEO
                    ACCEPT CLI-VILLE LINE 10 POSITION 30
+                   DISPLAY 'Nouvelle limite de credit:' LINE 12
+                       POSITION 10
+                   DISPLAY CLI-LIMITE-CREDIT LINE 12 POSITION 38
+                       REVERSE-VIDEO
+                   ACCEPT CLI-LIMITE-CREDIT LINE 12 POSITION 38
                    REWRITE CLIENT-REC
+                   STRING WS-AUD-AVANT-NOM DELIMITED BY SIZE
+                       ' / ' DELIMITED BY SIZE
+                       WS-AUD-AVANT-VILLE DELIMITED BY SIZE
+                       INTO AUD-AVANT
+                   STRING CLI-NOM DELIMITED BY SIZE
+                       ' / ' DELIMITED BY SIZE
+                       CLI-VILLE DELIMITED BY SIZE
+                       INTO AUD-APRES
+                   PERFORM ECRIRE-AUDIT-UPDATE
                    DISPLAY 'Client modifie!' LINE 15 POSITION 32
                        HIGHLIGHT
                    DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 30
                    ACCEPT WS-CONFIRM
            END-READ.
 
+      *    Suppression logique : le client reste dans CLIENTS.DAT
+      *    (solde, factures et contacts restent rattaches) mais
+      *    n'apparait plus dans les listes et recherches courantes.
        SUPPRIMER-CLIENT.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY '--- SUPPRESSION CLIENT ---' LINE 2 POSITION 27
                HIGHLIGHT.
            DISPLAY 'ID a supprimer:' LINE 5 POSITION 10.
            ACCEPT CLI-ID LINE 5 POSITION 30.
+           READ CLIENTS
+               INVALID KEY
+                   DISPLAY 'Client non trouve!' LINE 12 POSITION 30
+                       REVERSE-VIDEO
+                   GO TO SUPPRIMER-CLIENT-EXIT
+           END-READ.
            DISPLAY 'Confirmer suppression? (O/N)' LINE 8 POSITION 20
                BLINK.
            ACCEPT WS-CONFIRM LINE 8 POSITION 50.
            IF WS-CONFIRM = 'O' OR WS-CONFIRM = 'o'
-               DELETE CLIENTS
-                   INVALID KEY
-                       DISPLAY 'Client non trouve!' LINE 12
-                           POSITION 30 REVERSE-VIDEO
-                   NOT INVALID KEY
-                       DISPLAY 'Client supprime!' LINE 12
-                           POSITION 32 HIGHLIGHT
-               END-DELETE
+               MOVE 'Y' TO CLI-SUPPRIME
+               REWRITE CLIENT-REC
+               MOVE CLI-NOM TO AUD-AVANT
+               MOVE 'INACTIF' TO AUD-APRES
+               PERFORM ECRIRE-AUDIT-DELETE
+               DISPLAY 'Client desactive!' LINE 12 POSITION 32
+                   HIGHLIGHT
            ELSE
                DISPLAY 'Suppression annulee' LINE 12 POSITION 30
            END-IF.
+       SUPPRIMER-CLIENT-EXIT.
            DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 30.
            ACCEPT WS-CONFIRM.
 
        LISTER-CLIENTS.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
-           DISPLAY '--- LISTE DES CLIENTS ---' LINE 2 POSITION 28
-               HIGHLIGHT.
+           DISPLAY '--- LISTE DES CLIENTS ACTIFS ---' LINE 2
+               POSITION 24 HIGHLIGHT.
            DISPLAY 'ID    | NOM                  | VILLE'
                LINE 4 POSITION 10 UNDERLINE.
            DISPLAY '------+----------------------+---------------'
@@ -179,13 +269,188 @@
                READ CLIENTS NEXT
                    AT END MOVE 1 TO WS-FOUND
                    NOT AT END
-                       DISPLAY CLI-ID LINE WS-LIGNE POSITION 10
-                       DISPLAY '|' LINE WS-LIGNE POSITION 16
-                       DISPLAY CLI-NOM LINE WS-LIGNE POSITION 18
-                       DISPLAY '|' LINE WS-LIGNE POSITION 39
-                       DISPLAY CLI-VILLE LINE WS-LIGNE POSITION 41
-                       ADD 1 TO WS-LIGNE
+                       IF CLI-SUPPRIME NOT = 'Y'
+                           DISPLAY CLI-ID LINE WS-LIGNE POSITION 10
+                           DISPLAY '|' LINE WS-LIGNE POSITION 16
+                           DISPLAY CLI-NOM LINE WS-LIGNE
+                               POSITION 18
+                           DISPLAY '|' LINE WS-LIGNE POSITION 39
+                           DISPLAY CLI-VILLE LINE WS-LIGNE
+                               POSITION 41
+                           ADD 1 TO WS-LIGNE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 30.
+           ACCEPT WS-CONFIRM.
+
+      *    Recherche par sous-chaine de nom ou de ville (parcours
+      *    sequentiel complet, le fichier n'etant indexe que par
+      *    CLI-ID).
+       RECHERCHER-NOM-VILLE.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- RECHERCHE PAR NOM/VILLE ---' LINE 2
+               POSITION 24 HIGHLIGHT.
+           DISPLAY 'Texte a rechercher:' LINE 4 POSITION 10.
+           ACCEPT WS-RECH-TEXTE LINE 4 POSITION 32.
+           MOVE FUNCTION TRIM(WS-RECH-TEXTE) TO WS-RECH-TEXTE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-RECH-TEXTE))
+               TO WS-RECH-LONGUEUR.
+           DISPLAY 'ID    | NOM                  | VILLE'
+               LINE 6 POSITION 10 UNDERLINE.
+           DISPLAY '------+----------------------+---------------'
+               LINE 7 POSITION 10.
+           MOVE 0 TO CLI-ID.
+           START CLIENTS KEY >= CLI-ID
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           MOVE 8 TO WS-LIGNE.
+           PERFORM UNTIL WS-EOF = 1 OR WS-LIGNE > 18
+               READ CLIENTS NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF CLI-SUPPRIME NOT = 'Y' AND
+                           WS-RECH-LONGUEUR > 0
+                           MOVE 0 TO WS-RECH-OCCURENCES
+                           INSPECT CLI-NOM TALLYING
+                               WS-RECH-OCCURENCES FOR ALL
+                               WS-RECH-TEXTE(1:WS-RECH-LONGUEUR)
+                           IF WS-RECH-OCCURENCES = 0
+                               INSPECT CLI-VILLE TALLYING
+                                   WS-RECH-OCCURENCES FOR ALL
+                                   WS-RECH-TEXTE(1:WS-RECH-LONGUEUR)
+                           END-IF
+                           IF WS-RECH-OCCURENCES > 0
+                               DISPLAY CLI-ID LINE WS-LIGNE
+                                   POSITION 10
+                               DISPLAY '|' LINE WS-LIGNE POSITION 16
+                               DISPLAY CLI-NOM LINE WS-LIGNE
+                                   POSITION 18
+                               DISPLAY '|' LINE WS-LIGNE POSITION 39
+                               DISPLAY CLI-VILLE LINE WS-LIGNE
+                                   POSITION 41
+                               ADD 1 TO WS-LIGNE
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM.
            DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 30.
            ACCEPT WS-CONFIRM.
+
+      *===============================================
+      * JOURNAL DE CONTACTS / INTERACTIONS
+      *===============================================
+       MENU-CONTACTS.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- JOURNAL DE CONTACTS ---' LINE 2 POSITION 27
+               HIGHLIGHT.
+           DISPLAY '1. Ajouter un contact' LINE 6 POSITION 26.
+           DISPLAY '2. Historique des contacts' LINE 8 POSITION 26.
+           DISPLAY '0. Retour' LINE 10 POSITION 26.
+           DISPLAY 'Choix:' LINE 13 POSITION 26.
+           ACCEPT WS-CHOIX LINE 13 POSITION 33.
+           EVALUATE WS-CHOIX
+               WHEN 1 PERFORM AJOUTER-CONTACT
+               WHEN 2 PERFORM HISTORIQUE-CONTACTS
+           END-EVALUATE.
+
+       AJOUTER-CONTACT.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- NOUVEAU CONTACT ---' LINE 2 POSITION 28
+               HIGHLIGHT.
+           DISPLAY 'ID client:' LINE 5 POSITION 15.
+           ACCEPT CLI-ID LINE 5 POSITION 28.
+           READ CLIENTS
+               INVALID KEY
+                   DISPLAY 'CLIENT INCONNU!' LINE 10 POSITION 31
+                       REVERSE-VIDEO
+                   GO TO AJOUTER-CONTACT-EXIT
+           END-READ.
+           MOVE CLI-ID TO CNT-CLIENT.
+           MOVE WS-DATE-JOUR TO CNT-DATE.
+           DISPLAY CLI-NOM LINE 5 POSITION 40 HIGHLIGHT.
+           DISPLAY 'Type (APPEL/EMAIL/VISITE...):' LINE 7
+               POSITION 15.
+           ACCEPT CNT-TYPE LINE 7 POSITION 46.
+           DISPLAY 'Note:' LINE 9 POSITION 15.
+           ACCEPT CNT-NOTE LINE 9 POSITION 26.
+           OPEN EXTEND CONTACTS.
+           IF NOT WS-CNT-OUVERT-OK
+               OPEN OUTPUT CONTACTS
+           END-IF.
+           WRITE CONTACT-REC.
+           CLOSE CONTACTS.
+           DISPLAY '*** CONTACT ENREGISTRE ***' LINE 13 POSITION 27
+               HIGHLIGHT.
+       AJOUTER-CONTACT-EXIT.
+           DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 30.
+           ACCEPT WS-CONFIRM.
+
+       HISTORIQUE-CONTACTS.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- HISTORIQUE DE CONTACTS ---' LINE 2
+               POSITION 25 HIGHLIGHT.
+           DISPLAY 'ID client:' LINE 4 POSITION 15.
+           ACCEPT CLI-ID LINE 4 POSITION 28.
+           DISPLAY 'DATE' LINE 6 POSITION 5 UNDERLINE.
+           DISPLAY 'TYPE' LINE 6 POSITION 16 UNDERLINE.
+           DISPLAY 'NOTE' LINE 6 POSITION 28 UNDERLINE.
+           OPEN INPUT CONTACTS.
+           IF WS-CNT-OUVERT-OK
+               MOVE 0 TO WS-EOF
+               MOVE 8 TO WS-LIGNE
+               PERFORM UNTIL WS-EOF = 1 OR WS-LIGNE > 19
+                   READ CONTACTS NEXT
+                       AT END MOVE 1 TO WS-EOF
+                       NOT AT END
+                           IF CNT-CLIENT = CLI-ID
+                               DISPLAY CNT-DATE LINE WS-LIGNE
+                                   POSITION 5
+                               DISPLAY CNT-TYPE LINE WS-LIGNE
+                                   POSITION 16
+                               DISPLAY CNT-NOTE LINE WS-LIGNE
+                                   POSITION 28
+                               ADD 1 TO WS-LIGNE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONTACTS
+           ELSE
+               DISPLAY 'AUCUN CONTACT ENREGISTRE' LINE 10
+                   POSITION 28 REVERSE-VIDEO
+           END-IF.
+           DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 30.
+           ACCEPT WS-CONFIRM.
+
+      *===============================================
+      * JOURNAL D'AUDIT
+      * AUD-AVANT/AUD-APRES sont renseignes par l'appelant avant
+      * chaque PERFORM ; ces trois paragraphes ne font que poser
+      * l'entete (programme/operation/operateur/cle/horodatage) et
+      * ecrire l'enregistrement.
+      *===============================================
+       ECRIRE-AUDIT-CREATE.
+           MOVE 'CREATE' TO AUD-OPERATION.
+           PERFORM ECRIRE-AUDIT.
+
+       ECRIRE-AUDIT-UPDATE.
+           MOVE 'UPDATE' TO AUD-OPERATION.
+           PERFORM ECRIRE-AUDIT.
+
+       ECRIRE-AUDIT-DELETE.
+           MOVE 'DELETE' TO AUD-OPERATION.
+           PERFORM ECRIRE-AUDIT.
+
+       ECRIRE-AUDIT.
+           MOVE 'CLIENTS' TO AUD-PROGRAMME.
+           MOVE WS-OPERATEUR TO AUD-OPERATEUR.
+           MOVE CLI-ID TO AUD-CLE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HEURE.
+           OPEN EXTEND AUDIT.
+           IF NOT WS-AUD-OUVERT-OK
+               OPEN OUTPUT AUDIT
+           END-IF.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT.
