@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVE-JOURNAL.
+      *===============================================
+      * PURGE ET ARCHIVAGE DU JOURNAL D'ACTIVITE
+      * Job batch (periodique) : le JOURNAL tenu par disk-demo.cob
+      * (LOG-WRITE/LOG-READ/LOG-UPDATE/LOG-DELETE) est strictement
+      * sequentiel et purement additif - rien n'y retire jamais
+      * d'enregistrements. Ce programme relit JOURNAL, bascule vers
+      * JRNARCH les ecritures plus vieilles que le seuil de retention
+      * et ne laisse dans JOURNAL que les ecritures encore recentes.
+      * JRN-TIME n'etant qu'un compteur croissant (pas une date
+      * calendaire), l'age se mesure en nombre de "ticks" avant la
+      * derniere ecriture du fichier, pas en jours.
+      *===============================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL ASSIGN TO "JOURNAL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JRN-STATUS.
+
+      *    ECRITURES PURGEES DU JOURNAL VIVANT - CONSERVEES EN LIGNE
+      *    (STOCKAGE "HORS LIGNE" SIMULE PAR UN FICHIER SEPARE).
+           SELECT JRN-ARCHIVE ASSIGN TO "JRNARCH"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARC-STATUS.
+
+      *    FICHIER DE TRAVAIL POUR LES ECRITURES CONSERVEES - RECOPIE
+      *    SUR JOURNAL UNE FOIS LE TRI TERMINE.
+           SELECT JRN-RETENU ASSIGN TO "JRNTEMP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RET-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD JOURNAL.
+       01 JOURNAL-REC.
+           05 JRN-TIME      PIC 9(6).
+           05 JRN-OP        PIC X(6).
+           05 JRN-CLI       PIC 9(3).
+           05 JRN-INFO      PIC X(15).
+
+       FD JRN-ARCHIVE.
+       01 ARCHIVE-REC.
+           05 ARC-TIME      PIC 9(6).
+           05 ARC-OP        PIC X(6).
+           05 ARC-CLI       PIC 9(3).
+           05 ARC-INFO      PIC X(15).
+
+       FD JRN-RETENU.
+       01 RETENU-REC.
+           05 RET-TIME      PIC 9(6).
+           05 RET-OP        PIC X(6).
+           05 RET-CLI       PIC 9(3).
+           05 RET-INFO      PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF            PIC 9 VALUE 0.
+       01 WS-RETENTION-AGE  PIC 9(6) VALUE 20.
+       01 WS-MAX-TIME       PIC 9(6) VALUE 0.
+       01 WS-SEUIL          PIC 9(6) VALUE 0.
+       01 WS-COUNT-LUES     PIC 9(5) VALUE 0.
+       01 WS-COUNT-ARCHIVES PIC 9(5) VALUE 0.
+       01 WS-COUNT-RETENUES PIC 9(5) VALUE 0.
+       01 WS-JRN-STATUS     PIC XX VALUE '00'.
+           88 WS-JRN-TROUVE VALUE '00'.
+       01 WS-ARC-STATUS     PIC XX VALUE '00'.
+           88 WS-ARC-OUVERT-OK VALUE '00'.
+       01 WS-RET-STATUS     PIC XX VALUE '00'.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           PERFORM TROUVER-DERNIERE-ECRITURE.
+           IF WS-COUNT-LUES = 0
+               DISPLAY '=== JOURNAL VIDE - RIEN A PURGER ==='
+               STOP RUN
+           END-IF.
+           COMPUTE WS-SEUIL = WS-MAX-TIME - WS-RETENTION-AGE.
+           IF WS-SEUIL < 0
+               MOVE 0 TO WS-SEUIL
+           END-IF.
+           PERFORM REPARTIR-ECRITURES.
+           PERFORM RECONSTRUIRE-JOURNAL.
+           DISPLAY '=== PURGE DU JOURNAL TERMINEE ==='.
+           DISPLAY 'ECRITURES LUES: ' WS-COUNT-LUES.
+           DISPLAY 'ECRITURES ARCHIVEES: ' WS-COUNT-ARCHIVES.
+           DISPLAY 'ECRITURES CONSERVEES: ' WS-COUNT-RETENUES.
+           STOP RUN.
+
+      *    PREMIERE PASSE - NE FAIT QUE REPERER LA DERNIERE ECRITURE
+      *    DU JOURNAL, POUR SAVOIR CE QUE "RECENT" VEUT DIRE ICI.
+       TROUVER-DERNIERE-ECRITURE.
+           MOVE 0 TO WS-MAX-TIME.
+           MOVE 0 TO WS-COUNT-LUES.
+           OPEN INPUT JOURNAL.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ JOURNAL
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-COUNT-LUES
+                       IF JRN-TIME > WS-MAX-TIME
+                           MOVE JRN-TIME TO WS-MAX-TIME
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE JOURNAL.
+
+      *    DEUXIEME PASSE - CHAQUE ECRITURE PLUS VIEILLE QUE LE SEUIL
+      *    PART VERS L'ARCHIVE, LES AUTRES VERS LE FICHIER DE TRAVAIL
+      *    QUI REMPLACERA LE JOURNAL VIVANT.
+       REPARTIR-ECRITURES.
+           MOVE 0 TO WS-COUNT-ARCHIVES.
+           MOVE 0 TO WS-COUNT-RETENUES.
+           OPEN INPUT JOURNAL.
+           OPEN EXTEND JRN-ARCHIVE.
+           IF NOT WS-ARC-OUVERT-OK
+               OPEN OUTPUT JRN-ARCHIVE
+           END-IF.
+           OPEN OUTPUT JRN-RETENU.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ JOURNAL
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       PERFORM CLASSER-ECRITURE
+               END-READ
+           END-PERFORM.
+           CLOSE JOURNAL.
+           CLOSE JRN-ARCHIVE.
+           CLOSE JRN-RETENU.
+
+       CLASSER-ECRITURE.
+           IF JRN-TIME < WS-SEUIL
+               MOVE JRN-TIME TO ARC-TIME
+               MOVE JRN-OP TO ARC-OP
+               MOVE JRN-CLI TO ARC-CLI
+               MOVE JRN-INFO TO ARC-INFO
+               WRITE ARCHIVE-REC
+               ADD 1 TO WS-COUNT-ARCHIVES
+           ELSE
+               MOVE JRN-TIME TO RET-TIME
+               MOVE JRN-OP TO RET-OP
+               MOVE JRN-CLI TO RET-CLI
+               MOVE JRN-INFO TO RET-INFO
+               WRITE RETENU-REC
+               ADD 1 TO WS-COUNT-RETENUES
+           END-IF.
+
+      *    TROISIEME PASSE - LE JOURNAL VIVANT EST RECREE A PARTIR DU
+      *    FICHIER DE TRAVAIL, NE CONSERVANT QUE LES ECRITURES RECENTES.
+       RECONSTRUIRE-JOURNAL.
+           OPEN INPUT JRN-RETENU.
+           OPEN OUTPUT JOURNAL.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ JRN-RETENU
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       MOVE RET-TIME TO JRN-TIME
+                       MOVE RET-OP TO JRN-OP
+                       MOVE RET-CLI TO JRN-CLI
+                       MOVE RET-INFO TO JRN-INFO
+                       WRITE JOURNAL-REC
+               END-READ
+           END-PERFORM.
+           CLOSE JRN-RETENU.
+           CLOSE JOURNAL.
