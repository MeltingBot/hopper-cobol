@@ -3,6 +3,10 @@
       *===============================================
       * GESTION DES STOCKS
       * Interface ecran IBM 3270
+      * - Stock reparti par entrepot
+      * - Journal des mouvements
+      * - Suivi des lots et dates d'expiration
+      * - Comptage physique et suggestions de reappro
       *===============================================
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -11,25 +15,93 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS PRD-CODE.
+           SELECT STOCK-ENTREPOTS ASSIGN TO 'STOCKWH.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SWH-CLE.
+           SELECT MVT-STOCK ASSIGN TO 'MVTSTOCK.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MVT-STATUS.
+           SELECT LOTS ASSIGN TO 'LOTS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOT-CLE.
+      *    FOURNISSEURS - PARTAGE AVEC GESTION-ACHATS, POUR CALCULER
+      *    LA SUGGESTION DE REAPPRO SUR LE VRAI DELAI DU FOURNISSEUR
+      *    (FRN-DELAI) PLUTOT QUE SUR LE DELAI SAISI SUR LE PRODUIT.
+           SELECT FOURNISSEURS ASSIGN TO 'FOURNIS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FRN-CODE.
        DATA DIVISION.
        FILE SECTION.
        FD PRODUITS.
-       01 PRODUIT-REC.
-           05 PRD-CODE PIC X(8).
-           05 PRD-NOM PIC X(20).
-           05 PRD-QTE PIC 9(5).
-           05 PRD-SEUIL PIC 9(5).
-           05 PRD-PRIX PIC 9(5)V99.
+      *    LAYOUT PARTAGEE AVEC GESTION-ACHATS - VOIR COPYBOOKS/PRODUIT.CPY
+           COPY PRODUIT.
+      *       Y=PRODUIT PERISSABLE SUIVI PAR LOT, N=NON SUIVI
+      *    REPARTITION DU STOCK PAR ENTREPOT
+       FD STOCK-ENTREPOTS.
+       01 STOCK-WH-REC.
+           05 SWH-CLE.
+               10 SWH-PRD       PIC X(8).
+               10 SWH-ENTREPOT  PIC X(4).
+           05 SWH-QTE       PIC 9(5).
+      *    JOURNAL DES MOUVEMENTS DE STOCK
+       FD MVT-STOCK.
+       01 MVT-STOCK-REC.
+           05 MVT-PRD       PIC X(8).
+           05 MVT-ENTREPOT  PIC X(4).
+           05 MVT-DATE      PIC 9(8).
+           05 MVT-TYPE      PIC X.
+      *       E=ENTREE, S=SORTIE, C=AJUSTEMENT DE COMPTAGE
+           05 MVT-QTE       PIC S9(5).
+           05 MVT-SOLDE     PIC 9(5).
+      *    LOTS ET DATES D'EXPIRATION
+       FD LOTS.
+       01 LOT-REC.
+           05 LOT-CLE.
+               10 LOT-PRD       PIC X(8).
+               10 LOT-NUMERO    PIC X(6).
+           05 LOT-QTE       PIC 9(5).
+           05 LOT-EXPIRATION PIC 9(8).
+      *    FOURNISSEURS
+       FD FOURNISSEURS.
+       01 FOURNIS-REC.
+           05 FRN-CODE      PIC X(4).
+           05 FRN-NOM       PIC X(20).
+           05 FRN-TEL       PIC X(10).
+           05 FRN-DELAI     PIC 99.
        WORKING-STORAGE SECTION.
-       01 WS-CHOIX PIC 9 VALUE 0.
-       01 WS-QTE PIC 9(5) VALUE 0.
-       01 WS-FIN PIC 9 VALUE 0.
-       01 WS-EOF PIC 9 VALUE 0.
-       01 WS-LIGNE PIC 99 VALUE 0.
-       01 WS-COUNT PIC 999 VALUE 0.
+       01 WS-CHOIX      PIC 9 VALUE 0.
+       01 WS-QTE        PIC 9(5) VALUE 0.
+       01 WS-FIN        PIC 9 VALUE 0.
+       01 WS-EOF        PIC 9 VALUE 0.
+       01 WS-LIGNE      PIC 99 VALUE 0.
+       01 WS-COUNT      PIC 999 VALUE 0.
+       01 WS-ENTREPOT   PIC X(4) VALUE SPACES.
+       01 WS-DATE-JOUR  PIC 9(8) VALUE 0.
+       01 WS-SUGGESTION PIC 9(5) VALUE 0.
+       01 WS-COMPTE-PHYSIQUE PIC 9(5) VALUE 0.
+       01 WS-ECART      PIC S9(5) VALUE 0.
+       01 WS-MVT-STATUS PIC XX VALUE '00'.
+           88 WS-MVT-OUVERT-OK VALUE '00'.
+       01 WS-QTE-RESTANT PIC 9(5) VALUE 0.
+       01 WS-LOT-FEFO-TROUVE PIC 9 VALUE 0.
+       01 WS-LOT-FEFO-NUMERO PIC X(6) VALUE SPACES.
+       01 WS-LOT-FEFO-EXPIRATION PIC 9(8) VALUE 0.
+       01 WS-LOT-TOTAL-DISPO PIC 9(5) VALUE 0.
+       01 WS-LOTS-SUFFISANTS PIC 9 VALUE 1.
+       01 WS-DELAI-REAPPRO PIC 99 VALUE 0.
+       01 WS-ENTREPOT-DEST PIC X(4) VALUE SPACES.
+       01 WS-QTE-TRANSFERT PIC 9(5) VALUE 0.
+       01 WS-SOUS-CHOIX PIC 9 VALUE 0.
        PROCEDURE DIVISION.
        DEBUT.
            OPEN I-O PRODUITS.
+           OPEN I-O STOCK-ENTREPOTS.
+           OPEN I-O LOTS.
+           OPEN I-O FOURNISSEURS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR.
            PERFORM UNTIL WS-FIN = 1
                PERFORM AFFICHER-MENU
                ACCEPT WS-CHOIX LINE 16 POSITION 25
@@ -39,43 +111,103 @@
                    WHEN 3 PERFORM CONSULTER
                    WHEN 4 PERFORM ALERTES
                    WHEN 5 PERFORM INVENTAIRE
+                   WHEN 6 PERFORM NOUVEAU-PRODUIT
+                   WHEN 7 PERFORM COMPTAGE-PHYSIQUE
+                   WHEN 8 PERFORM MENU-ENTREPOTS
                    WHEN 9 MOVE 1 TO WS-FIN
                END-EVALUATE
            END-PERFORM.
            CLOSE PRODUITS.
+           CLOSE STOCK-ENTREPOTS.
+           CLOSE LOTS.
+           CLOSE FOURNISSEURS.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY 'AU REVOIR' LINE 12 POSITION 35 HIGHLIGHT.
            STOP RUN.
 
        AFFICHER-MENU.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
-           DISPLAY '+' LINE 2 POSITION 22.
-           DISPLAY '------------------------------------'
-               LINE 2 POSITION 23.
-           DISPLAY '+' LINE 2 POSITION 58.
-           DISPLAY '|' LINE 3 POSITION 22.
-           DISPLAY '       GESTION DES STOCKS          '
-               LINE 3 POSITION 24 HIGHLIGHT.
-           DISPLAY '|' LINE 3 POSITION 58.
-           DISPLAY '+' LINE 4 POSITION 22.
-           DISPLAY '------------------------------------'
-               LINE 4 POSITION 23.
-           DISPLAY '+' LINE 4 POSITION 58.
-           DISPLAY '1.' LINE 6 POSITION 28.
-           DISPLAY 'Entree stock' LINE 6 POSITION 31.
-           DISPLAY '2.' LINE 8 POSITION 28.
-           DISPLAY 'Sortie stock' LINE 8 POSITION 31.
-           DISPLAY '3.' LINE 10 POSITION 28.
-           DISPLAY 'Consulter produit' LINE 10 POSITION 31.
-           DISPLAY '4.' LINE 12 POSITION 28.
-           DISPLAY 'Alertes stock bas' LINE 12 POSITION 31.
-           DISPLAY '5.' LINE 14 POSITION 28.
-           DISPLAY 'Inventaire complet' LINE 14 POSITION 31.
-           DISPLAY '9.' LINE 16 POSITION 28.
-           DISPLAY 'Quitter' LINE 16 POSITION 31.
+           DISPLAY '+' LINE 2 POSITION 20.
+           DISPLAY '------------------------------------------'
+               LINE 2 POSITION 21.
+           DISPLAY '+' LINE 2 POSITION 63.
+           DISPLAY '|' LINE 3 POSITION 20.
+           DISPLAY '         GESTION DES STOCKS             '
+               LINE 3 POSITION 22 HIGHLIGHT.
+           DISPLAY '|' LINE 3 POSITION 63.
+           DISPLAY '+' LINE 4 POSITION 20.
+           DISPLAY '------------------------------------------'
+               LINE 4 POSITION 21.
+           DISPLAY '+' LINE 4 POSITION 63.
+           DISPLAY '1.' LINE 6 POSITION 22.
+           DISPLAY 'Entree stock' LINE 6 POSITION 25.
+           DISPLAY '2.' LINE 6 POSITION 42.
+           DISPLAY 'Sortie stock' LINE 6 POSITION 45.
+           DISPLAY '3.' LINE 8 POSITION 22.
+           DISPLAY 'Consulter produit' LINE 8 POSITION 25.
+           DISPLAY '4.' LINE 8 POSITION 42.
+           DISPLAY 'Alertes stock bas' LINE 8 POSITION 45.
+           DISPLAY '5.' LINE 10 POSITION 22.
+           DISPLAY 'Inventaire complet' LINE 10 POSITION 25.
+           DISPLAY '6.' LINE 10 POSITION 42.
+           DISPLAY 'Nouveau produit' LINE 10 POSITION 45.
+           DISPLAY '7.' LINE 12 POSITION 22.
+           DISPLAY 'Comptage physique' LINE 12 POSITION 25.
+           DISPLAY '8.' LINE 12 POSITION 42.
+           DISPLAY 'Gestion entrepots' LINE 12 POSITION 45.
+           DISPLAY '9.' LINE 14 POSITION 22.
+           DISPLAY 'Quitter' LINE 14 POSITION 25.
            DISPLAY 'Votre choix:' LINE 16 POSITION 12.
            DISPLAY '[_]' LINE 16 POSITION 25 REVERSE-VIDEO.
 
+       NOUVEAU-PRODUIT.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '=== NOUVEAU PRODUIT ===' LINE 2 POSITION 28
+               HIGHLIGHT.
+           DISPLAY 'Code produit:' LINE 5 POSITION 15.
+           DISPLAY '[________]' LINE 5 POSITION 30 REVERSE-VIDEO.
+           ACCEPT PRD-CODE LINE 5 POSITION 31.
+           READ PRODUITS
+               NOT INVALID KEY
+                   DISPLAY 'CODE DEJA UTILISE' LINE 14 POSITION 31
+                       HIGHLIGHT
+                   GO TO NOUVEAU-PRODUIT-EXIT
+           END-READ.
+           DISPLAY 'Nom:' LINE 7 POSITION 15.
+           DISPLAY '[____________________]' LINE 7 POSITION 30
+               REVERSE-VIDEO.
+           ACCEPT PRD-LIBELLE LINE 7 POSITION 31.
+           DISPLAY 'Seuil d alerte:' LINE 8 POSITION 15.
+           DISPLAY '[_____]' LINE 8 POSITION 32 REVERSE-VIDEO.
+           ACCEPT PRD-SEUIL LINE 8 POSITION 33.
+           DISPLAY 'Prix unitaire:' LINE 9 POSITION 15.
+           DISPLAY '[_______]' LINE 9 POSITION 32 REVERSE-VIDEO.
+           ACCEPT PRD-PRIX LINE 9 POSITION 33.
+           DISPLAY 'Fournisseur principal:' LINE 10 POSITION 15.
+           DISPLAY '[____]' LINE 10 POSITION 38 REVERSE-VIDEO.
+           ACCEPT PRD-FRN LINE 10 POSITION 39.
+           DISPLAY 'Delai livraison (jours):' LINE 11 POSITION 15.
+           DISPLAY '[__]' LINE 11 POSITION 40 REVERSE-VIDEO.
+           ACCEPT PRD-DELAI LINE 11 POSITION 41.
+           DISPLAY 'Produit perissable suivi par lot (O/N):'
+               LINE 12 POSITION 15.
+           DISPLAY '[_]' LINE 12 POSITION 56 REVERSE-VIDEO.
+           ACCEPT PRD-LOT-GERE LINE 12 POSITION 57.
+           IF PRD-LOT-GERE = 'O'
+               MOVE 'Y' TO PRD-LOT-GERE
+           END-IF.
+           MOVE 0 TO PRD-QTE.
+           WRITE PRODUIT-REC.
+           DISPLAY '*** PRODUIT CREE ***' LINE 15 POSITION 29
+               HIGHLIGHT.
+       NOUVEAU-PRODUIT-EXIT.
+           DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 31 BLINK.
+           ACCEPT WS-CHOIX LINE 20 POSITION 49.
+
+      *    L'entree est affectee a un entrepot precis et
+      *    trace une ligne dans le journal des mouvements.
+      *    Si le produit est suivi par lot, un numero de
+      *    lot et une date d'expiration sont egalement demandes.
        ENTREE-STOCK.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY '=== ENTREE STOCK ===' LINE 2 POSITION 30 HIGHLIGHT.
@@ -86,32 +218,79 @@
                INVALID KEY
                    DISPLAY 'PRODUIT INCONNU' LINE 12 POSITION 32
                        HIGHLIGHT
-               NOT INVALID KEY
-                   DISPLAY '+--------------------------+'
-                       LINE 7 POSITION 20
-                   DISPLAY '|' LINE 8 POSITION 20
-                   DISPLAY 'Produit:' LINE 8 POSITION 22
-                   DISPLAY PRD-NOM LINE 8 POSITION 31 HIGHLIGHT
-                   DISPLAY '|' LINE 8 POSITION 47
-                   DISPLAY '|' LINE 9 POSITION 20
-                   DISPLAY 'Stock actuel:' LINE 9 POSITION 22
-                   DISPLAY PRD-QTE LINE 9 POSITION 36 HIGHLIGHT
-                   DISPLAY '|' LINE 9 POSITION 47
-                   DISPLAY '+--------------------------+'
-                       LINE 10 POSITION 20
-                   DISPLAY 'Quantite a ajouter:' LINE 12 POSITION 15
-                   DISPLAY '[_____]' LINE 12 POSITION 35 REVERSE-VIDEO
-                   ACCEPT WS-QTE LINE 12 POSITION 36
-                   ADD WS-QTE TO PRD-QTE
-                   REWRITE PRODUIT-REC
-                   DISPLAY '*** STOCK MIS A JOUR ***'
-                       LINE 15 POSITION 28 HIGHLIGHT
-                   DISPLAY 'Nouveau stock:' LINE 16 POSITION 22
-                   DISPLAY PRD-QTE LINE 16 POSITION 37 HIGHLIGHT
+                   GO TO ENTREE-STOCK-EXIT
            END-READ.
+           DISPLAY 'Produit:' LINE 7 POSITION 15.
+           DISPLAY PRD-LIBELLE LINE 7 POSITION 25 HIGHLIGHT.
+           DISPLAY 'Stock total actuel:' LINE 8 POSITION 15.
+           DISPLAY PRD-QTE LINE 8 POSITION 36 HIGHLIGHT.
+           DISPLAY 'Entrepot (4 car):' LINE 10 POSITION 15.
+           DISPLAY '[____]' LINE 10 POSITION 33 REVERSE-VIDEO.
+           ACCEPT WS-ENTREPOT LINE 10 POSITION 34.
+           DISPLAY 'Quantite a ajouter:' LINE 12 POSITION 15.
+           DISPLAY '[_____]' LINE 12 POSITION 35 REVERSE-VIDEO.
+           ACCEPT WS-QTE LINE 12 POSITION 36.
+           ADD WS-QTE TO PRD-QTE.
+           REWRITE PRODUIT-REC.
+           PERFORM MAJ-STOCK-ENTREPOT.
+           MOVE WS-QTE TO MVT-QTE.
+           MOVE 'E' TO MVT-TYPE.
+           PERFORM ENREGISTRER-MOUVEMENT.
+           IF PRD-LOT-GERE = 'Y'
+               PERFORM SAISIR-LOT
+           END-IF.
+           DISPLAY '*** STOCK MIS A JOUR ***'
+               LINE 15 POSITION 28 HIGHLIGHT.
+           DISPLAY 'Nouveau stock total:' LINE 16 POSITION 22.
+           DISPLAY PRD-QTE LINE 16 POSITION 43 HIGHLIGHT.
+       ENTREE-STOCK-EXIT.
            DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 31 BLINK.
            ACCEPT WS-CHOIX LINE 20 POSITION 49.
 
+       SAISIR-LOT.
+           DISPLAY 'Numero de lot:' LINE 17 POSITION 15.
+           DISPLAY '[______]' LINE 17 POSITION 32 REVERSE-VIDEO.
+           ACCEPT LOT-NUMERO LINE 17 POSITION 33.
+           DISPLAY 'Date expiration (AAAAMMJJ):' LINE 18 POSITION 15.
+           DISPLAY '[________]' LINE 18 POSITION 44 REVERSE-VIDEO.
+           ACCEPT LOT-EXPIRATION LINE 18 POSITION 45.
+           MOVE PRD-CODE TO LOT-PRD.
+           READ LOTS
+               INVALID KEY
+                   MOVE WS-QTE TO LOT-QTE
+                   WRITE LOT-REC
+               NOT INVALID KEY
+                   ADD WS-QTE TO LOT-QTE
+                   REWRITE LOT-REC
+           END-READ.
+
+      *    Met a jour (ou cree) la ligne STOCKWH.DAT de cet entrepot
+      *    pour le produit courant, en ajoutant l'ecart WS-QTE (qui
+      *    peut etre negatif lors d'une sortie).
+       MAJ-STOCK-ENTREPOT.
+           MOVE PRD-CODE TO SWH-PRD.
+           MOVE WS-ENTREPOT TO SWH-ENTREPOT.
+           READ STOCK-ENTREPOTS
+               INVALID KEY
+                   MOVE WS-QTE TO SWH-QTE
+                   WRITE STOCK-WH-REC
+               NOT INVALID KEY
+                   ADD WS-QTE TO SWH-QTE
+                   REWRITE STOCK-WH-REC
+           END-READ.
+
+       ENREGISTRER-MOUVEMENT.
+           MOVE PRD-CODE TO MVT-PRD.
+           MOVE WS-ENTREPOT TO MVT-ENTREPOT.
+           MOVE WS-DATE-JOUR TO MVT-DATE.
+           MOVE PRD-QTE TO MVT-SOLDE.
+           OPEN EXTEND MVT-STOCK.
+           IF NOT WS-MVT-OUVERT-OK
+               OPEN OUTPUT MVT-STOCK
+           END-IF.
+           WRITE MVT-STOCK-REC.
+           CLOSE MVT-STOCK.
+
        SORTIE-STOCK.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY '=== SORTIE STOCK ===' LINE 2 POSITION 30 HIGHLIGHT.
@@ -122,41 +301,142 @@
                INVALID KEY
                    DISPLAY 'PRODUIT INCONNU' LINE 12 POSITION 32
                        HIGHLIGHT
-               NOT INVALID KEY
-                   DISPLAY '+--------------------------+'
-                       LINE 7 POSITION 20
-                   DISPLAY '|' LINE 8 POSITION 20
-                   DISPLAY 'Produit:' LINE 8 POSITION 22
-                   DISPLAY PRD-NOM LINE 8 POSITION 31 HIGHLIGHT
-                   DISPLAY '|' LINE 8 POSITION 47
-                   DISPLAY '|' LINE 9 POSITION 20
-                   DISPLAY 'Stock actuel:' LINE 9 POSITION 22
-                   DISPLAY PRD-QTE LINE 9 POSITION 36 HIGHLIGHT
-                   DISPLAY '|' LINE 9 POSITION 47
-                   DISPLAY '+--------------------------+'
-                       LINE 10 POSITION 20
-                   DISPLAY 'Quantite a retirer:' LINE 12 POSITION 15
-                   DISPLAY '[_____]' LINE 12 POSITION 35 REVERSE-VIDEO
-                   ACCEPT WS-QTE LINE 12 POSITION 36
-                   IF WS-QTE > PRD-QTE
-                       DISPLAY '*** STOCK INSUFFISANT ***'
-                           LINE 15 POSITION 27 HIGHLIGHT
-                   ELSE
-                       SUBTRACT WS-QTE FROM PRD-QTE
-                       REWRITE PRODUIT-REC
-                       DISPLAY '*** STOCK MIS A JOUR ***'
-                           LINE 15 POSITION 28 HIGHLIGHT
-                       DISPLAY 'Nouveau stock:' LINE 16 POSITION 22
-                       DISPLAY PRD-QTE LINE 16 POSITION 37 HIGHLIGHT
-                       IF PRD-QTE < PRD-SEUIL
-                           DISPLAY '!!! ALERTE SEUIL !!!'
-                               LINE 17 POSITION 30 BLINK
-                       END-IF
-                   END-IF
+                   GO TO SORTIE-STOCK-EXIT
            END-READ.
+           DISPLAY 'Produit:' LINE 7 POSITION 15.
+           DISPLAY PRD-LIBELLE LINE 7 POSITION 25 HIGHLIGHT.
+           DISPLAY 'Stock total actuel:' LINE 8 POSITION 15.
+           DISPLAY PRD-QTE LINE 8 POSITION 36 HIGHLIGHT.
+           DISPLAY 'Entrepot (4 car):' LINE 10 POSITION 15.
+           DISPLAY '[____]' LINE 10 POSITION 33 REVERSE-VIDEO.
+           ACCEPT WS-ENTREPOT LINE 10 POSITION 34.
+           DISPLAY 'Quantite a retirer:' LINE 12 POSITION 15.
+           DISPLAY '[_____]' LINE 12 POSITION 35 REVERSE-VIDEO.
+           ACCEPT WS-QTE LINE 12 POSITION 36.
+           MOVE 1 TO WS-LOTS-SUFFISANTS.
+           IF PRD-LOT-GERE = 'Y'
+               PERFORM VERIFIER-STOCK-LOTS-SUFFISANT
+               IF WS-LOT-TOTAL-DISPO < WS-QTE
+                   MOVE 0 TO WS-LOTS-SUFFISANTS
+               END-IF
+           END-IF.
+           IF WS-QTE > PRD-QTE
+               DISPLAY '*** STOCK INSUFFISANT ***'
+                   LINE 15 POSITION 27 HIGHLIGHT
+           ELSE
+               IF WS-LOTS-SUFFISANTS = 0
+                   DISPLAY '!!! LOTS INSUFFISANTS POUR CETTE SORTIE !!!'
+                       LINE 15 POSITION 15 BLINK
+               ELSE
+                   IF PRD-LOT-GERE = 'Y'
+                       PERFORM SORTIR-LOTS-FEFO
+                   END-IF
+                   SUBTRACT WS-QTE FROM PRD-QTE
+                   REWRITE PRODUIT-REC
+                   COMPUTE WS-ECART = 0 - WS-QTE
+                   MOVE WS-ECART TO WS-QTE
+                   PERFORM MAJ-STOCK-ENTREPOT
+                   MOVE WS-ECART TO MVT-QTE
+                   MOVE 'S' TO MVT-TYPE
+                   PERFORM ENREGISTRER-MOUVEMENT
+                   DISPLAY '*** STOCK MIS A JOUR ***'
+                       LINE 15 POSITION 28 HIGHLIGHT
+                   DISPLAY 'Nouveau stock total:' LINE 16 POSITION 22
+                   DISPLAY PRD-QTE LINE 16 POSITION 43 HIGHLIGHT
+                   IF PRD-QTE < PRD-SEUIL
+                       DISPLAY '!!! ALERTE SEUIL !!!'
+                           LINE 17 POSITION 30 BLINK
+                   END-IF
+               END-IF
+           END-IF.
+       SORTIE-STOCK-EXIT.
            DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 31 BLINK.
            ACCEPT WS-CHOIX LINE 20 POSITION 49.
 
+      *    Consomme WS-QTE unites du produit courant en puisant
+      *    d'abord dans le lot dont la date d'expiration est la plus
+      *    proche (FEFO), en repartissant sur plusieurs lots si le
+      *    premier ne suffit pas.
+      *    Additionne le stock de tous les lots du produit courant
+      *    dans WS-LOT-TOTAL-DISPO, pour verifier avant de decrementer
+      *    PRD-QTE que SORTIR-LOTS-FEFO pourra bien satisfaire la
+      *    quantite demandee.
+       VERIFIER-STOCK-LOTS-SUFFISANT.
+           MOVE 0 TO WS-LOT-TOTAL-DISPO.
+           MOVE PRD-CODE TO LOT-PRD.
+           MOVE LOW-VALUES TO LOT-NUMERO.
+           START LOTS KEY >= LOT-CLE
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ LOTS NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF LOT-PRD NOT = PRD-CODE
+                           MOVE 1 TO WS-EOF
+                       ELSE
+                           ADD LOT-QTE TO WS-LOT-TOTAL-DISPO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       SORTIR-LOTS-FEFO.
+           MOVE WS-QTE TO WS-QTE-RESTANT.
+           PERFORM UNTIL WS-QTE-RESTANT = 0
+               PERFORM TROUVER-LOT-FEFO
+               IF WS-LOT-FEFO-TROUVE = 0
+                   DISPLAY '!!! LOTS INSUFFISANTS POUR CETTE SORTIE !!!'
+                       LINE 19 POSITION 20 BLINK
+                   MOVE 0 TO WS-QTE-RESTANT
+               ELSE
+                   MOVE PRD-CODE TO LOT-PRD
+                   MOVE WS-LOT-FEFO-NUMERO TO LOT-NUMERO
+                   READ LOTS
+                       INVALID KEY CONTINUE
+                   END-READ
+                   IF LOT-QTE > WS-QTE-RESTANT
+                       SUBTRACT WS-QTE-RESTANT FROM LOT-QTE
+                       MOVE 0 TO WS-QTE-RESTANT
+                   ELSE
+                       SUBTRACT LOT-QTE FROM WS-QTE-RESTANT
+                       MOVE 0 TO LOT-QTE
+                   END-IF
+                   REWRITE LOT-REC
+               END-IF
+           END-PERFORM.
+
+      *    Recherche, parmi les lots du produit courant ayant encore
+      *    du stock, celui dont la date d'expiration est la plus
+      *    proche. WS-LOT-FEFO-TROUVE reste a 0 si aucun lot avec
+      *    stock disponible n'a ete trouve.
+       TROUVER-LOT-FEFO.
+           MOVE 0 TO WS-LOT-FEFO-TROUVE.
+           MOVE 99999999 TO WS-LOT-FEFO-EXPIRATION.
+           MOVE PRD-CODE TO LOT-PRD.
+           MOVE LOW-VALUES TO LOT-NUMERO.
+           START LOTS KEY >= LOT-CLE
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ LOTS NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF LOT-PRD NOT = PRD-CODE
+                           MOVE 1 TO WS-EOF
+                       ELSE
+                           IF LOT-QTE > 0 AND
+                               LOT-EXPIRATION < WS-LOT-FEFO-EXPIRATION
+                               MOVE LOT-EXPIRATION TO
+                                   WS-LOT-FEFO-EXPIRATION
+                               MOVE LOT-NUMERO TO WS-LOT-FEFO-NUMERO
+                               MOVE 1 TO WS-LOT-FEFO-TROUVE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
        CONSULTER.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY '=== CONSULTER PRODUIT ==='
@@ -177,11 +457,11 @@
                    DISPLAY '|' LINE 8 POSITION 49
                    DISPLAY '|' LINE 9 POSITION 18
                    DISPLAY 'Nom:' LINE 9 POSITION 21
-                   DISPLAY PRD-NOM LINE 9 POSITION 30 HIGHLIGHT
+                   DISPLAY PRD-LIBELLE LINE 9 POSITION 30 HIGHLIGHT
                    DISPLAY '|' LINE 9 POSITION 49
                    DISPLAY '|' LINE 10 POSITION 18
-                   DISPLAY 'Stock:' LINE 10 POSITION 21
-                   DISPLAY PRD-QTE LINE 10 POSITION 30 HIGHLIGHT
+                   DISPLAY 'Stock total:' LINE 10 POSITION 21
+                   DISPLAY PRD-QTE LINE 10 POSITION 34 HIGHLIGHT
                    DISPLAY '|' LINE 10 POSITION 49
                    DISPLAY '|' LINE 11 POSITION 18
                    DISPLAY 'Seuil:' LINE 11 POSITION 21
@@ -198,10 +478,37 @@
                        DISPLAY '!!! STOCK SOUS SEUIL !!!'
                            LINE 15 POSITION 28 BLINK
                    END-IF
+                   PERFORM AFFICHER-REPARTITION-ENTREPOTS
            END-READ.
            DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 31 BLINK.
            ACCEPT WS-CHOIX LINE 20 POSITION 49.
 
+      *    Liste la repartition par entrepot du produit courant,
+      *    affichee sous la fiche produit.
+       AFFICHER-REPARTITION-ENTREPOTS.
+           DISPLAY 'Par entrepot:' LINE 16 POSITION 18.
+           MOVE PRD-CODE TO SWH-PRD.
+           MOVE LOW-VALUES TO SWH-ENTREPOT.
+           START STOCK-ENTREPOTS KEY >= SWH-CLE
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           MOVE 17 TO WS-LIGNE.
+           PERFORM UNTIL WS-EOF = 1 OR WS-LIGNE > 18
+               READ STOCK-ENTREPOTS NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF SWH-PRD NOT = PRD-CODE
+                           MOVE 1 TO WS-EOF
+                       ELSE
+                           DISPLAY SWH-ENTREPOT LINE WS-LIGNE
+                               POSITION 20
+                           DISPLAY SWH-QTE LINE WS-LIGNE POSITION 28
+                           ADD 1 TO WS-LIGNE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
        ALERTES.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY '*** PRODUITS SOUS SEUIL ***'
@@ -223,7 +530,7 @@
                    NOT AT END
                        IF PRD-QTE < PRD-SEUIL
                            DISPLAY PRD-CODE LINE WS-LIGNE POSITION 5
-                           DISPLAY PRD-NOM LINE WS-LIGNE POSITION 16
+                           DISPLAY PRD-LIBELLE LINE WS-LIGNE POSITION 16
                            DISPLAY PRD-QTE LINE WS-LIGNE POSITION 38
                                HIGHLIGHT
                            DISPLAY '/' LINE WS-LIGNE POSITION 44
@@ -265,7 +572,7 @@
                    AT END MOVE 1 TO WS-EOF
                    NOT AT END
                        DISPLAY PRD-CODE LINE WS-LIGNE POSITION 5
-                       DISPLAY PRD-NOM LINE WS-LIGNE POSITION 16
+                       DISPLAY PRD-LIBELLE LINE WS-LIGNE POSITION 16
                        DISPLAY PRD-QTE LINE WS-LIGNE POSITION 40
                        DISPLAY PRD-PRIX LINE WS-LIGNE POSITION 48
                        ADD 1 TO WS-LIGNE
@@ -280,3 +587,210 @@
            DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 31 BLINK.
            ACCEPT WS-CHOIX LINE 22 POSITION 49.
 
+      *===============================================
+      * COMPTAGE PHYSIQUE / RECONCILIATION D'INVENTAIRE
+      * L'ecart entre le stock theorique et le compte physique est
+      * ecrit comme un mouvement de type C dans le journal, puis le
+      * stock du produit est ajuste pour correspondre au compte.
+      *===============================================
+       COMPTAGE-PHYSIQUE.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '=== COMPTAGE PHYSIQUE ===' LINE 2 POSITION 27
+               HIGHLIGHT.
+           DISPLAY 'Code produit:' LINE 5 POSITION 15.
+           DISPLAY '[________]' LINE 5 POSITION 30 REVERSE-VIDEO.
+           ACCEPT PRD-CODE LINE 5 POSITION 31.
+           READ PRODUITS
+               INVALID KEY
+                   DISPLAY 'PRODUIT INCONNU' LINE 12 POSITION 32
+                       HIGHLIGHT
+                   GO TO COMPTAGE-PHYSIQUE-EXIT
+           END-READ.
+           DISPLAY 'Produit:' LINE 7 POSITION 15.
+           DISPLAY PRD-LIBELLE LINE 7 POSITION 25 HIGHLIGHT.
+           DISPLAY 'Stock theorique:' LINE 8 POSITION 15.
+           DISPLAY PRD-QTE LINE 8 POSITION 33 HIGHLIGHT.
+           DISPLAY 'Entrepot compte (4 car):' LINE 10 POSITION 15.
+           DISPLAY '[____]' LINE 10 POSITION 40 REVERSE-VIDEO.
+           ACCEPT WS-ENTREPOT LINE 10 POSITION 41.
+           DISPLAY 'Quantite comptee:' LINE 12 POSITION 15.
+           DISPLAY '[_____]' LINE 12 POSITION 33 REVERSE-VIDEO.
+           ACCEPT WS-COMPTE-PHYSIQUE LINE 12 POSITION 34.
+           MOVE PRD-CODE TO SWH-PRD.
+           MOVE WS-ENTREPOT TO SWH-ENTREPOT.
+           MOVE 0 TO SWH-QTE.
+           READ STOCK-ENTREPOTS
+               INVALID KEY CONTINUE
+           END-READ.
+           COMPUTE WS-ECART = WS-COMPTE-PHYSIQUE - SWH-QTE.
+           IF WS-ECART = 0
+               DISPLAY 'AUCUN ECART - STOCK CONFIRME' LINE 15
+                   POSITION 25 HIGHLIGHT
+           ELSE
+               ADD WS-ECART TO PRD-QTE
+               REWRITE PRODUIT-REC
+               MOVE WS-COMPTE-PHYSIQUE TO SWH-QTE
+               IF SWH-QTE = 0 AND WS-COMPTE-PHYSIQUE = 0
+                   CONTINUE
+               END-IF
+               READ STOCK-ENTREPOTS
+                   INVALID KEY
+                       WRITE STOCK-WH-REC
+                   NOT INVALID KEY
+                       REWRITE STOCK-WH-REC
+               END-READ
+               MOVE WS-ECART TO MVT-QTE
+               MOVE 'C' TO MVT-TYPE
+               PERFORM ENREGISTRER-MOUVEMENT
+               DISPLAY 'ECART CONSTATE:' LINE 15 POSITION 20
+               DISPLAY WS-ECART LINE 15 POSITION 37 HIGHLIGHT
+               DISPLAY 'Nouveau stock total:' LINE 16 POSITION 20
+               DISPLAY PRD-QTE LINE 16 POSITION 41 HIGHLIGHT
+           END-IF.
+       COMPTAGE-PHYSIQUE-EXIT.
+           DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 31 BLINK.
+           ACCEPT WS-CHOIX LINE 20 POSITION 49.
+
+      *    Regroupe les operations qui portent sur plusieurs
+      *    entrepots a la fois plutot que sur le stock total d'un
+      *    produit.
+       MENU-ENTREPOTS.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- GESTION DES ENTREPOTS ---' LINE 2 POSITION 24
+               HIGHLIGHT.
+           DISPLAY '1. Suggestions reappro' LINE 6 POSITION 26.
+           DISPLAY '2. Transfert entre entrepots' LINE 8 POSITION 26.
+           DISPLAY '0. Retour' LINE 10 POSITION 26.
+           DISPLAY 'Choix:' LINE 13 POSITION 26.
+           ACCEPT WS-SOUS-CHOIX LINE 13 POSITION 33.
+           EVALUATE WS-SOUS-CHOIX
+               WHEN 1 PERFORM SUGGESTIONS-REAPPRO
+               WHEN 2 PERFORM TRANSFERT-ENTREPOT
+           END-EVALUATE.
+
+      *===============================================
+      * SUGGESTIONS DE REAPPROVISIONNEMENT
+      * Pour chaque produit sous son seuil, suggere une quantite a
+      * commander qui couvre deux fois le seuil plus la consommation
+      * estimee pendant le delai de livraison du fournisseur, moins
+      * ce qu'il reste en stock.
+      *===============================================
+       SUGGESTIONS-REAPPRO.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '=== SUGGESTIONS DE REAPPRO ===' LINE 2 POSITION 24
+               HIGHLIGHT.
+           DISPLAY 'CODE' LINE 5 POSITION 5 UNDERLINE.
+           DISPLAY 'STOCK' LINE 5 POSITION 16 UNDERLINE.
+           DISPLAY 'SEUIL' LINE 5 POSITION 24 UNDERLINE.
+           DISPLAY 'FRN' LINE 5 POSITION 32 UNDERLINE.
+           DISPLAY 'DELAI' LINE 5 POSITION 38 UNDERLINE.
+           DISPLAY 'A COMMANDER' LINE 5 POSITION 46 UNDERLINE.
+           DISPLAY '---------------------------------------------------'
+               LINE 6 POSITION 5.
+           MOVE LOW-VALUES TO PRD-CODE.
+           START PRODUITS KEY >= PRD-CODE.
+           MOVE 0 TO WS-EOF.
+           MOVE 0 TO WS-COUNT.
+           MOVE 7 TO WS-LIGNE.
+           PERFORM UNTIL WS-EOF = 1 OR WS-LIGNE > 17
+               READ PRODUITS NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF PRD-QTE < PRD-SEUIL
+                           PERFORM CALCULER-SUGGESTION-REAPPRO
+                           DISPLAY PRD-CODE LINE WS-LIGNE POSITION 5
+                           DISPLAY PRD-QTE LINE WS-LIGNE POSITION 16
+                           DISPLAY PRD-SEUIL LINE WS-LIGNE POSITION 24
+                           DISPLAY PRD-FRN LINE WS-LIGNE POSITION 32
+                           DISPLAY PRD-DELAI LINE WS-LIGNE POSITION 39
+                           DISPLAY WS-SUGGESTION LINE WS-LIGNE
+                               POSITION 46 HIGHLIGHT
+                           ADD 1 TO WS-LIGNE
+                           ADD 1 TO WS-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY '---------------------------------------------------'
+               LINE 18 POSITION 5.
+           IF WS-COUNT = 0
+               DISPLAY 'Aucun reapprovisionnement necessaire'
+                   LINE 19 POSITION 20 HIGHLIGHT
+           END-IF.
+           DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 31 BLINK.
+           ACCEPT WS-CHOIX LINE 22 POSITION 49.
+
+      *    Utilise le delai reel du fournisseur principal du produit
+      *    (FRN-DELAI), et non le delai saisi sur la fiche produit,
+      *    pour rester coherent avec REAPPROAUTO.
+       CALCULER-SUGGESTION-REAPPRO.
+           MOVE PRD-DELAI TO WS-DELAI-REAPPRO.
+           MOVE PRD-FRN TO FRN-CODE.
+           READ FOURNISSEURS
+               NOT INVALID KEY
+                   MOVE FRN-DELAI TO WS-DELAI-REAPPRO
+           END-READ.
+           COMPUTE WS-SUGGESTION =
+               (PRD-SEUIL * 2) + (PRD-SEUIL * WS-DELAI-REAPPRO / 30)
+               - PRD-QTE.
+           IF WS-SUGGESTION < 0
+               MOVE 0 TO WS-SUGGESTION
+           END-IF.
+
+      *    Deplace une quantite d'un entrepot vers un autre pour le
+      *    produit courant. Le stock total du produit (PRD-QTE) ne
+      *    change pas : seule la repartition STOCKWH.DAT bouge, avec
+      *    deux mouvements MVT-STOCK de type 'T' pour tracer le
+      *    depart et l'arrivee.
+       TRANSFERT-ENTREPOT.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '=== TRANSFERT ENTRE ENTREPOTS ===' LINE 2
+               POSITION 23 HIGHLIGHT.
+           DISPLAY 'Code produit:' LINE 5 POSITION 15.
+           DISPLAY '[________]' LINE 5 POSITION 30 REVERSE-VIDEO.
+           ACCEPT PRD-CODE LINE 5 POSITION 31.
+           READ PRODUITS
+               INVALID KEY
+                   DISPLAY 'PRODUIT INCONNU' LINE 16 POSITION 32
+                       HIGHLIGHT
+                   GO TO TRANSFERT-ENTREPOT-EXIT
+           END-READ.
+           DISPLAY 'Entrepot source (4 car):' LINE 7 POSITION 15.
+           DISPLAY '[____]' LINE 7 POSITION 40 REVERSE-VIDEO.
+           ACCEPT WS-ENTREPOT LINE 7 POSITION 41.
+           DISPLAY 'Entrepot destination (4 car):' LINE 9
+               POSITION 15.
+           DISPLAY '[____]' LINE 9 POSITION 46 REVERSE-VIDEO.
+           ACCEPT WS-ENTREPOT-DEST LINE 9 POSITION 47.
+           DISPLAY 'Quantite a transferer:' LINE 11 POSITION 15.
+           DISPLAY '[_____]' LINE 11 POSITION 39 REVERSE-VIDEO.
+           ACCEPT WS-QTE-TRANSFERT LINE 11 POSITION 40.
+           MOVE PRD-CODE TO SWH-PRD.
+           MOVE WS-ENTREPOT TO SWH-ENTREPOT.
+           READ STOCK-ENTREPOTS
+               INVALID KEY
+                   DISPLAY 'ENTREPOT SOURCE SANS STOCK POUR CE PRODUIT'
+                       LINE 16 POSITION 15 REVERSE-VIDEO
+                   GO TO TRANSFERT-ENTREPOT-EXIT
+           END-READ.
+           IF WS-QTE-TRANSFERT > SWH-QTE
+               DISPLAY 'STOCK INSUFFISANT DANS ENTREPOT SOURCE'
+                   LINE 16 POSITION 17 REVERSE-VIDEO
+               GO TO TRANSFERT-ENTREPOT-EXIT
+           END-IF.
+           COMPUTE WS-ECART = 0 - WS-QTE-TRANSFERT.
+           MOVE WS-ECART TO WS-QTE.
+           PERFORM MAJ-STOCK-ENTREPOT.
+           MOVE WS-ECART TO MVT-QTE.
+           MOVE 'T' TO MVT-TYPE.
+           PERFORM ENREGISTRER-MOUVEMENT.
+           MOVE WS-ENTREPOT-DEST TO WS-ENTREPOT.
+           MOVE WS-QTE-TRANSFERT TO WS-QTE.
+           PERFORM MAJ-STOCK-ENTREPOT.
+           MOVE WS-QTE-TRANSFERT TO MVT-QTE.
+           MOVE 'T' TO MVT-TYPE.
+           PERFORM ENREGISTRER-MOUVEMENT.
+           DISPLAY '*** TRANSFERT EFFECTUE ***' LINE 16 POSITION 27
+               HIGHLIGHT.
+       TRANSFERT-ENTREPOT-EXIT.
+           DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 31 BLINK.
+           ACCEPT WS-CHOIX LINE 20 POSITION 49.
