@@ -15,7 +15,14 @@
                RECORD KEY IS CLI-ID.
 
            SELECT JOURNAL ASSIGN TO "JOURNAL"
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+      *    POINT DE REPRISE DE LA CREATION DE CLIENTS - UN SEUL
+      *    ENREGISTREMENT, REECRIT PERIODIQUEMENT PENDANT LA BOUCLE.
+           SELECT CHECKPOINT ASSIGN TO "CKPOINT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -33,12 +40,26 @@
            05 JRN-CLI       PIC 9(3).
            05 JRN-INFO      PIC X(15).
 
+       FD CHECKPOINT.
+       01 CKPT-REC.
+           05 CKPT-CYCLE       PIC 9.
+           05 CKPT-DERNIER-ID  PIC 9(3).
+           05 CKPT-DERNIER-J   PIC 9(2).
+
        WORKING-STORAGE SECTION.
        01 WS-I              PIC 9(3).
        01 WS-J              PIC 9(2).
        01 WS-CYCLE          PIC 9 VALUE 0.
        01 WS-MAX            PIC 9(3) VALUE 30.
        01 WS-TIME           PIC 9(6) VALUE 100000.
+       01 WS-DEBUT-I        PIC 9(3) VALUE 1.
+       01 WS-CKPT-INTERVAL  PIC 9 VALUE 5.
+       01 WS-CKPT-QUOTIENT  PIC 9(3) VALUE 0.
+       01 WS-CKPT-REMAIN    PIC 9 VALUE 0.
+       01 WS-CKPT-STATUS    PIC XX VALUE '00'.
+           88 WS-CKPT-TROUVE VALUE '00'.
+       01 WS-JOURNAL-STATUS PIC XX VALUE '00'.
+           88 WS-JOURNAL-OUVERT-OK VALUE '00'.
 
        01 WS-NOMS.
            05 FILLER PIC X(12) VALUE "DUPONT".
@@ -62,7 +83,14 @@
            DISPLAY "======================================".
            DISPLAY " ".
 
-           OPEN OUTPUT JOURNAL.
+      *    OPEN EXTEND POUR NE PAS ECRASER LE JOURNAL D'UNE EXECUTION
+      *    PRECEDENTE INTERROMPUE EN COURS DE CYCLE (VOIR LE POINT DE
+      *    REPRISE CI-DESSOUS) ; OPEN OUTPUT UNIQUEMENT AU TOUT PREMIER
+      *    PASSAGE, QUAND LE JOURNAL N'EXISTE PAS ENCORE.
+           OPEN EXTEND JOURNAL.
+           IF NOT WS-JOURNAL-OUVERT-OK
+               OPEN OUTPUT JOURNAL
+           END-IF.
 
            PERFORM DEMO-CYCLE 2 TIMES.
 
@@ -79,13 +107,23 @@
            DISPLAY " ".
            DISPLAY "============ CYCLE " WS-CYCLE " ============".
 
-      *--- CREATION CLIENTS ---
+      *--- CREATION CLIENTS (AVEC POINT DE REPRISE) ---
            DISPLAY " ".
-           DISPLAY ">> CREATION DE " WS-MAX " CLIENTS".
-           OPEN OUTPUT CLIENTS.
+           PERFORM LIRE-CHECKPOINT.
+           IF CKPT-CYCLE = WS-CYCLE AND CKPT-DERNIER-ID > 0
+               DISPLAY ">> REPRISE APRES LE CLIENT " CKPT-DERNIER-ID
+               COMPUTE WS-DEBUT-I = CKPT-DERNIER-ID + 1
+               MOVE CKPT-DERNIER-J TO WS-J
+               OPEN I-O CLIENTS
+           ELSE
+               DISPLAY ">> CREATION DE " WS-MAX " CLIENTS"
+               MOVE 1 TO WS-DEBUT-I
+               MOVE 1 TO WS-J
+               OPEN OUTPUT CLIENTS
+           END-IF.
 
-           MOVE 1 TO WS-J.
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-MAX
+           PERFORM VARYING WS-I FROM WS-DEBUT-I BY 1
+                   UNTIL WS-I > WS-MAX
                MOVE WS-I TO CLI-ID
                MOVE WS-NOM(WS-J) TO CLI-NOM
                MULTIPLY WS-I BY 1000 GIVING CLI-SOLDE
@@ -96,8 +134,20 @@
                IF WS-J > 10
                    MOVE 1 TO WS-J
                END-IF
+               DIVIDE WS-I BY WS-CKPT-INTERVAL GIVING WS-CKPT-QUOTIENT
+                   REMAINDER WS-CKPT-REMAIN
+               IF WS-CKPT-REMAIN = 0
+                   MOVE CLI-ID TO CKPT-DERNIER-ID
+                   MOVE WS-J TO CKPT-DERNIER-J
+                   PERFORM ECRIRE-CHECKPOINT
+               END-IF
            END-PERFORM.
 
+      *    CYCLE TERMINE - LE POINT DE REPRISE N'A PLUS LIEU D'ETRE.
+           MOVE 0 TO CKPT-DERNIER-ID.
+           MOVE 0 TO CKPT-DERNIER-J.
+           PERFORM ECRIRE-CHECKPOINT.
+
            CLOSE CLIENTS.
 
       *--- LECTURE INVERSE ---
@@ -181,3 +231,29 @@
            MOVE CLI-ID TO JRN-CLI.
            MOVE "SUPPRIME" TO JRN-INFO.
            WRITE JOURNAL-REC.
+
+      *--- POINT DE REPRISE ---
+      *    LIT LE DERNIER POINT DE REPRISE ENREGISTRE. S'IL N'Y EN A
+      *    PAS ENCORE (PREMIER PASSAGE), LAISSE CKPT-REC A ZERO POUR
+      *    QUE LA CREATION DE CLIENTS REPARTE DU DEBUT.
+       LIRE-CHECKPOINT.
+           MOVE 0 TO CKPT-CYCLE.
+           MOVE 0 TO CKPT-DERNIER-ID.
+           MOVE 0 TO CKPT-DERNIER-J.
+           OPEN INPUT CHECKPOINT.
+           IF WS-CKPT-TROUVE
+               READ CHECKPOINT
+                   NOT AT END
+                       CONTINUE
+               END-READ
+               CLOSE CHECKPOINT
+           END-IF.
+
+      *    REECRIT LE POINT DE REPRISE AVEC LE CYCLE EN COURS ET LE
+      *    DERNIER CLIENT TRAITE (CKPT-DERNIER-ID/J DOIVENT AVOIR ETE
+      *    POSITIONNES PAR L'APPELANT AVANT CET APPEL).
+       ECRIRE-CHECKPOINT.
+           MOVE WS-CYCLE TO CKPT-CYCLE.
+           OPEN OUTPUT CHECKPOINT.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT.
