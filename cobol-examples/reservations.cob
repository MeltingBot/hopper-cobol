@@ -3,6 +3,11 @@
       *===============================================
       * SYSTEME DE RESERVATION HOTELIERE
       * Interface ecran IBM 3270
+      * - Disponibilite par periode (chevauchement de dates)
+      * - Folio client avec frais annexes
+      * - Reservation de groupe (plusieurs chambres)
+      * - Statut de menage distinct de la disponibilite
+      * - Bareme de frais d'annulation selon le delai de preavis
       *===============================================
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -15,6 +20,13 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS RES-ID.
+           SELECT FOLIOS ASSIGN TO 'FOLIO.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FOL-CLE.
+           SELECT ANNULATIONS ASSIGN TO 'ANNULHOTEL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ANNUL-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD CHAMBRES.
@@ -23,6 +35,10 @@
            05 CHB-TYPE PIC X(10).
            05 CHB-PRIX PIC 9(4)V99.
            05 CHB-DISPO PIC 9 VALUE 1.
+           05 CHB-ETAT-MENAGE PIC 9 VALUE 1.
+      *    FOL-RESERVATION/RES-ID RELIE LA CHAMBRE A SA RESERVATION ;
+      *    RES-GROUPE RELIE PLUSIEURS RESERVATIONS A UNE MEME
+      *    RESERVATION DE GROUPE (0 = RESERVATION INDIVIDUELLE).
        FD RESERVATIONS.
        01 RESERV-REC.
            05 RES-ID PIC 9(8).
@@ -30,30 +46,82 @@
            05 RES-CHAMBRE PIC 9(3).
            05 RES-DEBUT PIC 9(8).
            05 RES-NUITS PIC 99.
+           05 RES-FIN PIC 9(8).
            05 RES-TOTAL PIC 9(6)V99.
+           05 RES-GROUPE PIC 9(8).
+      *    FOLIO CLIENT : FRAIS ANNEXES RATTACHES A UNE RESERVATION
+      *    (MINIBAR, ROOM SERVICE, TELEPHONE, ETC.)
+       FD FOLIOS.
+       01 FOLIO-REC.
+           05 FOL-CLE.
+               10 FOL-RESERVATION PIC 9(8).
+               10 FOL-SEQ PIC 99.
+           05 FOL-DATE PIC 9(8).
+           05 FOL-LIBELLE PIC X(20).
+           05 FOL-MONTANT PIC 9(5)V99.
+      *    JOURNAL DES ANNULATIONS, AVEC LE PREAVIS ET LES FRAIS
+       FD ANNULATIONS.
+       01 ANNUL-REC.
+           05 ANL-RESERVATION PIC 9(8).
+           05 ANL-CLIENT PIC X(25).
+           05 ANL-CHAMBRE PIC 9(3).
+           05 ANL-DATE-ANNUL PIC 9(8).
+           05 ANL-NOTICE-JOURS PIC S9(5).
+           05 ANL-FRAIS PIC 9(6)V99.
        WORKING-STORAGE SECTION.
        01 WS-CHOIX PIC 9 VALUE 0.
+       01 WS-SOUS-CHOIX PIC 9 VALUE 0.
        01 WS-FIN PIC 9 VALUE 0.
        01 WS-EOF PIC 9 VALUE 0.
        01 WS-LIGNE PIC 99 VALUE 0.
        01 WS-MSG PIC X(40) VALUE SPACES.
+       01 WS-CONFIRM PIC X VALUE SPACE.
+       01 WS-ANNUL-STATUS PIC XX VALUE '00'.
+           88 WS-ANNUL-OUVERT-OK VALUE '00'.
+      *    PERIODE DEMANDEE POUR LA DISPONIBILITE / RESERVATION
+       01 WS-DATE-ARRIVEE PIC 9(8) VALUE 0.
+       01 WS-NUITS PIC 99 VALUE 0.
+       01 WS-DATE-DEPART PIC 9(8) VALUE 0.
+       01 WS-DISPONIBLE PIC X VALUE 'Y'.
+       01 WS-JULIEN-DEBUT PIC 9(9) VALUE 0.
+       01 WS-JULIEN-FIN PIC 9(9) VALUE 0.
+      *    RESERVATION DE GROUPE
+       01 WS-GROUPE-ID PIC 9(8) VALUE 0.
+       01 WS-CHAMBRE-SAISIE PIC 9(3) VALUE 0.
+       01 WS-NB-CHAMBRES-GROUPE PIC 99 VALUE 0.
+       01 WS-GROUPE-SAISI PIC 9(8) VALUE 0.
+       01 WS-GROUPE-TOTAL PIC 9(6)V99 VALUE 0.
+      *    FOLIO
+       01 WS-FOLIO-TOTAL PIC 9(6)V99 VALUE 0.
+       01 WS-FOL-SEQ-MAX PIC 99 VALUE 0.
+      *    FRAIS D'ANNULATION
+       01 WS-DATE-JOUR PIC 9(8) VALUE 0.
+       01 WS-NOTICE-JOURS PIC S9(5) VALUE 0.
+       01 WS-FRAIS-ANNUL PIC 9(6)V99 VALUE 0.
        PROCEDURE DIVISION.
        DEBUT.
            OPEN I-O CHAMBRES.
            OPEN I-O RESERVATIONS.
+           OPEN I-O FOLIOS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR.
            PERFORM UNTIL WS-FIN = 1
                PERFORM AFFICHER-MENU
-               ACCEPT WS-CHOIX LINE 18 POSITION 25
+               ACCEPT WS-CHOIX LINE 19 POSITION 25
                EVALUATE WS-CHOIX
                    WHEN 1 PERFORM VOIR-DISPOS
                    WHEN 2 PERFORM RESERVER
-                   WHEN 3 PERFORM CONSULTER
-                   WHEN 4 PERFORM ANNULER
+                   WHEN 3 PERFORM RESERVATION-GROUPE
+                   WHEN 4 PERFORM CONSULTER
+                   WHEN 5 PERFORM AJOUTER-FRAIS-FOLIO
+                   WHEN 6 PERFORM ANNULER
+                   WHEN 7 PERFORM MENU-MENAGE
+                   WHEN 8 PERFORM CONSULTER-GROUPE
                    WHEN 9 MOVE 1 TO WS-FIN
                END-EVALUATE
            END-PERFORM.
            CLOSE CHAMBRES.
            CLOSE RESERVATIONS.
+           CLOSE FOLIOS.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY 'AU REVOIR' LINE 12 POSITION 35 HIGHLIGHT.
            STOP RUN.
@@ -72,23 +140,73 @@
            DISPLAY '--------------------------------------'
                LINE 4 POSITION 21.
            DISPLAY '+' LINE 4 POSITION 59.
-           DISPLAY '1.' LINE 7 POSITION 28.
-           DISPLAY 'Chambres disponibles' LINE 7 POSITION 31.
-           DISPLAY '2.' LINE 9 POSITION 28.
-           DISPLAY 'Nouvelle reservation' LINE 9 POSITION 31.
-           DISPLAY '3.' LINE 11 POSITION 28.
-           DISPLAY 'Consulter reservation' LINE 11 POSITION 31.
-           DISPLAY '4.' LINE 13 POSITION 28.
-           DISPLAY 'Annuler reservation' LINE 13 POSITION 31.
-           DISPLAY '9.' LINE 15 POSITION 28.
-           DISPLAY 'Quitter' LINE 15 POSITION 31.
-           DISPLAY 'Votre choix:' LINE 18 POSITION 12.
-           DISPLAY '[_]' LINE 18 POSITION 25 REVERSE-VIDEO.
+           DISPLAY '1. Chambres disponibles (periode)' LINE 6
+               POSITION 22.
+           DISPLAY '2. Nouvelle reservation' LINE 7 POSITION 22.
+           DISPLAY '3. Reservation de groupe' LINE 8 POSITION 22.
+           DISPLAY '4. Consulter reservation / folio' LINE 9
+               POSITION 22.
+           DISPLAY '5. Ajouter un frais au folio' LINE 10
+               POSITION 22.
+           DISPLAY '6. Annuler reservation' LINE 11 POSITION 22.
+           DISPLAY '7. Statut de menage des chambres' LINE 12
+               POSITION 22.
+           DISPLAY '8. Consulter / annuler un groupe' LINE 13
+               POSITION 22.
+           DISPLAY '9. Quitter' LINE 14 POSITION 22.
+           DISPLAY 'Votre choix:' LINE 19 POSITION 12.
+           DISPLAY '[_]' LINE 19 POSITION 25 REVERSE-VIDEO.
+
+      *===============================================
+      * DISPONIBILITE PAR PERIODE
+      *===============================================
+      *    Demande une date d'arrivee et un nombre de nuits, puis
+      *    calcule la date de depart (exclusive) via l'arithmetique
+      *    julienne - seule facon fiable de faire ce calcul.
+       SAISIR-PERIODE.
+           DISPLAY 'Date arrivee (AAAAMMJJ):' LINE 15 POSITION 15.
+           ACCEPT WS-DATE-ARRIVEE LINE 15 POSITION 40.
+           DISPLAY 'Nombre de nuits:' LINE 16 POSITION 15.
+           ACCEPT WS-NUITS LINE 16 POSITION 33.
+           COMPUTE WS-JULIEN-DEBUT =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-ARRIVEE).
+           COMPUTE WS-JULIEN-FIN = WS-JULIEN-DEBUT + WS-NUITS.
+           COMPUTE WS-DATE-DEPART =
+               FUNCTION DATE-OF-INTEGER(WS-JULIEN-FIN).
+
+      *    Teste la chambre courante (CHB-NUM/CHB-DISPO deja lus)
+      *    contre toutes les reservations existantes pour cette
+      *    chambre : chevauchement si aucune des deux periodes ne se
+      *    termine avant que l'autre ne commence.
+       VERIFIER-DISPO-PERIODE.
+           MOVE 'Y' TO WS-DISPONIBLE.
+           IF CHB-DISPO = 0 OR CHB-ETAT-MENAGE NOT = 1
+               MOVE 'N' TO WS-DISPONIBLE
+           ELSE
+               MOVE 0 TO RES-ID
+               START RESERVATIONS KEY >= RES-ID
+                   INVALID KEY CONTINUE
+               END-START
+               MOVE 0 TO WS-EOF
+               PERFORM UNTIL WS-EOF = 1
+                   READ RESERVATIONS NEXT
+                       AT END MOVE 1 TO WS-EOF
+                       NOT AT END
+                           IF RES-CHAMBRE = CHB-NUM
+                               IF NOT (RES-FIN <= WS-DATE-ARRIVEE
+                                   OR RES-DEBUT >= WS-DATE-DEPART)
+                                   MOVE 'N' TO WS-DISPONIBLE
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
 
        VOIR-DISPOS.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY '=== CHAMBRES DISPONIBLES ==='
                LINE 2 POSITION 26 HIGHLIGHT.
+           PERFORM SAISIR-PERIODE.
            DISPLAY 'NUM' LINE 5 POSITION 10 UNDERLINE.
            DISPLAY 'TYPE' LINE 5 POSITION 20 UNDERLINE.
            DISPLAY 'PRIX/NUIT' LINE 5 POSITION 35 UNDERLINE.
@@ -102,7 +220,8 @@
                READ CHAMBRES NEXT
                    AT END MOVE 1 TO WS-EOF
                    NOT AT END
-                       IF CHB-DISPO = 1
+                       PERFORM VERIFIER-DISPO-PERIODE
+                       IF WS-DISPONIBLE = 'Y'
                            DISPLAY CHB-NUM LINE WS-LIGNE POSITION 10
                            DISPLAY CHB-TYPE LINE WS-LIGNE POSITION 20
                            DISPLAY CHB-PRIX LINE WS-LIGNE POSITION 35
@@ -129,34 +248,32 @@
                    ACCEPT WS-CHOIX LINE 22 POSITION 48
                    GO TO RESERVER-FIN
            END-READ.
-           IF CHB-DISPO = 0
-               DISPLAY 'CHAMBRE NON DISPONIBLE' LINE 20 POSITION 28
-                   HIGHLIGHT
-               DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 30
-               ACCEPT WS-CHOIX LINE 22 POSITION 48
-               GO TO RESERVER-FIN
-           END-IF.
            DISPLAY 'Type:' LINE 8 POSITION 15.
            DISPLAY CHB-TYPE LINE 8 POSITION 32 HIGHLIGHT.
            DISPLAY 'Prix:' LINE 9 POSITION 15.
            DISPLAY CHB-PRIX LINE 9 POSITION 32.
            DISPLAY 'EUR/nuit' LINE 9 POSITION 42.
+           PERFORM SAISIR-PERIODE.
+           PERFORM VERIFIER-DISPO-PERIODE.
+           IF WS-DISPONIBLE = 'N'
+               DISPLAY 'CHAMBRE NON DISPONIBLE POUR CES DATES'
+                   LINE 20 POSITION 18 HIGHLIGHT
+               DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 30
+               ACCEPT WS-CHOIX LINE 22 POSITION 48
+               GO TO RESERVER-FIN
+           END-IF.
            DISPLAY 'Nom client:' LINE 11 POSITION 15.
            DISPLAY '[                         ]' LINE 11 POSITION 32
                REVERSE-VIDEO.
            ACCEPT RES-CLIENT LINE 11 POSITION 33.
-           DISPLAY 'Date arrivee (AAAAMMJJ):' LINE 13 POSITION 15.
-           DISPLAY '[________]' LINE 13 POSITION 40 REVERSE-VIDEO.
-           ACCEPT RES-DEBUT LINE 13 POSITION 41.
-           DISPLAY 'Nombre de nuits:' LINE 15 POSITION 15.
-           DISPLAY '[__]' LINE 15 POSITION 32 REVERSE-VIDEO.
-           ACCEPT RES-NUITS LINE 15 POSITION 33.
            COMPUTE RES-ID = FUNCTION RANDOM * 99999999.
            MOVE CHB-NUM TO RES-CHAMBRE.
+           MOVE WS-DATE-ARRIVEE TO RES-DEBUT.
+           MOVE WS-NUITS TO RES-NUITS.
+           MOVE WS-DATE-DEPART TO RES-FIN.
+           MOVE 0 TO RES-GROUPE.
            COMPUTE RES-TOTAL = CHB-PRIX * RES-NUITS.
            WRITE RESERV-REC.
-           MOVE 0 TO CHB-DISPO.
-           REWRITE CHAMBRE-REC.
            DISPLAY '*** RESERVATION CONFIRMEE ***'
                LINE 18 POSITION 25 HIGHLIGHT.
            DISPLAY 'Numero:' LINE 19 POSITION 20.
@@ -169,6 +286,159 @@
        RESERVER-FIN.
            EXIT.
 
+      *===============================================
+      * RESERVATION DE GROUPE
+      *===============================================
+      *    Une meme periode et un meme nom de groupe sont appliques
+      *    a plusieurs chambres saisies successivement ; chacune
+      *    devient sa propre RESERV-REC, reliee par RES-GROUPE.
+       RESERVATION-GROUPE.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '=== RESERVATION DE GROUPE ==='
+               LINE 2 POSITION 25 HIGHLIGHT.
+           DISPLAY 'Nom du groupe / client:' LINE 6 POSITION 15.
+           DISPLAY '[                         ]' LINE 6 POSITION 40
+               REVERSE-VIDEO.
+           ACCEPT RES-CLIENT LINE 6 POSITION 41.
+           PERFORM SAISIR-PERIODE.
+           COMPUTE WS-GROUPE-ID = FUNCTION RANDOM * 99999999.
+           MOVE 0 TO WS-NB-CHAMBRES-GROUPE.
+           MOVE 1 TO WS-EOF.
+           DISPLAY 'Chambre (0 pour terminer):' LINE 18 POSITION 15.
+           ACCEPT WS-CHAMBRE-SAISIE LINE 18 POSITION 44.
+           PERFORM AJOUTER-CHAMBRE-AU-GROUPE
+               UNTIL WS-CHAMBRE-SAISIE = 0.
+           DISPLAY '*** GROUPE CREE ***' LINE 20 POSITION 30
+               HIGHLIGHT.
+           DISPLAY 'Chambres reservees:' LINE 21 POSITION 22.
+           DISPLAY WS-NB-CHAMBRES-GROUPE LINE 21 POSITION 42
+               HIGHLIGHT.
+           DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 30.
+           ACCEPT WS-CHOIX LINE 22 POSITION 48.
+
+       AJOUTER-CHAMBRE-AU-GROUPE.
+           MOVE WS-CHAMBRE-SAISIE TO CHB-NUM.
+           READ CHAMBRES
+               INVALID KEY
+                   DISPLAY 'CHAMBRE INEXISTANTE        ' LINE 19
+                       POSITION 22
+               NOT INVALID KEY
+                   PERFORM VERIFIER-DISPO-PERIODE
+                   IF WS-DISPONIBLE = 'N'
+                       DISPLAY 'CHAMBRE NON DISPONIBLE     ' LINE 19
+                           POSITION 22
+                   ELSE
+                       COMPUTE RES-ID = FUNCTION RANDOM * 99999999
+                       MOVE CHB-NUM TO RES-CHAMBRE
+                       MOVE WS-DATE-ARRIVEE TO RES-DEBUT
+                       MOVE WS-NUITS TO RES-NUITS
+                       MOVE WS-DATE-DEPART TO RES-FIN
+                       MOVE WS-GROUPE-ID TO RES-GROUPE
+                       COMPUTE RES-TOTAL = CHB-PRIX * RES-NUITS
+                       WRITE RESERV-REC
+                       ADD 1 TO WS-NB-CHAMBRES-GROUPE
+                       DISPLAY 'CHAMBRE AJOUTEE AU GROUPE  ' LINE 19
+                           POSITION 22
+                   END-IF
+           END-READ.
+           DISPLAY 'Chambre (0 pour terminer):' LINE 18 POSITION 15.
+           ACCEPT WS-CHAMBRE-SAISIE LINE 18 POSITION 44.
+
+      *    Retrouve toutes les reservations d'un meme groupe et
+      *    propose de les annuler en bloc (meme bareme de frais que
+      *    l'annulation individuelle, applique reservation par
+      *    reservation).
+       CONSULTER-GROUPE.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '=== RESERVATION DE GROUPE ==='
+               LINE 2 POSITION 25 HIGHLIGHT.
+           DISPLAY 'Numero de groupe:' LINE 6 POSITION 15.
+           DISPLAY '[________]' LINE 6 POSITION 35 REVERSE-VIDEO.
+           ACCEPT WS-GROUPE-SAISI LINE 6 POSITION 36.
+           DISPLAY 'CHAMBRE' LINE 8 POSITION 15 UNDERLINE.
+           DISPLAY 'CLIENT' LINE 8 POSITION 25 UNDERLINE.
+           DISPLAY 'TOTAL' LINE 8 POSITION 45 UNDERLINE.
+           MOVE 0 TO WS-GROUPE-TOTAL.
+           MOVE 0 TO WS-NB-CHAMBRES-GROUPE.
+           MOVE 9 TO WS-LIGNE.
+           MOVE 0 TO RES-ID.
+           START RESERVATIONS KEY >= RES-ID
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ RESERVATIONS NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF WS-GROUPE-SAISI NOT = 0
+                           AND RES-GROUPE = WS-GROUPE-SAISI
+                           ADD 1 TO WS-NB-CHAMBRES-GROUPE
+                           ADD RES-TOTAL TO WS-GROUPE-TOTAL
+                           IF WS-LIGNE <= 18
+                               DISPLAY RES-CHAMBRE LINE WS-LIGNE
+                                   POSITION 17
+                               DISPLAY RES-CLIENT LINE WS-LIGNE
+                                   POSITION 25
+                               DISPLAY RES-TOTAL LINE WS-LIGNE
+                                   POSITION 45
+                               ADD 1 TO WS-LIGNE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF WS-NB-CHAMBRES-GROUPE = 0
+               DISPLAY 'AUCUNE RESERVATION POUR CE GROUPE' LINE 12
+                   POSITION 20 HIGHLIGHT
+           ELSE
+               DISPLAY 'Chambres:' LINE 20 POSITION 15
+               DISPLAY WS-NB-CHAMBRES-GROUPE LINE 20 POSITION 26
+                   HIGHLIGHT
+               DISPLAY 'Total groupe:' LINE 20 POSITION 35
+               DISPLAY WS-GROUPE-TOTAL LINE 20 POSITION 50
+                   HIGHLIGHT
+               DISPLAY 'Annuler tout le groupe (O/N):' LINE 21
+                   POSITION 15
+               ACCEPT WS-CONFIRM LINE 21 POSITION 46
+               IF WS-CONFIRM = 'O' OR WS-CONFIRM = 'o'
+                   PERFORM ANNULER-GROUPE
+               END-IF
+           END-IF.
+           DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 30.
+           ACCEPT WS-CHOIX LINE 22 POSITION 48.
+
+      *    Annule chaque reservation du groupe une par une, avec le
+      *    meme calcul de frais et le meme journal que l'annulation
+      *    individuelle (037/ANNULER).
+       ANNULER-GROUPE.
+           MOVE 0 TO RES-ID.
+           START RESERVATIONS KEY >= RES-ID
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ RESERVATIONS NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF RES-GROUPE = WS-GROUPE-SAISI
+                           PERFORM CALCULER-FRAIS-ANNULATION
+                           MOVE RES-ID TO ANL-RESERVATION
+                           MOVE RES-CLIENT TO ANL-CLIENT
+                           MOVE RES-CHAMBRE TO ANL-CHAMBRE
+                           MOVE WS-DATE-JOUR TO ANL-DATE-ANNUL
+                           MOVE WS-NOTICE-JOURS TO
+                               ANL-NOTICE-JOURS
+                           MOVE WS-FRAIS-ANNUL TO ANL-FRAIS
+                           PERFORM ENREGISTRER-ANNULATION
+                           DELETE RESERVATIONS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY '*** GROUPE ANNULE ***' LINE 21 POSITION 28
+               HIGHLIGHT.
+
+      *===============================================
+      * CONSULTATION + FOLIO
+      *===============================================
        CONSULTER.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY '=== CONSULTER RESERVATION ==='
@@ -181,35 +451,146 @@
                    DISPLAY 'RESERVATION INEXISTANTE' LINE 12 POSITION 28
                        HIGHLIGHT
                NOT INVALID KEY
-                   DISPLAY '+--------------------------+'
-                       LINE 8 POSITION 22
-                   DISPLAY '|' LINE 9 POSITION 22.
-                   DISPLAY 'Client:' LINE 9 POSITION 24.
-                   DISPLAY RES-CLIENT LINE 9 POSITION 32.
-                   DISPLAY '|' LINE 9 POSITION 49.
-                   DISPLAY '|' LINE 10 POSITION 22.
-                   DISPLAY 'Chambre:' LINE 10 POSITION 24.
-                   DISPLAY RES-CHAMBRE LINE 10 POSITION 33.
-                   DISPLAY '|' LINE 10 POSITION 49.
-                   DISPLAY '|' LINE 11 POSITION 22.
-                   DISPLAY 'Arrivee:' LINE 11 POSITION 24.
-                   DISPLAY RES-DEBUT LINE 11 POSITION 33.
-                   DISPLAY '|' LINE 11 POSITION 49.
-                   DISPLAY '|' LINE 12 POSITION 22.
-                   DISPLAY 'Nuits:' LINE 12 POSITION 24.
-                   DISPLAY RES-NUITS LINE 12 POSITION 33.
-                   DISPLAY '|' LINE 12 POSITION 49.
-                   DISPLAY '|' LINE 13 POSITION 22.
-                   DISPLAY 'Total:' LINE 13 POSITION 24.
-                   DISPLAY RES-TOTAL LINE 13 POSITION 33.
-                   DISPLAY 'EUR' LINE 13 POSITION 44.
-                   DISPLAY '|' LINE 13 POSITION 49.
-                   DISPLAY '+--------------------------+'
-                       LINE 14 POSITION 22
+                   PERFORM AFFICHER-FICHE-RESERVATION
+                   PERFORM AFFICHER-FOLIO
            END-READ.
            DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 30.
            ACCEPT WS-CHOIX LINE 22 POSITION 48.
 
+       AFFICHER-FICHE-RESERVATION.
+           DISPLAY '+--------------------------+'
+               LINE 8 POSITION 22.
+           DISPLAY '|' LINE 9 POSITION 22.
+           DISPLAY 'Client:' LINE 9 POSITION 24.
+           DISPLAY RES-CLIENT LINE 9 POSITION 32.
+           DISPLAY '|' LINE 9 POSITION 49.
+           DISPLAY '|' LINE 10 POSITION 22.
+           DISPLAY 'Chambre:' LINE 10 POSITION 24.
+           DISPLAY RES-CHAMBRE LINE 10 POSITION 33.
+           DISPLAY '|' LINE 10 POSITION 49.
+           DISPLAY '|' LINE 11 POSITION 22.
+           DISPLAY 'Arrivee:' LINE 11 POSITION 24.
+           DISPLAY RES-DEBUT LINE 11 POSITION 33.
+           DISPLAY '|' LINE 11 POSITION 49.
+           DISPLAY '|' LINE 12 POSITION 22.
+           DISPLAY 'Nuits:' LINE 12 POSITION 24.
+           DISPLAY RES-NUITS LINE 12 POSITION 33.
+           DISPLAY '|' LINE 12 POSITION 49.
+           DISPLAY '|' LINE 13 POSITION 22.
+           DISPLAY 'Chambre (total):' LINE 13 POSITION 24.
+           DISPLAY RES-TOTAL LINE 13 POSITION 41.
+           DISPLAY 'EUR' LINE 13 POSITION 46.
+           DISPLAY '|' LINE 13 POSITION 49.
+           DISPLAY '+--------------------------+'
+               LINE 14 POSITION 22.
+
+      *    Liste les frais annexes du folio (minibar, telephone,
+      *    etc.) sous la fiche de reservation et calcule le total
+      *    du a regler, facture de chambre incluse.
+       AFFICHER-FOLIO.
+           MOVE RES-ID TO FOL-RESERVATION.
+           MOVE 0 TO FOL-SEQ.
+           START FOLIOS KEY >= FOL-CLE
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           MOVE RES-TOTAL TO WS-FOLIO-TOTAL.
+           MOVE 15 TO WS-LIGNE.
+           DISPLAY 'FRAIS ANNEXES:' LINE WS-LIGNE POSITION 22.
+           ADD 1 TO WS-LIGNE.
+           PERFORM UNTIL WS-EOF = 1
+               READ FOLIOS NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF FOL-RESERVATION NOT = RES-ID
+                           MOVE 1 TO WS-EOF
+                       ELSE
+                           IF WS-LIGNE <= 19
+                               DISPLAY FOL-LIBELLE LINE WS-LIGNE
+                                   POSITION 22
+                               DISPLAY FOL-MONTANT LINE WS-LIGNE
+                                   POSITION 42
+                               ADD 1 TO WS-LIGNE
+                           END-IF
+                           ADD FOL-MONTANT TO WS-FOLIO-TOTAL
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY 'TOTAL A REGLER:' LINE 20 POSITION 22 HIGHLIGHT.
+           DISPLAY WS-FOLIO-TOTAL LINE 20 POSITION 42 HIGHLIGHT.
+           DISPLAY 'EUR' LINE 20 POSITION 52.
+
+       AJOUTER-FRAIS-FOLIO.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '=== AJOUTER UN FRAIS AU FOLIO ==='
+               LINE 2 POSITION 23 HIGHLIGHT.
+           DISPLAY 'Numero reservation:' LINE 6 POSITION 15.
+           ACCEPT RES-ID LINE 6 POSITION 36.
+           READ RESERVATIONS
+               INVALID KEY
+                   DISPLAY 'RESERVATION INEXISTANTE' LINE 12
+                       POSITION 28 HIGHLIGHT
+                   GO TO AJOUTER-FRAIS-FOLIO-EXIT
+           END-READ.
+           DISPLAY 'Client:' LINE 8 POSITION 15.
+           DISPLAY RES-CLIENT LINE 8 POSITION 24 HIGHLIGHT.
+           DISPLAY 'Libelle du frais:' LINE 10 POSITION 15.
+           MOVE SPACES TO FOL-LIBELLE.
+           ACCEPT FOL-LIBELLE LINE 10 POSITION 34.
+           DISPLAY 'Montant:' LINE 11 POSITION 15.
+           ACCEPT FOL-MONTANT LINE 11 POSITION 34.
+           PERFORM TROUVER-PROCHAIN-SEQ-FOLIO.
+           MOVE RES-ID TO FOL-RESERVATION.
+           MOVE WS-DATE-JOUR TO FOL-DATE.
+           WRITE FOLIO-REC.
+           DISPLAY '*** FRAIS ENREGISTRE ***' LINE 14 POSITION 28
+               HIGHLIGHT.
+       AJOUTER-FRAIS-FOLIO-EXIT.
+           DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 30.
+           ACCEPT WS-CHOIX LINE 22 POSITION 48.
+
+       TROUVER-PROCHAIN-SEQ-FOLIO.
+           MOVE RES-ID TO FOL-RESERVATION.
+           MOVE 0 TO WS-FOL-SEQ-MAX.
+           MOVE 0 TO FOL-SEQ.
+           START FOLIOS KEY >= FOL-CLE
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ FOLIOS NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF FOL-RESERVATION NOT = RES-ID
+                           MOVE 1 TO WS-EOF
+                       ELSE
+                           MOVE FOL-SEQ TO WS-FOL-SEQ-MAX
+                       END-IF
+               END-READ
+           END-PERFORM.
+           ADD 1 TO WS-FOL-SEQ-MAX.
+           MOVE WS-FOL-SEQ-MAX TO FOL-SEQ.
+
+      *===============================================
+      * ANNULATION AVEC FRAIS SELON LE PREAVIS
+      *===============================================
+      *    Bareme : 7 jours ou plus de preavis = gratuit ; de 3 a 6
+      *    jours = 50% du montant chambre ; moins de 3 jours (ou
+      *    apres la date d'arrivee) = 100%.
+       CALCULER-FRAIS-ANNULATION.
+           COMPUTE WS-NOTICE-JOURS =
+               FUNCTION INTEGER-OF-DATE(RES-DEBUT) -
+               FUNCTION INTEGER-OF-DATE(WS-DATE-JOUR).
+           EVALUATE TRUE
+               WHEN WS-NOTICE-JOURS >= 7
+                   MOVE 0 TO WS-FRAIS-ANNUL
+               WHEN WS-NOTICE-JOURS >= 3
+                   COMPUTE WS-FRAIS-ANNUL ROUNDED =
+                       RES-TOTAL * 0.50
+               WHEN OTHER
+                   MOVE RES-TOTAL TO WS-FRAIS-ANNUL
+           END-EVALUATE.
+
        ANNULER.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY '=== ANNULER RESERVATION ==='
@@ -221,18 +602,114 @@
                INVALID KEY
                    DISPLAY 'RESERVATION INEXISTANTE' LINE 12 POSITION 28
                        HIGHLIGHT
-               NOT INVALID KEY
-                   DISPLAY 'Client:' LINE 8 POSITION 20.
-                   DISPLAY RES-CLIENT LINE 8 POSITION 28 HIGHLIGHT.
-                   DISPLAY 'Chambre:' LINE 9 POSITION 20.
-                   DISPLAY RES-CHAMBRE LINE 9 POSITION 29.
-                   MOVE RES-CHAMBRE TO CHB-NUM
-                   READ CHAMBRES
-                   MOVE 1 TO CHB-DISPO
-                   REWRITE CHAMBRE-REC
-                   DELETE RESERVATIONS
-                   DISPLAY '*** RESERVATION ANNULEE ***'
-                       LINE 14 POSITION 26 HIGHLIGHT
+                   GO TO ANNULER-FIN
            END-READ.
+           DISPLAY 'Client:' LINE 8 POSITION 20.
+           DISPLAY RES-CLIENT LINE 8 POSITION 28 HIGHLIGHT.
+           DISPLAY 'Chambre:' LINE 9 POSITION 20.
+           DISPLAY RES-CHAMBRE LINE 9 POSITION 29.
+           PERFORM CALCULER-FRAIS-ANNULATION.
+           DISPLAY 'Preavis (jours):' LINE 10 POSITION 20.
+           DISPLAY WS-NOTICE-JOURS LINE 10 POSITION 38.
+           DISPLAY 'Frais d annulation:' LINE 11 POSITION 20.
+           DISPLAY WS-FRAIS-ANNUL LINE 11 POSITION 41 HIGHLIGHT.
+           DISPLAY 'EUR' LINE 11 POSITION 52.
+           DISPLAY 'Confirmer (O/N):' LINE 13 POSITION 20.
+           ACCEPT WS-CONFIRM LINE 13 POSITION 38.
+           IF WS-CONFIRM = 'O' OR WS-CONFIRM = 'o'
+               MOVE RES-ID TO ANL-RESERVATION
+               MOVE RES-CLIENT TO ANL-CLIENT
+               MOVE RES-CHAMBRE TO ANL-CHAMBRE
+               MOVE WS-DATE-JOUR TO ANL-DATE-ANNUL
+               MOVE WS-NOTICE-JOURS TO ANL-NOTICE-JOURS
+               MOVE WS-FRAIS-ANNUL TO ANL-FRAIS
+               PERFORM ENREGISTRER-ANNULATION
+               DELETE RESERVATIONS
+               DISPLAY '*** RESERVATION ANNULEE ***'
+                   LINE 16 POSITION 26 HIGHLIGHT
+           ELSE
+               DISPLAY '*** ANNULATION ABANDONNEE ***'
+                   LINE 16 POSITION 25
+           END-IF.
+       ANNULER-FIN.
            DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 30.
            ACCEPT WS-CHOIX LINE 22 POSITION 48.
+
+      *    Journal sequentiel des annulations, append-only ; meme
+      *    technique OPEN EXTEND / OPEN OUTPUT que les journaux des
+      *    autres programmes.
+       ENREGISTRER-ANNULATION.
+           OPEN EXTEND ANNULATIONS.
+           IF NOT WS-ANNUL-OUVERT-OK
+               OPEN OUTPUT ANNULATIONS
+           END-IF.
+           WRITE ANNUL-REC.
+           CLOSE ANNULATIONS.
+
+      *===============================================
+      * STATUT DE MENAGE DES CHAMBRES
+      *===============================================
+      *    Distinct de la disponibilite de reservation : une chambre
+      *    peut etre libre pour les dates demandees (037) mais pas
+      *    encore nettoyee, ou hors service pour travaux.
+       MENU-MENAGE.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '=== STATUT DE MENAGE ==='
+               LINE 2 POSITION 28 HIGHLIGHT.
+           DISPLAY 'NUM' LINE 5 POSITION 10 UNDERLINE.
+           DISPLAY 'TYPE' LINE 5 POSITION 20 UNDERLINE.
+           DISPLAY 'EN SERVICE' LINE 5 POSITION 34 UNDERLINE.
+           DISPLAY 'MENAGE' LINE 5 POSITION 48 UNDERLINE.
+           MOVE 0 TO CHB-NUM.
+           START CHAMBRES KEY >= CHB-NUM.
+           MOVE 0 TO WS-EOF.
+           MOVE 6 TO WS-LIGNE.
+           PERFORM UNTIL WS-EOF = 1 OR WS-LIGNE > 18
+               READ CHAMBRES NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       PERFORM AFFICHER-LIGNE-MENAGE
+                       ADD 1 TO WS-LIGNE
+               END-READ
+           END-PERFORM.
+           DISPLAY 'Chambre a modifier (0=aucune):' LINE 19
+               POSITION 15.
+           ACCEPT WS-CHAMBRE-SAISIE LINE 19 POSITION 47.
+           IF WS-CHAMBRE-SAISIE NOT = 0
+               PERFORM MODIFIER-STATUT-MENAGE
+           END-IF.
+
+       AFFICHER-LIGNE-MENAGE.
+           DISPLAY CHB-NUM LINE WS-LIGNE POSITION 10.
+           DISPLAY CHB-TYPE LINE WS-LIGNE POSITION 20.
+           IF CHB-DISPO = 1
+               DISPLAY 'OUI' LINE WS-LIGNE POSITION 36
+           ELSE
+               DISPLAY 'NON' LINE WS-LIGNE POSITION 36 HIGHLIGHT
+           END-IF.
+           EVALUATE CHB-ETAT-MENAGE
+               WHEN 1 DISPLAY 'PROPRE' LINE WS-LIGNE POSITION 48
+               WHEN 2 DISPLAY 'A NETTOYER' LINE WS-LIGNE POSITION 48
+                   HIGHLIGHT
+               WHEN 3 DISPLAY 'MAINTENANCE' LINE WS-LIGNE
+                   POSITION 48 HIGHLIGHT
+           END-EVALUATE.
+
+       MODIFIER-STATUT-MENAGE.
+           MOVE WS-CHAMBRE-SAISIE TO CHB-NUM.
+           READ CHAMBRES
+               INVALID KEY
+                   DISPLAY 'CHAMBRE INEXISTANTE' LINE 21 POSITION 25
+                       HIGHLIGHT
+                   GO TO MODIFIER-STATUT-MENAGE-FIN
+           END-READ.
+           DISPLAY 'Statut (1=Propre 2=A nettoyer 3=Maintenance):'
+               LINE 20 POSITION 15.
+           ACCEPT CHB-ETAT-MENAGE LINE 20 POSITION 62.
+           DISPLAY 'En service (1=Oui 0=Non):' LINE 21 POSITION 15.
+           ACCEPT CHB-DISPO LINE 21 POSITION 41.
+           REWRITE CHAMBRE-REC.
+           DISPLAY '*** STATUT MIS A JOUR ***' LINE 22 POSITION 27
+               HIGHLIGHT.
+       MODIFIER-STATUT-MENAGE-FIN.
+           EXIT.
