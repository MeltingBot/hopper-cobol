@@ -3,12 +3,18 @@
       *===============================================
       * RAPPORT DES VENTES
       * Interface ecran IBM 3270
+      * - Filtre par plage de dates
+      * - Classement des meilleurs produits
+      * - Export de la synthese au format CSV
+      * - Calcul des commissions par vendeur
       *===============================================
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT VENTES ASSIGN TO 'VENTES.DAT'
                ORGANIZATION IS SEQUENTIAL.
+           SELECT EXPORT-CSV ASSIGN TO 'VENTES.CSV'
+               ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD VENTES.
@@ -16,7 +22,10 @@
            05 VTE-DATE PIC 9(8).
            05 VTE-VENDEUR PIC X(15).
            05 VTE-CLIENT PIC X(20).
+           05 VTE-PRODUIT PIC X(15).
            05 VTE-MONTANT PIC 9(7)V99.
+       FD EXPORT-CSV.
+       01 CSV-LIGNE PIC X(100).
        WORKING-STORAGE SECTION.
        01 WS-EOF PIC 9 VALUE 0.
        01 WS-TOTAL PIC 9(9)V99 VALUE 0.
@@ -29,12 +38,103 @@
        01 WS-COUNT-VENDEUR PIC 9(4) VALUE 0.
        01 WS-LIGNE PIC 99 VALUE 0.
        01 WS-CHOIX PIC 9 VALUE 0.
+       01 WS-FIN PIC 9 VALUE 0.
+       01 WS-CONFIRM PIC X VALUE SPACE.
+      *    PLAGE DE DATES POUR LE FILTRE DU RAPPORT
+       01 WS-DATE-DEBUT PIC 9(8) VALUE 0.
+       01 WS-DATE-FIN PIC 9(8) VALUE 99999999.
+      *    TAUX DE COMMISSION APPLIQUE AU TOTAL DE CHAQUE VENDEUR
+       01 WS-TAUX-COMMISSION PIC 9V999 VALUE 0.050.
+       01 WS-COMMISSION-VENDEUR PIC 9(6)V99 VALUE 0.
+       01 WS-COMMISSION-TOTALE PIC 9(7)V99 VALUE 0.
+      *    TABLE DES PRODUITS POUR LE CLASSEMENT DES MEILLEURES VENTES
+       01 WS-NB-PRODUITS PIC 99 VALUE 0.
+       01 WS-IDX PIC 99 VALUE 0.
+       01 WS-IDX-MAX PIC 99 VALUE 0.
+       01 WS-TROUVE PIC X VALUE 'N'.
+       01 WS-PRODUIT-IGNORE PIC X VALUE 'N'.
+       01 WS-NB-PRODUITS-IGNORES PIC 9(5) VALUE 0.
+       01 WS-RANG PIC 99 VALUE 0.
+       01 WS-PRODUITS-TABLE.
+           05 WS-PRODUIT-ENTRY OCCURS 30 TIMES.
+               10 WS-PRODUIT-NOM PIC X(15).
+               10 WS-PRODUIT-TOTAL PIC 9(8)V99.
+               10 WS-PRODUIT-QTE PIC 9(5).
+       01 WS-PRODUIT-TEMP.
+           05 WS-PRODUIT-TEMP-NOM PIC X(15).
+           05 WS-PRODUIT-TEMP-TOTAL PIC 9(8)V99.
+           05 WS-PRODUIT-TEMP-QTE PIC 9(5).
        PROCEDURE DIVISION.
        DEBUT.
+           PERFORM UNTIL WS-FIN = 1
+               PERFORM AFFICHER-MENU-PRINCIPAL
+               EVALUATE WS-CHOIX
+                   WHEN 1 PERFORM RAPPORT-DETAILLE
+                   WHEN 2 PERFORM TOP-PRODUITS
+                   WHEN 3 PERFORM EXPORTER-SYNTHESE-CSV
+                   WHEN 4 PERFORM COMMISSIONS-VENDEURS
+                   WHEN 9 MOVE 1 TO WS-FIN
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+
+       AFFICHER-MENU-PRINCIPAL.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '================================================'
+               LINE 2 POSITION 16 HIGHLIGHT.
+           DISPLAY '       RAPPORT DES VENTES       '
+               LINE 3 POSITION 16 REVERSE-VIDEO.
+           DISPLAY '================================================'
+               LINE 4 POSITION 16 HIGHLIGHT.
+           DISPLAY '1. Rapport detaille (avec filtre de dates)'
+               LINE 7 POSITION 20.
+           DISPLAY '2. Classement des meilleurs produits' LINE 8
+               POSITION 20.
+           DISPLAY '3. Exporter la synthese (CSV)' LINE 9 POSITION 20.
+           DISPLAY '4. Commissions par vendeur' LINE 10 POSITION 20.
+           DISPLAY '9. Quitter' LINE 12 POSITION 20 BLINK.
+           DISPLAY 'Votre choix:' LINE 15 POSITION 20.
+           ACCEPT WS-CHOIX LINE 15 POSITION 33.
+
+      *    Demande une plage de dates (AAAAMMJJ). Une date laissee
+      *    a zero ne filtre pas la borne correspondante.
+       SAISIR-PLAGE-DATES.
+           MOVE 0 TO WS-DATE-DEBUT.
+           MOVE 99999999 TO WS-DATE-FIN.
+           DISPLAY 'Date debut (AAAAMMJJ, 0=sans borne):' LINE 5
+               POSITION 10.
+           ACCEPT WS-DATE-DEBUT LINE 5 POSITION 50.
+           DISPLAY 'Date fin   (AAAAMMJJ, 0=sans borne):' LINE 6
+               POSITION 10.
+           ACCEPT WS-DATE-FIN LINE 6 POSITION 50.
+           IF WS-DATE-FIN = 0
+               MOVE 99999999 TO WS-DATE-FIN
+           END-IF.
+
+      *    Une vente est hors plage si sa date est en dehors des
+      *    bornes saisies. Utilise par chacun des quatre rapports.
+       VENTE-HORS-PLAGE.
+           IF VTE-DATE < WS-DATE-DEBUT OR VTE-DATE > WS-DATE-FIN
+               MOVE 'Y' TO WS-TROUVE
+           ELSE
+               MOVE 'N' TO WS-TROUVE
+           END-IF.
+
+      *===============================================
+      * RAPPORT DETAILLE AVEC FILTRE DE DATES
+      *===============================================
+       RAPPORT-DETAILLE.
+           PERFORM SAISIR-PLAGE-DATES.
            OPEN INPUT VENTES.
+           MOVE 0 TO WS-TOTAL WS-COUNT.
+           MOVE 0 TO WS-MAX.
+           MOVE 999999.99 TO WS-MIN.
+           MOVE SPACES TO WS-VENDEUR-PREC.
+           MOVE 0 TO WS-TOTAL-VENDEUR WS-COUNT-VENDEUR.
+           MOVE 0 TO WS-EOF.
            PERFORM AFFICHER-ENTETE.
            MOVE 8 TO WS-LIGNE.
-           PERFORM UNTIL WS-EOF = 1 OR WS-LIGNE > 18
+           PERFORM UNTIL WS-EOF = 1
                READ VENTES
                    AT END
                        MOVE 1 TO WS-EOF
@@ -42,34 +142,38 @@
                            PERFORM AFFICHER-TOTAL-VENDEUR
                        END-IF
                    NOT AT END
-                       IF VTE-VENDEUR NOT = WS-VENDEUR-PREC
-                           IF WS-COUNT-VENDEUR > 0
-                               PERFORM AFFICHER-TOTAL-VENDEUR
+                       PERFORM VENTE-HORS-PLAGE
+                       IF WS-TROUVE = 'N'
+                           IF VTE-VENDEUR NOT = WS-VENDEUR-PREC
+                               IF WS-COUNT-VENDEUR > 0
+                                   PERFORM AFFICHER-TOTAL-VENDEUR
+                               END-IF
+                               MOVE VTE-VENDEUR TO WS-VENDEUR-PREC
+                               MOVE 0 TO WS-TOTAL-VENDEUR
+                               MOVE 0 TO WS-COUNT-VENDEUR
+                           END-IF
+                           IF WS-LIGNE <= 18
+                               PERFORM AFFICHER-LIGNE-VENTE
+                               ADD 1 TO WS-LIGNE
+                           END-IF
+                           ADD VTE-MONTANT TO WS-TOTAL
+                           ADD VTE-MONTANT TO WS-TOTAL-VENDEUR
+                           ADD 1 TO WS-COUNT
+                           ADD 1 TO WS-COUNT-VENDEUR
+                           IF VTE-MONTANT > WS-MAX
+                               MOVE VTE-MONTANT TO WS-MAX
+                           END-IF
+                           IF VTE-MONTANT < WS-MIN
+                               MOVE VTE-MONTANT TO WS-MIN
                            END-IF
-                           MOVE VTE-VENDEUR TO WS-VENDEUR-PREC
-                           MOVE 0 TO WS-TOTAL-VENDEUR
-                           MOVE 0 TO WS-COUNT-VENDEUR
-                       END-IF
-                       PERFORM AFFICHER-LIGNE-VENTE
-                       ADD VTE-MONTANT TO WS-TOTAL
-                       ADD VTE-MONTANT TO WS-TOTAL-VENDEUR
-                       ADD 1 TO WS-COUNT
-                       ADD 1 TO WS-COUNT-VENDEUR
-                       IF VTE-MONTANT > WS-MAX
-                           MOVE VTE-MONTANT TO WS-MAX
-                       END-IF
-                       IF VTE-MONTANT < WS-MIN
-                           MOVE VTE-MONTANT TO WS-MIN
                        END-IF
-                       ADD 1 TO WS-LIGNE
                END-READ
            END-PERFORM.
            IF WS-COUNT > 0
                COMPUTE WS-MOYENNE = WS-TOTAL / WS-COUNT
            END-IF.
-           PERFORM AFFICHER-SYNTHESE.
            CLOSE VENTES.
-           STOP RUN.
+           PERFORM AFFICHER-SYNTHESE.
 
        AFFICHER-ENTETE.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
@@ -167,3 +271,238 @@
            DISPLAY 'Appuyez sur ENTREE...' LINE 20 POSITION 29 BLINK.
            ACCEPT WS-CHOIX LINE 20 POSITION 51.
 
+      *===============================================
+      * CLASSEMENT DES MEILLEURS PRODUITS
+      *===============================================
+       TOP-PRODUITS.
+           PERFORM SAISIR-PLAGE-DATES.
+           MOVE 0 TO WS-NB-PRODUITS.
+           MOVE 0 TO WS-NB-PRODUITS-IGNORES.
+           MOVE SPACES TO WS-PRODUITS-TABLE.
+           OPEN INPUT VENTES.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ VENTES
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       PERFORM VENTE-HORS-PLAGE
+                       IF WS-TROUVE = 'N'
+                           PERFORM CUMULER-PRODUIT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE VENTES.
+           PERFORM TRIER-PRODUITS-PAR-TOTAL.
+           PERFORM AFFICHER-TOP-PRODUITS.
+
+      *    Recherche VTE-PRODUIT dans la table ; s'il n'existe pas
+      *    encore, cree une nouvelle entree. Ajoute ensuite le
+      *    montant de la vente courante au cumul du produit.
+       CUMULER-PRODUIT.
+           MOVE 'N' TO WS-TROUVE.
+           MOVE 'N' TO WS-PRODUIT-IGNORE.
+           MOVE 0 TO WS-IDX.
+           PERFORM RECHERCHER-PRODUIT UNTIL WS-IDX >= WS-NB-PRODUITS
+               OR WS-TROUVE = 'Y'.
+           IF WS-TROUVE = 'N'
+               IF WS-NB-PRODUITS < 30
+                   ADD 1 TO WS-NB-PRODUITS
+                   MOVE WS-NB-PRODUITS TO WS-IDX
+                   MOVE VTE-PRODUIT TO
+                       WS-PRODUIT-NOM(WS-IDX)
+               ELSE
+                   MOVE 'Y' TO WS-PRODUIT-IGNORE
+                   ADD 1 TO WS-NB-PRODUITS-IGNORES
+               END-IF
+           END-IF.
+           IF WS-PRODUIT-IGNORE = 'N'
+               ADD VTE-MONTANT TO WS-PRODUIT-TOTAL(WS-IDX)
+               ADD 1 TO WS-PRODUIT-QTE(WS-IDX)
+           END-IF.
+
+       RECHERCHER-PRODUIT.
+           ADD 1 TO WS-IDX.
+           IF WS-IDX <= WS-NB-PRODUITS
+               IF WS-PRODUIT-NOM(WS-IDX) = VTE-PRODUIT
+                   MOVE 'Y' TO WS-TROUVE
+               END-IF
+           END-IF.
+
+      *    Tri a bulles simple sur WS-PRODUIT-TOTAL, ordre
+      *    decroissant ; la table est bornee a 30 entrees donc le
+      *    cout du tri est negligeable pour ce rapport.
+       TRIER-PRODUITS-PAR-TOTAL.
+           IF WS-NB-PRODUITS > 1
+               COMPUTE WS-IDX-MAX = WS-NB-PRODUITS - 1
+               PERFORM PASSE-DE-TRI-PRODUITS WS-IDX-MAX TIMES
+           END-IF.
+
+       PASSE-DE-TRI-PRODUITS.
+           MOVE 1 TO WS-IDX.
+           PERFORM COMPARER-ET-ECHANGER-PRODUITS
+               UNTIL WS-IDX >= WS-NB-PRODUITS.
+
+       COMPARER-ET-ECHANGER-PRODUITS.
+           IF WS-PRODUIT-TOTAL(WS-IDX) <
+               WS-PRODUIT-TOTAL(WS-IDX + 1)
+               MOVE WS-PRODUIT-ENTRY(WS-IDX) TO WS-PRODUIT-TEMP
+               MOVE WS-PRODUIT-ENTRY(WS-IDX + 1)
+                   TO WS-PRODUIT-ENTRY(WS-IDX)
+               MOVE WS-PRODUIT-TEMP TO
+                   WS-PRODUIT-ENTRY(WS-IDX + 1)
+           END-IF.
+           ADD 1 TO WS-IDX.
+
+       AFFICHER-TOP-PRODUITS.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- CLASSEMENT DES MEILLEURS PRODUITS ---' LINE 2
+               POSITION 18 HIGHLIGHT.
+           DISPLAY 'RANG' LINE 5 POSITION 5 UNDERLINE.
+           DISPLAY 'PRODUIT' LINE 5 POSITION 14 UNDERLINE.
+           DISPLAY 'QUANTITE' LINE 5 POSITION 34 UNDERLINE.
+           DISPLAY 'TOTAL' LINE 5 POSITION 47 UNDERLINE.
+           MOVE 6 TO WS-LIGNE.
+           MOVE 0 TO WS-RANG.
+           MOVE 1 TO WS-IDX.
+           PERFORM AFFICHER-RANG-PRODUIT
+               UNTIL WS-IDX > WS-NB-PRODUITS OR WS-RANG >= 10.
+           IF WS-NB-PRODUITS = 0
+               DISPLAY 'AUCUNE VENTE DANS CETTE PLAGE' LINE 10
+                   POSITION 24 REVERSE-VIDEO
+           END-IF.
+           IF WS-NB-PRODUITS-IGNORES > 0
+               DISPLAY WS-NB-PRODUITS-IGNORES LINE 20 POSITION 5
+               DISPLAY 'produit(s) au-dela de la limite de 30 non'
+                   LINE 20 POSITION 12
+               DISPLAY 'comptabilise(s)' LINE 20 POSITION 55
+           END-IF.
+           DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 31.
+           ACCEPT WS-CONFIRM.
+
+       AFFICHER-RANG-PRODUIT.
+           ADD 1 TO WS-RANG.
+           DISPLAY WS-RANG LINE WS-LIGNE POSITION 5.
+           DISPLAY WS-PRODUIT-NOM(WS-IDX) LINE WS-LIGNE POSITION 14.
+           DISPLAY WS-PRODUIT-QTE(WS-IDX) LINE WS-LIGNE POSITION 34.
+           DISPLAY WS-PRODUIT-TOTAL(WS-IDX) LINE WS-LIGNE POSITION 45
+               HIGHLIGHT.
+           ADD 1 TO WS-LIGNE.
+           ADD 1 TO WS-IDX.
+
+      *===============================================
+      * EXPORT CSV DE LA SYNTHESE
+      *===============================================
+       EXPORTER-SYNTHESE-CSV.
+           PERFORM SAISIR-PLAGE-DATES.
+           OPEN INPUT VENTES.
+           MOVE 0 TO WS-TOTAL WS-COUNT.
+           MOVE 0 TO WS-MAX.
+           MOVE 999999.99 TO WS-MIN.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ VENTES
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       PERFORM VENTE-HORS-PLAGE
+                       IF WS-TROUVE = 'N'
+                           ADD VTE-MONTANT TO WS-TOTAL
+                           ADD 1 TO WS-COUNT
+                           IF VTE-MONTANT > WS-MAX
+                               MOVE VTE-MONTANT TO WS-MAX
+                           END-IF
+                           IF VTE-MONTANT < WS-MIN
+                               MOVE VTE-MONTANT TO WS-MIN
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE VENTES.
+           IF WS-COUNT > 0
+               COMPUTE WS-MOYENNE = WS-TOTAL / WS-COUNT
+           ELSE
+               MOVE 0 TO WS-MOYENNE WS-MAX WS-MIN
+           END-IF.
+           OPEN OUTPUT EXPORT-CSV.
+           MOVE 'INDICATEUR,VALEUR' TO CSV-LIGNE.
+           WRITE CSV-LIGNE.
+           STRING 'NOMBRE DE VENTES,' WS-COUNT
+               DELIMITED BY SIZE INTO CSV-LIGNE.
+           WRITE CSV-LIGNE.
+           STRING 'TOTAL GENERAL,' WS-TOTAL
+               DELIMITED BY SIZE INTO CSV-LIGNE.
+           WRITE CSV-LIGNE.
+           STRING 'VENTE MOYENNE,' WS-MOYENNE
+               DELIMITED BY SIZE INTO CSV-LIGNE.
+           WRITE CSV-LIGNE.
+           STRING 'PLUS GRANDE VENTE,' WS-MAX
+               DELIMITED BY SIZE INTO CSV-LIGNE.
+           WRITE CSV-LIGNE.
+           STRING 'PLUS PETITE VENTE,' WS-MIN
+               DELIMITED BY SIZE INTO CSV-LIGNE.
+           WRITE CSV-LIGNE.
+           CLOSE EXPORT-CSV.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '*** SYNTHESE EXPORTEE VERS VENTES.CSV ***' LINE 10
+               POSITION 18 HIGHLIGHT.
+           DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 31.
+           ACCEPT WS-CONFIRM.
+
+      *===============================================
+      * COMMISSIONS PAR VENDEUR
+      *===============================================
+       COMMISSIONS-VENDEURS.
+           PERFORM SAISIR-PLAGE-DATES.
+           OPEN INPUT VENTES.
+           MOVE 0 TO WS-EOF WS-COMMISSION-TOTALE.
+           MOVE SPACES TO WS-VENDEUR-PREC.
+           MOVE 0 TO WS-TOTAL-VENDEUR WS-COUNT-VENDEUR.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- COMMISSIONS PAR VENDEUR ---' LINE 2
+               POSITION 24 HIGHLIGHT.
+           DISPLAY 'Taux de commission:' LINE 3 POSITION 24.
+           DISPLAY WS-TAUX-COMMISSION LINE 3 POSITION 45 HIGHLIGHT.
+           DISPLAY 'VENDEUR' LINE 5 POSITION 5 UNDERLINE.
+           DISPLAY 'TOTAL VENTES' LINE 5 POSITION 24 UNDERLINE.
+           DISPLAY 'COMMISSION' LINE 5 POSITION 44 UNDERLINE.
+           MOVE 6 TO WS-LIGNE.
+           PERFORM UNTIL WS-EOF = 1
+               READ VENTES
+                   AT END
+                       MOVE 1 TO WS-EOF
+                       IF WS-COUNT-VENDEUR > 0
+                           PERFORM AFFICHER-COMMISSION-VENDEUR
+                       END-IF
+                   NOT AT END
+                       PERFORM VENTE-HORS-PLAGE
+                       IF WS-TROUVE = 'N'
+                           IF VTE-VENDEUR NOT = WS-VENDEUR-PREC
+                               IF WS-COUNT-VENDEUR > 0
+                                   PERFORM AFFICHER-COMMISSION-VENDEUR
+                               END-IF
+                               MOVE VTE-VENDEUR TO WS-VENDEUR-PREC
+                               MOVE 0 TO WS-TOTAL-VENDEUR
+                               MOVE 0 TO WS-COUNT-VENDEUR
+                           END-IF
+                           ADD VTE-MONTANT TO WS-TOTAL-VENDEUR
+                           ADD 1 TO WS-COUNT-VENDEUR
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE VENTES.
+           DISPLAY 'Commission totale:' LINE 20 POSITION 24.
+           DISPLAY WS-COMMISSION-TOTALE LINE 20 POSITION 45 HIGHLIGHT.
+           DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 31.
+           ACCEPT WS-CONFIRM.
+
+       AFFICHER-COMMISSION-VENDEUR.
+           COMPUTE WS-COMMISSION-VENDEUR ROUNDED =
+               WS-TOTAL-VENDEUR * WS-TAUX-COMMISSION.
+           ADD WS-COMMISSION-VENDEUR TO WS-COMMISSION-TOTALE.
+           IF WS-LIGNE <= 18
+               DISPLAY WS-VENDEUR-PREC LINE WS-LIGNE POSITION 5
+               DISPLAY WS-TOTAL-VENDEUR LINE WS-LIGNE POSITION 22
+                   HIGHLIGHT
+               DISPLAY WS-COMMISSION-VENDEUR LINE WS-LIGNE
+                   POSITION 44 HIGHLIGHT
+               ADD 1 TO WS-LIGNE
+           END-IF.
