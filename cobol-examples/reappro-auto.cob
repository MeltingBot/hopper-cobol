@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REAPPROAUTO.
+      *===============================================
+      * GENERATION AUTOMATIQUE DE COMMANDES DE REAPPRO
+      * Job batch (nuit) : relit PRODUITS.DAT, repere les produits
+      * sous leur seuil d'alerte (meme test que STOCK/ALERTES) et
+      * cree dans COMMANDES.DAT/COMMANDES-L.DAT une commande a
+      * l'etat 'E' (en cours) par fournisseur concerne, avec une
+      * ligne par produit et la quantite suggeree par la meme
+      * formule que STOCK/SUGGESTIONS-REAPPRO. Les commandes
+      * restent a valider par un operateur dans GESTION-ACHATS -
+      * ce programme ne fait que les ebaucher.
+      *===============================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FOURNISSEURS ASSIGN TO 'FOURNIS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FRN-CODE.
+           SELECT PRODUITS ASSIGN TO 'PRODUITS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRD-CODE.
+           SELECT COMMANDES ASSIGN TO 'COMMANDES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CMD-NUM.
+           SELECT LIGNES-COMMANDE ASSIGN TO 'COMMANDES-L.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LCM-CLE.
+           SELECT CMD-CONTROLE ASSIGN TO 'CMDCTRL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTRL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FOURNISSEURS.
+       01 FOURNIS-REC.
+           05 FRN-CODE      PIC X(4).
+           05 FRN-NOM       PIC X(20).
+           05 FRN-TEL       PIC X(10).
+           05 FRN-DELAI     PIC 99.
+       FD PRODUITS.
+      *    LAYOUT PARTAGEE AVEC STOCK/GESTION-ACHATS - VOIR
+      *    COPYBOOKS/PRODUIT.CPY.
+           COPY PRODUIT.
+       FD COMMANDES.
+       01 COMMANDE-REC.
+           05 CMD-NUM       PIC 9(6).
+           05 CMD-FRN       PIC X(4).
+           05 CMD-DATE      PIC 9(8).
+           05 CMD-STATUT    PIC X.
+           05 CMD-APPROBATEUR   PIC X(6).
+           05 CMD-RAISON-ANNUL  PIC X(4).
+       FD LIGNES-COMMANDE.
+       01 LIGNE-CMD-REC.
+           05 LCM-CLE.
+               10 LCM-NUM       PIC 9(6).
+               10 LCM-NUM-LIGNE PIC 99.
+           05 LCM-PRD       PIC X(8).
+           05 LCM-QTE       PIC 9(4).
+           05 LCM-QTE-RECUE PIC 9(4).
+           05 LCM-PRIX      PIC 9(5)V99.
+           05 LCM-STATUT    PIC X.
+           05 LCM-DATE-RECUE PIC 9(8).
+      *    COMPTEUR DE NUMEROTATION DES COMMANDES - PARTAGE AVEC
+      *    GESTION-ACHATS, POUR NE JAMAIS REUTILISER UN NUMERO.
+       FD CMD-CONTROLE.
+       01 CTRL-REC.
+           05 CTRL-NEXT-CMD PIC 9(6).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF            PIC 9 VALUE 0.
+       01 WS-NEXT-CMD       PIC 9(6) VALUE 1.
+       01 WS-DATE-JOUR      PIC 9(8) VALUE 0.
+       01 WS-NUM-LIGNE      PIC 99 VALUE 0.
+       01 WS-SUGGESTION     PIC 9(5) VALUE 0.
+       01 WS-COUNT-CMD      PIC 999 VALUE 0.
+       01 WS-COUNT-LIGNES   PIC 999 VALUE 0.
+       01 WS-FRN-TROUVE     PIC X VALUE 'N'.
+       01 WS-CTRL-STATUS    PIC XX VALUE '00'.
+           88 WS-CTRL-OUVERT-OK VALUE '00'.
+       PROCEDURE DIVISION.
+       DEBUT.
+           OPEN I-O FOURNISSEURS.
+           OPEN I-O PRODUITS.
+           OPEN I-O COMMANDES.
+           OPEN I-O LIGNES-COMMANDE.
+           PERFORM CHARGER-COMPTEUR-CMD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR.
+           MOVE LOW-VALUES TO FRN-CODE.
+           START FOURNISSEURS KEY >= FRN-CODE.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ FOURNISSEURS NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       PERFORM EBAUCHER-COMMANDE-FOURNISSEUR
+               END-READ
+           END-PERFORM.
+           PERFORM SAUVER-COMPTEUR-CMD.
+           CLOSE FOURNISSEURS.
+           CLOSE PRODUITS.
+           CLOSE COMMANDES.
+           CLOSE LIGNES-COMMANDE.
+           DISPLAY '=== REAPPRO AUTOMATIQUE TERMINE ==='.
+           DISPLAY 'COMMANDES CREEES: ' WS-COUNT-CMD.
+           DISPLAY 'LIGNES CREEES: ' WS-COUNT-LIGNES.
+           STOP RUN.
+
+       CHARGER-COMPTEUR-CMD.
+           MOVE 1 TO WS-NEXT-CMD.
+           OPEN INPUT CMD-CONTROLE.
+           IF WS-CTRL-OUVERT-OK
+               READ CMD-CONTROLE
+                   NOT AT END
+                       MOVE CTRL-NEXT-CMD TO WS-NEXT-CMD
+               END-READ
+               CLOSE CMD-CONTROLE
+           END-IF.
+
+       SAUVER-COMPTEUR-CMD.
+           MOVE WS-NEXT-CMD TO CTRL-NEXT-CMD.
+           OPEN OUTPUT CMD-CONTROLE.
+           WRITE CTRL-REC.
+           CLOSE CMD-CONTROLE.
+
+      *    Parcourt PRODUITS a la recherche des articles de ce
+      *    fournisseur sous leur seuil d'alerte. S'il y en a au
+      *    moins un, cree l'en-tete de commande puis une ligne par
+      *    produit trouve ; sinon ne fait rien pour ce fournisseur.
+       EBAUCHER-COMMANDE-FOURNISSEUR.
+           MOVE 'N' TO WS-FRN-TROUVE.
+           MOVE 0 TO WS-NUM-LIGNE.
+           MOVE LOW-VALUES TO PRD-CODE.
+           START PRODUITS KEY >= PRD-CODE.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ PRODUITS NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF PRD-FRN = FRN-CODE AND PRD-QTE < PRD-SEUIL
+                           IF WS-FRN-TROUVE = 'N'
+                               PERFORM CREER-ENTETE-COMMANDE
+                               MOVE 'Y' TO WS-FRN-TROUVE
+                           END-IF
+                           PERFORM CREER-LIGNE-COMMANDE
+                   END-IF
+               END-READ
+           END-PERFORM.
+           MOVE 0 TO WS-EOF.
+
+       CREER-ENTETE-COMMANDE.
+           MOVE WS-NEXT-CMD TO CMD-NUM.
+           ADD 1 TO WS-NEXT-CMD.
+           MOVE FRN-CODE TO CMD-FRN.
+           MOVE WS-DATE-JOUR TO CMD-DATE.
+           MOVE 'E' TO CMD-STATUT.
+           MOVE SPACES TO CMD-APPROBATEUR.
+           MOVE SPACES TO CMD-RAISON-ANNUL.
+           WRITE COMMANDE-REC.
+           ADD 1 TO WS-COUNT-CMD.
+           DISPLAY 'Commande ' CMD-NUM ' ebauchee pour fournisseur '
+               FRN-CODE ' (' FRN-NOM ')'.
+
+       CREER-LIGNE-COMMANDE.
+           PERFORM CALCULER-SUGGESTION-REAPPRO.
+           ADD 1 TO WS-NUM-LIGNE.
+           MOVE CMD-NUM TO LCM-NUM.
+           MOVE WS-NUM-LIGNE TO LCM-NUM-LIGNE.
+           MOVE PRD-CODE TO LCM-PRD.
+           MOVE WS-SUGGESTION TO LCM-QTE.
+           MOVE 0 TO LCM-QTE-RECUE.
+           MOVE PRD-PRIX TO LCM-PRIX.
+           MOVE 'E' TO LCM-STATUT.
+           MOVE 0 TO LCM-DATE-RECUE.
+           WRITE LIGNE-CMD-REC.
+           ADD 1 TO WS-COUNT-LIGNES.
+           DISPLAY '  - produit ' PRD-CODE ' qte suggeree '
+               WS-SUGGESTION.
+
+      *    MEME FORMULE QUE STOCK/CALCULER-SUGGESTION-REAPPRO, POUR
+      *    QUE LA QUANTITE PROPOSEE NE DEPENDE PAS DU PROGRAMME QUI
+      *    L'A CALCULEE. LE DELAI UTILISE EST CELUI DU FOURNISSEUR
+      *    (FRN-DELAI), PAS LE DELAI SAISI SUR LA FICHE PRODUIT, CE
+      *    PROGRAMME AYANT DEJA FOURNIS-REC OUVERT ET COURANT.
+       CALCULER-SUGGESTION-REAPPRO.
+           COMPUTE WS-SUGGESTION =
+               (PRD-SEUIL * 2) + (PRD-SEUIL * FRN-DELAI / 30)
+               - PRD-QTE.
+           IF WS-SUGGESTION < 0
+               MOVE 0 TO WS-SUGGESTION
+           END-IF.
