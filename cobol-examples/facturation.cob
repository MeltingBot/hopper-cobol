@@ -3,6 +3,12 @@
       *===============================================
       * CREATION DE FACTURES
       * Interface ecran IBM 3270
+      * - Factures et avoirs persistes (plus de perte a la
+      *   fin du programme)
+      * - Nombre de lignes non limite par facture
+      * - Liee aux clients, avec controle d'encours
+      * - Suivi des reglements et liste des impayes
+      * - Factures recurrentes sur modele
       *===============================================
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -11,6 +17,25 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS ART-CODE.
+           SELECT CLIENTS ASSIGN TO 'CLIENTS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-ID.
+           SELECT FACTURES ASSIGN TO 'FACTURES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FAC-NUM.
+           SELECT LIGNES-FACTURE ASSIGN TO 'FACLIGNE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LGF-CLE.
+           SELECT REGLEMENTS ASSIGN TO 'REGLFACT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REG-STATUS.
+           SELECT MODELES-FACTURE ASSIGN TO 'FACTMOD.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MOD-NUM.
        DATA DIVISION.
        FILE SECTION.
        FD ARTICLES.
@@ -19,6 +44,52 @@
            05 ART-LIBELLE PIC X(25).
            05 ART-PRIX PIC 9(5)V99.
            05 ART-STOCK PIC 9(4).
+      *    LAYOUT PARTAGEE AVEC GESTION-CLIENTS - VOIR
+      *    COPYBOOKS/CLIENT.CPY
+       FD CLIENTS.
+           COPY CLIENT.
+       FD FACTURES.
+       01 FACTURE-REC.
+           05 FAC-NUM         PIC 9(6).
+           05 FAC-CLIENT      PIC 9(5).
+           05 FAC-DATE        PIC 9(8).
+           05 FAC-TYPE        PIC X.
+      *       F=FACTURE  A=AVOIR
+           05 FAC-REF-AVOIR   PIC 9(6).
+           05 FAC-STATUT      PIC X.
+      *       N=NON PAYEE  P=PAYEE PARTIELLE  R=REGLEE
+           05 FAC-NB-LIGNES   PIC 99.
+           05 FAC-TOTAL-HT    PIC 9(8)V99.
+           05 FAC-TVA         PIC 9(6)V99.
+           05 FAC-TOTAL-TTC   PIC 9(8)V99.
+           05 FAC-MONTANT-PAYE PIC 9(8)V99.
+           05 FAC-RECURRENTE  PIC X.
+       FD LIGNES-FACTURE.
+       01 LIGNE-FACT-REC.
+           05 LGF-CLE.
+               10 LGF-NUM     PIC 9(6).
+               10 LGF-NO      PIC 99.
+           05 LGF-ART         PIC X(6).
+           05 LGF-LIBELLE     PIC X(25).
+           05 LGF-PRIX        PIC 9(5)V99.
+           05 LGF-QTE         PIC 9(3).
+           05 LGF-MONTANT     PIC 9(6)V99.
+      *    JOURNAL DES REGLEMENTS
+       FD REGLEMENTS.
+       01 REGLEMENT-REC.
+           05 REG-FAC         PIC 9(6).
+           05 REG-DATE        PIC 9(8).
+           05 REG-MONTANT     PIC 9(8)V99.
+      *    MODELES DE FACTURE RECURRENTE
+       FD MODELES-FACTURE.
+       01 MODELE-FACT-REC.
+           05 MOD-NUM          PIC 9(4).
+           05 MOD-CLIENT       PIC 9(5).
+           05 MOD-ART          PIC X(6).
+           05 MOD-QTE          PIC 9(3).
+           05 MOD-JOUR-MOIS    PIC 99.
+           05 MOD-DERNIERE-EXEC PIC 9(8).
+           05 MOD-ACTIF        PIC X.
        WORKING-STORAGE SECTION.
        01 WS-CODE PIC X(6).
        01 WS-QTE PIC 9(3) VALUE 0.
@@ -27,23 +98,163 @@
        01 WS-TVA PIC 9(6)V99 VALUE 0.
        01 WS-TOTAL-TTC PIC 9(8)V99 VALUE 0.
        01 WS-NUM-FACT PIC 9(6) VALUE 0.
+       01 WS-NEXT-FACT PIC 9(6) VALUE 1.
+       01 WS-NEXT-MOD PIC 9(4) VALUE 1.
        01 WS-CONTINUER PIC X VALUE 'O'.
        01 WS-LIGNE PIC 99 VALUE 0.
        01 WS-NB-ARTICLES PIC 99 VALUE 0.
        01 WS-CHOIX PIC 9 VALUE 0.
+       01 WS-SOUS-CHOIX PIC 9 VALUE 0.
+       01 WS-FIN PIC 9 VALUE 0.
+       01 WS-EOF PIC 9 VALUE 0.
+       01 WS-CONFIRM PIC X VALUE SPACE.
+       01 WS-DATE-JOUR PIC 9(8) VALUE 0.
+       01 WS-CLIENT-OK PIC 9 VALUE 0.
+       01 WS-MONTANT-REGL PIC 9(8)V99 VALUE 0.
+       01 WS-RESTE-DU PIC 9(8)V99 VALUE 0.
+       01 WS-JOURS-RETARD PIC 9(5) VALUE 0.
+       01 WS-MONTANT-AVOIR PIC 9(8)V99 VALUE 0.
+       01 WS-REG-STATUS PIC XX VALUE '00'.
+           88 WS-REG-OUVERT-OK VALUE '00'.
        PROCEDURE DIVISION.
        DEBUT.
            OPEN INPUT ARTICLES.
+           OPEN I-O CLIENTS.
+           OPEN I-O FACTURES.
+           OPEN I-O LIGNES-FACTURE.
+           OPEN I-O MODELES-FACTURE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR.
+           PERFORM INITIALISER-COMPTEUR-FACT.
+           PERFORM INITIALISER-COMPTEUR-MOD.
+           PERFORM UNTIL WS-FIN = 1
+               PERFORM AFFICHER-MENU
+               EVALUATE WS-CHOIX
+                   WHEN 1 PERFORM CREER-FACTURE
+                   WHEN 2 PERFORM CONSULTER-FACTURE
+                   WHEN 3 PERFORM LISTER-FACTURES
+                   WHEN 4 PERFORM ENREGISTRER-REGLEMENT
+                   WHEN 5 PERFORM FACTURES-IMPAYEES
+                   WHEN 6 PERFORM CREER-AVOIR
+                   WHEN 7 PERFORM MENU-MODELES
+                   WHEN 9 MOVE 1 TO WS-FIN
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE ARTICLES.
+           CLOSE CLIENTS.
+           CLOSE FACTURES.
+           CLOSE LIGNES-FACTURE.
+           CLOSE MODELES-FACTURE.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY 'Au revoir!' LINE 12 POSITION 35 HIGHLIGHT.
+           STOP RUN.
+
+       INITIALISER-COMPTEUR-FACT.
+           MOVE 1 TO WS-NEXT-FACT.
+           MOVE 0 TO FAC-NUM.
+           START FACTURES KEY >= FAC-NUM
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ FACTURES NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF FAC-NUM + 1 > WS-NEXT-FACT
+                           COMPUTE WS-NEXT-FACT = FAC-NUM + 1
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       INITIALISER-COMPTEUR-MOD.
+           MOVE 1 TO WS-NEXT-MOD.
+           MOVE 0 TO MOD-NUM.
+           START MODELES-FACTURE KEY >= MOD-NUM
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ MODELES-FACTURE NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF MOD-NUM + 1 > WS-NEXT-MOD
+                           COMPUTE WS-NEXT-MOD = MOD-NUM + 1
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       AFFICHER-MENU.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '================================================'
+               LINE 2 POSITION 16 HIGHLIGHT.
+           DISPLAY '       SYSTEME DE FACTURATION       '
+               LINE 3 POSITION 16 REVERSE-VIDEO.
+           DISPLAY '================================================'
+               LINE 4 POSITION 16 HIGHLIGHT.
+           DISPLAY '1. Creer une facture' LINE 6 POSITION 20.
+           DISPLAY '2. Consulter une facture' LINE 7 POSITION 20.
+           DISPLAY '3. Lister les factures' LINE 8 POSITION 20.
+           DISPLAY '4. Enregistrer un reglement' LINE 9 POSITION 20.
+           DISPLAY '5. Factures impayees' LINE 10 POSITION 20.
+           DISPLAY '6. Creer un avoir' LINE 11 POSITION 20.
+           DISPLAY '7. Factures recurrentes (modeles)' LINE 12
+               POSITION 20.
+           DISPLAY '9. Quitter' LINE 14 POSITION 20 BLINK.
+           DISPLAY 'Votre choix:' LINE 17 POSITION 20.
+           ACCEPT WS-CHOIX LINE 17 POSITION 33.
+
+      *===============================================
+      * CREATION DE FACTURE
+      *===============================================
+       CREER-FACTURE.
+           MOVE 0 TO WS-TOTAL-HT.
+           MOVE 0 TO WS-NB-ARTICLES.
+           MOVE 'F' TO FAC-TYPE.
+           MOVE 0 TO FAC-REF-AVOIR.
+           MOVE 'N' TO FAC-RECURRENTE.
            PERFORM AFFICHER-ENTETE-FACTURE.
+           IF WS-CLIENT-OK = 0
+               GO TO CREER-FACTURE-EXIT
+           END-IF.
+           MOVE 'O' TO WS-CONTINUER.
            MOVE 10 TO WS-LIGNE.
-           PERFORM UNTIL WS-CONTINUER = 'N' OR WS-LIGNE > 16
+           PERFORM UNTIL WS-CONTINUER = 'N'
                PERFORM SAISIR-ARTICLE
            END-PERFORM.
+           IF WS-NB-ARTICLES = 0
+               DISPLAY 'FACTURE VIDE - ABANDONNEE' LINE 20
+                   POSITION 25 REVERSE-VIDEO
+               GO TO CREER-FACTURE-EXIT
+           END-IF.
            PERFORM CALCULER-TOTAUX.
+      *    Controle d'encours : le total TTC ne doit pas faire
+      *    depasser la limite de credit du client.
+           COMPUTE WS-RESTE-DU = CLI-SOLDE + WS-TOTAL-TTC.
+           IF WS-RESTE-DU > CLI-LIMITE-CREDIT
+               DISPLAY '*** LIMITE DE CREDIT DEPASSEE ***' LINE 20
+                   POSITION 20 REVERSE-VIDEO BLINK
+               DISPLAY 'Facture annulee' LINE 21 POSITION 20
+               DISPLAY 'Appuyez ENTREE...' LINE 23 POSITION 31
+               ACCEPT WS-CONFIRM
+               GO TO CREER-FACTURE-EXIT
+           END-IF.
+           MOVE WS-NEXT-FACT TO FAC-NUM.
+           ADD 1 TO WS-NEXT-FACT.
+           MOVE WS-DATE-JOUR TO FAC-DATE.
+           MOVE 'N' TO FAC-STATUT.
+           MOVE WS-NB-ARTICLES TO FAC-NB-LIGNES.
+           MOVE WS-TOTAL-HT TO FAC-TOTAL-HT.
+           MOVE WS-TVA TO FAC-TVA.
+           MOVE WS-TOTAL-TTC TO FAC-TOTAL-TTC.
+           MOVE 0 TO FAC-MONTANT-PAYE.
+           WRITE FACTURE-REC.
+           ADD WS-TOTAL-TTC TO CLI-SOLDE.
+           REWRITE CLIENT-REC.
            PERFORM AFFICHER-TOTAUX.
-           CLOSE ARTICLES.
-           STOP RUN.
+       CREER-FACTURE-EXIT.
+           EXIT.
 
+      *    Saisit l'entete (numero auto, client, controle encours)
+      *    et l'en-tete de la grille d'articles.
        AFFICHER-ENTETE-FACTURE.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY '+' LINE 2 POSITION 15.
@@ -58,20 +269,48 @@
            DISPLAY '------------------------------------------------'
                LINE 4 POSITION 16.
            DISPLAY '+' LINE 4 POSITION 64.
-           DISPLAY 'Numero de facture:' LINE 6 POSITION 20.
-           DISPLAY '[______]' LINE 6 POSITION 40 REVERSE-VIDEO.
-           ACCEPT WS-NUM-FACT LINE 6 POSITION 41.
-           DISPLAY 'CODE' LINE 8 POSITION 5 UNDERLINE.
-           DISPLAY 'ARTICLE' LINE 8 POSITION 14 UNDERLINE.
-           DISPLAY 'P.U.' LINE 8 POSITION 40 UNDERLINE.
-           DISPLAY 'QTE' LINE 8 POSITION 48 UNDERLINE.
-           DISPLAY 'TOTAL' LINE 8 POSITION 55 UNDERLINE.
+           DISPLAY 'Numero de client:' LINE 6 POSITION 20.
+           ACCEPT CLI-ID LINE 6 POSITION 40.
+           READ CLIENTS
+               INVALID KEY
+                   DISPLAY 'CLIENT INCONNU' LINE 7 POSITION 20
+                       REVERSE-VIDEO
+                   MOVE 0 TO WS-CLIENT-OK
+               NOT INVALID KEY
+                   IF CLI-SUPPRIME = 'Y'
+                       DISPLAY 'CLIENT INACTIF' LINE 7 POSITION 20
+                           REVERSE-VIDEO
+                       MOVE 0 TO WS-CLIENT-OK
+                   ELSE
+                       DISPLAY CLI-NOM LINE 6 POSITION 50 HIGHLIGHT
+                       DISPLAY 'Encours actuel / limite:' LINE 7
+                           POSITION 20
+                       DISPLAY CLI-SOLDE LINE 7 POSITION 46
+                       DISPLAY '/' LINE 7 POSITION 55
+                       DISPLAY CLI-LIMITE-CREDIT LINE 7 POSITION 57
+                       MOVE 1 TO WS-CLIENT-OK
+                   END-IF
+           END-READ.
+           MOVE CLI-ID TO FAC-CLIENT.
+           DISPLAY 'CODE' LINE 9 POSITION 5 UNDERLINE.
+           DISPLAY 'ARTICLE' LINE 9 POSITION 14 UNDERLINE.
+           DISPLAY 'P.U.' LINE 9 POSITION 40 UNDERLINE.
+           DISPLAY 'QTE' LINE 9 POSITION 48 UNDERLINE.
+           DISPLAY 'TOTAL' LINE 9 POSITION 55 UNDERLINE.
            DISPLAY '----------------------------------------------'
-               LINE 9 POSITION 5.
+               LINE 10 POSITION 5.
+           ADD 1 TO WS-LIGNE.
 
+      *    Le nombre de lignes n'est plus plafonne par la hauteur
+      *    de l'ecran : une fois la zone de saisie pleine,
+      *    l'ecran est reutilise et la saisie continue.
        SAISIR-ARTICLE.
+           IF WS-LIGNE > 19
+               PERFORM AFFICHER-ENTETE-SUITE
+           END-IF.
            DISPLAY 'Code (FIN=000000):' LINE WS-LIGNE POSITION 5.
-           DISPLAY '[______]' LINE WS-LIGNE POSITION 24 REVERSE-VIDEO.
+           DISPLAY '[______]' LINE WS-LIGNE POSITION 24
+               REVERSE-VIDEO.
            ACCEPT WS-CODE LINE WS-LIGNE POSITION 25.
            IF WS-CODE NOT = '000000'
                MOVE WS-CODE TO ART-CODE
@@ -90,66 +329,500 @@
                            GIVING WS-LIGNE-FACT
                        ADD WS-LIGNE-FACT TO WS-TOTAL-HT
                        ADD 1 TO WS-NB-ARTICLES
-                       DISPLAY WS-LIGNE-FACT LINE WS-LIGNE POSITION 53
-                           HIGHLIGHT
+                       DISPLAY WS-LIGNE-FACT LINE WS-LIGNE
+                           POSITION 53 HIGHLIGHT
+                       MOVE WS-NEXT-FACT TO LGF-NUM
+                       MOVE WS-NB-ARTICLES TO LGF-NO
+                       MOVE ART-CODE TO LGF-ART
+                       MOVE ART-LIBELLE TO LGF-LIBELLE
+                       MOVE ART-PRIX TO LGF-PRIX
+                       MOVE WS-QTE TO LGF-QTE
+                       MOVE WS-LIGNE-FACT TO LGF-MONTANT
+                       WRITE LIGNE-FACT-REC
                        ADD 1 TO WS-LIGNE
                END-READ
            ELSE
                MOVE 'N' TO WS-CONTINUER
            END-IF.
 
+       AFFICHER-ENTETE-SUITE.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY 'FACTURE (suite) - articles saisis:' LINE 2
+               POSITION 20 HIGHLIGHT.
+           DISPLAY WS-NB-ARTICLES LINE 2 POSITION 56.
+           DISPLAY 'CODE' LINE 4 POSITION 5 UNDERLINE.
+           DISPLAY 'ARTICLE' LINE 4 POSITION 14 UNDERLINE.
+           DISPLAY 'P.U.' LINE 4 POSITION 40 UNDERLINE.
+           DISPLAY 'QTE' LINE 4 POSITION 48 UNDERLINE.
+           DISPLAY 'TOTAL' LINE 4 POSITION 55 UNDERLINE.
+           DISPLAY '----------------------------------------------'
+               LINE 5 POSITION 5.
+           MOVE 6 TO WS-LIGNE.
+
        CALCULER-TOTAUX.
            COMPUTE WS-TVA = WS-TOTAL-HT * 0.20.
            COMPUTE WS-TOTAL-TTC = WS-TOTAL-HT + WS-TVA.
 
        AFFICHER-TOTAUX.
-           ADD 1 TO WS-LIGNE.
-           DISPLAY '----------------------------------------------'
-               LINE WS-LIGNE POSITION 5.
-           ADD 1 TO WS-LIGNE.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY '+--------------------------------+'
-               LINE WS-LIGNE POSITION 20.
-           ADD 1 TO WS-LIGNE.
-           DISPLAY '|' LINE WS-LIGNE POSITION 20.
-           DISPLAY 'FACTURE N.' LINE WS-LIGNE POSITION 22 HIGHLIGHT.
-           DISPLAY WS-NUM-FACT LINE WS-LIGNE POSITION 33 HIGHLIGHT.
-           DISPLAY '|' LINE WS-LIGNE POSITION 53.
-           ADD 1 TO WS-LIGNE.
-           DISPLAY '|' LINE WS-LIGNE POSITION 20.
-           DISPLAY '--------------------------------' LINE WS-LIGNE
+               LINE 3 POSITION 20.
+           DISPLAY '|' LINE 4 POSITION 20.
+           DISPLAY 'FACTURE N.' LINE 4 POSITION 22 HIGHLIGHT.
+           DISPLAY FAC-NUM LINE 4 POSITION 33 HIGHLIGHT.
+           DISPLAY '|' LINE 4 POSITION 53.
+           DISPLAY '|' LINE 5 POSITION 20.
+           DISPLAY '--------------------------------' LINE 5
                POSITION 21.
-           DISPLAY '|' LINE WS-LIGNE POSITION 53.
-           ADD 1 TO WS-LIGNE.
-           DISPLAY '|' LINE WS-LIGNE POSITION 20.
-           DISPLAY 'Articles:' LINE WS-LIGNE POSITION 24.
-           DISPLAY WS-NB-ARTICLES LINE WS-LIGNE POSITION 40.
-           DISPLAY '|' LINE WS-LIGNE POSITION 53.
-           ADD 1 TO WS-LIGNE.
-           DISPLAY '|' LINE WS-LIGNE POSITION 20.
-           DISPLAY 'Total HT:' LINE WS-LIGNE POSITION 24.
-           DISPLAY WS-TOTAL-HT LINE WS-LIGNE POSITION 38 HIGHLIGHT.
-           DISPLAY 'EUR' LINE WS-LIGNE POSITION 49.
-           DISPLAY '|' LINE WS-LIGNE POSITION 53.
-           ADD 1 TO WS-LIGNE.
-           DISPLAY '|' LINE WS-LIGNE POSITION 20.
-           DISPLAY 'TVA 20%:' LINE WS-LIGNE POSITION 24.
-           DISPLAY WS-TVA LINE WS-LIGNE POSITION 40.
-           DISPLAY 'EUR' LINE WS-LIGNE POSITION 49.
-           DISPLAY '|' LINE WS-LIGNE POSITION 53.
-           ADD 1 TO WS-LIGNE.
-           DISPLAY '|' LINE WS-LIGNE POSITION 20.
-           DISPLAY '--------------------------------' LINE WS-LIGNE
+           DISPLAY '|' LINE 5 POSITION 53.
+           DISPLAY '|' LINE 6 POSITION 20.
+           DISPLAY 'Articles:' LINE 6 POSITION 24.
+           DISPLAY WS-NB-ARTICLES LINE 6 POSITION 40.
+           DISPLAY '|' LINE 6 POSITION 53.
+           DISPLAY '|' LINE 7 POSITION 20.
+           DISPLAY 'Total HT:' LINE 7 POSITION 24.
+           DISPLAY WS-TOTAL-HT LINE 7 POSITION 38 HIGHLIGHT.
+           DISPLAY 'EUR' LINE 7 POSITION 49.
+           DISPLAY '|' LINE 7 POSITION 53.
+           DISPLAY '|' LINE 8 POSITION 20.
+           DISPLAY 'TVA 20%:' LINE 8 POSITION 24.
+           DISPLAY WS-TVA LINE 8 POSITION 40.
+           DISPLAY 'EUR' LINE 8 POSITION 49.
+           DISPLAY '|' LINE 8 POSITION 53.
+           DISPLAY '|' LINE 9 POSITION 20.
+           DISPLAY '--------------------------------' LINE 9
                POSITION 21.
-           DISPLAY '|' LINE WS-LIGNE POSITION 53.
-           ADD 1 TO WS-LIGNE.
-           DISPLAY '|' LINE WS-LIGNE POSITION 20.
-           DISPLAY 'TOTAL TTC:' LINE WS-LIGNE POSITION 24 HIGHLIGHT.
-           DISPLAY WS-TOTAL-TTC LINE WS-LIGNE POSITION 36 HIGHLIGHT.
-           DISPLAY 'EUR' LINE WS-LIGNE POSITION 49.
-           DISPLAY '|' LINE WS-LIGNE POSITION 53.
-           ADD 1 TO WS-LIGNE.
+           DISPLAY '|' LINE 9 POSITION 53.
+           DISPLAY '|' LINE 10 POSITION 20.
+           DISPLAY 'TOTAL TTC:' LINE 10 POSITION 24 HIGHLIGHT.
+           DISPLAY WS-TOTAL-TTC LINE 10 POSITION 36 HIGHLIGHT.
+           DISPLAY 'EUR' LINE 10 POSITION 49.
+           DISPLAY '|' LINE 10 POSITION 53.
            DISPLAY '+--------------------------------+'
-               LINE WS-LIGNE POSITION 20.
+               LINE 11 POSITION 20.
            DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 31 BLINK.
-           ACCEPT WS-CHOIX LINE 22 POSITION 49.
+           ACCEPT WS-CONFIRM LINE 22 POSITION 49.
 
+      *===============================================
+      * CONSULTATION / LISTE DES FACTURES
+      *===============================================
+       CONSULTER-FACTURE.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- CONSULTATION FACTURE ---' LINE 2 POSITION 26
+               HIGHLIGHT.
+           DISPLAY 'Numero de facture:' LINE 4 POSITION 15.
+           ACCEPT FAC-NUM LINE 4 POSITION 35.
+           READ FACTURES
+               INVALID KEY
+                   DISPLAY 'FACTURE INCONNUE!' LINE 10 POSITION 31
+                       REVERSE-VIDEO
+                   GO TO CONSULTER-FACTURE-EXIT
+           END-READ.
+           MOVE FAC-CLIENT TO CLI-ID.
+           READ CLIENTS
+               INVALID KEY CONTINUE
+           END-READ.
+           DISPLAY 'Client:' LINE 6 POSITION 15.
+           DISPLAY FAC-CLIENT LINE 6 POSITION 25.
+           DISPLAY CLI-NOM LINE 6 POSITION 35 HIGHLIGHT.
+           DISPLAY 'Date:' LINE 7 POSITION 15.
+           DISPLAY FAC-DATE LINE 7 POSITION 25.
+           DISPLAY 'Type:' LINE 7 POSITION 40.
+           IF FAC-TYPE = 'A'
+               DISPLAY 'AVOIR' LINE 7 POSITION 48 HIGHLIGHT
+           ELSE
+               DISPLAY 'FACTURE' LINE 7 POSITION 48
+           END-IF.
+           DISPLAY 'Statut:' LINE 8 POSITION 15.
+           EVALUATE FAC-STATUT
+               WHEN 'N' DISPLAY 'NON PAYEE' LINE 8 POSITION 25
+                   REVERSE-VIDEO
+               WHEN 'P' DISPLAY 'PAYEE PARTIELLE' LINE 8 POSITION 25
+               WHEN 'R' DISPLAY 'REGLEE' LINE 8 POSITION 25
+                   HIGHLIGHT
+           END-EVALUATE.
+           DISPLAY 'ART.' LINE 10 POSITION 5 UNDERLINE.
+           DISPLAY 'LIBELLE' LINE 10 POSITION 14 UNDERLINE.
+           DISPLAY 'P.U.' LINE 10 POSITION 40 UNDERLINE.
+           DISPLAY 'QTE' LINE 10 POSITION 48 UNDERLINE.
+           DISPLAY 'TOTAL' LINE 10 POSITION 55 UNDERLINE.
+           MOVE FAC-NUM TO LGF-NUM.
+           MOVE 0 TO LGF-NO.
+           START LIGNES-FACTURE KEY >= LGF-CLE
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           MOVE 11 TO WS-LIGNE.
+           PERFORM UNTIL WS-EOF = 1 OR WS-LIGNE > 18
+               READ LIGNES-FACTURE NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF LGF-NUM NOT = FAC-NUM
+                           MOVE 1 TO WS-EOF
+                       ELSE
+                           DISPLAY LGF-ART LINE WS-LIGNE POSITION 5
+                           DISPLAY LGF-LIBELLE LINE WS-LIGNE
+                               POSITION 14
+                           DISPLAY LGF-PRIX LINE WS-LIGNE
+                               POSITION 38
+                           DISPLAY LGF-QTE LINE WS-LIGNE
+                               POSITION 48
+                           DISPLAY LGF-MONTANT LINE WS-LIGNE
+                               POSITION 53
+                           ADD 1 TO WS-LIGNE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY 'Total TTC:' LINE 19 POSITION 15.
+           DISPLAY FAC-TOTAL-TTC LINE 19 POSITION 30 HIGHLIGHT.
+           DISPLAY 'Paye:' LINE 19 POSITION 42.
+           DISPLAY FAC-MONTANT-PAYE LINE 19 POSITION 48.
+       CONSULTER-FACTURE-EXIT.
+           DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 31.
+           ACCEPT WS-CONFIRM.
+
+       LISTER-FACTURES.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- LISTE DES FACTURES ---' LINE 2 POSITION 27
+               HIGHLIGHT.
+           DISPLAY 'NUM   | CLIENT | DATE     |TYPE|STATUT| TOTAL TTC'
+               LINE 4 POSITION 5 UNDERLINE.
+           MOVE 0 TO FAC-NUM.
+           START FACTURES KEY >= FAC-NUM
+               INVALID KEY
+                   DISPLAY 'Aucune facture enregistree' LINE 8
+                       POSITION 25 REVERSE-VIDEO
+           END-START.
+           MOVE 0 TO WS-EOF.
+           MOVE 6 TO WS-LIGNE.
+           PERFORM UNTIL WS-EOF = 1 OR WS-LIGNE > 20
+               READ FACTURES NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       DISPLAY FAC-NUM LINE WS-LIGNE POSITION 5
+                       DISPLAY FAC-CLIENT LINE WS-LIGNE POSITION 14
+                       DISPLAY FAC-DATE LINE WS-LIGNE POSITION 23
+                       DISPLAY FAC-TYPE LINE WS-LIGNE POSITION 35
+                       DISPLAY FAC-STATUT LINE WS-LIGNE POSITION 41
+                       DISPLAY FAC-TOTAL-TTC LINE WS-LIGNE
+                           POSITION 48
+                       ADD 1 TO WS-LIGNE
+               END-READ
+           END-PERFORM.
+           DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 31.
+           ACCEPT WS-CONFIRM.
+
+      *===============================================
+      * REGLEMENTS ET IMPAYES
+      *===============================================
+       ENREGISTRER-REGLEMENT.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- ENREGISTRER UN REGLEMENT ---' LINE 2
+               POSITION 23 HIGHLIGHT.
+           DISPLAY 'Numero de facture:' LINE 5 POSITION 15.
+           ACCEPT FAC-NUM LINE 5 POSITION 35.
+           READ FACTURES
+               INVALID KEY
+                   DISPLAY 'FACTURE INCONNUE!' LINE 10 POSITION 31
+                       REVERSE-VIDEO
+                   GO TO ENREGISTRER-REGLEMENT-EXIT
+           END-READ.
+           COMPUTE WS-RESTE-DU = FAC-TOTAL-TTC - FAC-MONTANT-PAYE.
+           DISPLAY 'Total TTC:' LINE 7 POSITION 15.
+           DISPLAY FAC-TOTAL-TTC LINE 7 POSITION 30.
+           DISPLAY 'Deja regle:' LINE 8 POSITION 15.
+           DISPLAY FAC-MONTANT-PAYE LINE 8 POSITION 30.
+           DISPLAY 'Reste du:' LINE 9 POSITION 15.
+           DISPLAY WS-RESTE-DU LINE 9 POSITION 30 HIGHLIGHT.
+           DISPLAY 'Montant du reglement:' LINE 11 POSITION 15.
+           ACCEPT WS-MONTANT-REGL LINE 11 POSITION 40.
+           ADD WS-MONTANT-REGL TO FAC-MONTANT-PAYE.
+           IF FAC-MONTANT-PAYE >= FAC-TOTAL-TTC
+               MOVE 'R' TO FAC-STATUT
+           ELSE
+               MOVE 'P' TO FAC-STATUT
+           END-IF.
+           REWRITE FACTURE-REC.
+           MOVE FAC-NUM TO REG-FAC.
+           MOVE WS-DATE-JOUR TO REG-DATE.
+           MOVE WS-MONTANT-REGL TO REG-MONTANT.
+           OPEN EXTEND REGLEMENTS.
+           IF NOT WS-REG-OUVERT-OK
+               OPEN OUTPUT REGLEMENTS
+           END-IF.
+           WRITE REGLEMENT-REC.
+           CLOSE REGLEMENTS.
+           MOVE FAC-CLIENT TO CLI-ID.
+           READ CLIENTS
+               NOT INVALID KEY
+                   SUBTRACT WS-MONTANT-REGL FROM CLI-SOLDE
+                   REWRITE CLIENT-REC
+           END-READ.
+           DISPLAY '*** REGLEMENT ENREGISTRE ***' LINE 14
+               POSITION 26 HIGHLIGHT.
+       ENREGISTRER-REGLEMENT-EXIT.
+           DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 31.
+           ACCEPT WS-CONFIRM.
+
+      *    Liste les factures non totalement reglees avec leur
+      *    anciennete en jours depuis la date de facturation.
+       FACTURES-IMPAYEES.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- FACTURES IMPAYEES ---' LINE 2 POSITION 28
+               HIGHLIGHT.
+           DISPLAY 'NUM   | CLIENT | TOTAL TTC | RESTE DU |JOURS'
+               LINE 4 POSITION 5 UNDERLINE.
+           MOVE 0 TO FAC-NUM.
+           START FACTURES KEY >= FAC-NUM
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           MOVE 6 TO WS-LIGNE.
+           PERFORM UNTIL WS-EOF = 1 OR WS-LIGNE > 20
+               READ FACTURES NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF FAC-STATUT NOT = 'R' AND FAC-TYPE = 'F'
+                           PERFORM AFFICHER-LIGNE-IMPAYEE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 31.
+           ACCEPT WS-CONFIRM.
+
+       AFFICHER-LIGNE-IMPAYEE.
+           COMPUTE WS-RESTE-DU = FAC-TOTAL-TTC - FAC-MONTANT-PAYE.
+           COMPUTE WS-JOURS-RETARD =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-JOUR) -
+               FUNCTION INTEGER-OF-DATE(FAC-DATE).
+           DISPLAY FAC-NUM LINE WS-LIGNE POSITION 5.
+           DISPLAY FAC-CLIENT LINE WS-LIGNE POSITION 14.
+           DISPLAY FAC-TOTAL-TTC LINE WS-LIGNE POSITION 23.
+           DISPLAY WS-RESTE-DU LINE WS-LIGNE POSITION 36.
+           DISPLAY WS-JOURS-RETARD LINE WS-LIGNE POSITION 48.
+           ADD 1 TO WS-LIGNE.
+
+      *===============================================
+      * AVOIRS
+      *===============================================
+       CREER-AVOIR.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- CREATION D UN AVOIR ---' LINE 2 POSITION 27
+               HIGHLIGHT.
+           DISPLAY 'Facture d origine:' LINE 5 POSITION 15.
+           ACCEPT FAC-REF-AVOIR LINE 5 POSITION 35.
+           MOVE FAC-REF-AVOIR TO FAC-NUM.
+           READ FACTURES
+               INVALID KEY
+                   DISPLAY 'FACTURE INCONNUE!' LINE 10 POSITION 31
+                       REVERSE-VIDEO
+                   GO TO CREER-AVOIR-EXIT
+           END-READ.
+           IF FAC-TYPE NOT = 'F'
+               DISPLAY 'CE N EST PAS UNE FACTURE' LINE 10
+                   POSITION 27 REVERSE-VIDEO
+               GO TO CREER-AVOIR-EXIT
+           END-IF.
+           DISPLAY 'Client:' LINE 7 POSITION 15.
+           DISPLAY FAC-CLIENT LINE 7 POSITION 25.
+           DISPLAY 'Total TTC facture:' LINE 8 POSITION 15.
+           DISPLAY FAC-TOTAL-TTC LINE 8 POSITION 35.
+           DISPLAY 'Montant de l avoir:' LINE 10 POSITION 15.
+           ACCEPT WS-MONTANT-AVOIR LINE 10 POSITION 36.
+           IF WS-MONTANT-AVOIR > FAC-TOTAL-TTC
+               DISPLAY 'MONTANT SUPERIEUR A LA FACTURE!' LINE 13
+                   POSITION 20 REVERSE-VIDEO
+               GO TO CREER-AVOIR-EXIT
+           END-IF.
+           MOVE FAC-CLIENT TO CLI-ID.
+           READ CLIENTS
+               NOT INVALID KEY
+                   IF CLI-SUPPRIME = 'Y'
+                       DISPLAY 'CLIENT INACTIF' LINE 13 POSITION 20
+                           REVERSE-VIDEO
+                       GO TO CREER-AVOIR-EXIT
+                   END-IF
+           END-READ.
+           MOVE FAC-REF-AVOIR TO WS-NUM-FACT.
+           MOVE WS-NEXT-FACT TO FAC-NUM.
+           ADD 1 TO WS-NEXT-FACT.
+           MOVE CLI-ID TO FAC-CLIENT.
+           MOVE WS-DATE-JOUR TO FAC-DATE.
+           MOVE 'A' TO FAC-TYPE.
+           MOVE WS-NUM-FACT TO FAC-REF-AVOIR.
+           MOVE 'R' TO FAC-STATUT.
+           MOVE 1 TO FAC-NB-LIGNES.
+           MOVE 0 TO FAC-TVA.
+           MOVE WS-MONTANT-AVOIR TO FAC-TOTAL-HT.
+           MOVE WS-MONTANT-AVOIR TO FAC-TOTAL-TTC.
+           MOVE WS-MONTANT-AVOIR TO FAC-MONTANT-PAYE.
+           MOVE 'N' TO FAC-RECURRENTE.
+           WRITE FACTURE-REC.
+           MOVE FAC-NUM TO LGF-NUM.
+           MOVE 1 TO LGF-NO.
+           MOVE 'AVOIR ' TO LGF-ART.
+           MOVE 'AVOIR SUR FACTURE' TO LGF-LIBELLE.
+           MOVE WS-MONTANT-AVOIR TO LGF-PRIX.
+           MOVE 1 TO LGF-QTE.
+           MOVE WS-MONTANT-AVOIR TO LGF-MONTANT.
+           WRITE LIGNE-FACT-REC.
+           READ CLIENTS
+               NOT INVALID KEY
+                   IF CLI-SUPPRIME NOT = 'Y'
+                       SUBTRACT WS-MONTANT-AVOIR FROM CLI-SOLDE
+                       REWRITE CLIENT-REC
+                   END-IF
+           END-READ.
+           DISPLAY '*** AVOIR CREE ***' LINE 14 POSITION 31
+               HIGHLIGHT.
+           DISPLAY 'Numero:' LINE 15 POSITION 26.
+           DISPLAY FAC-NUM LINE 15 POSITION 35 HIGHLIGHT.
+       CREER-AVOIR-EXIT.
+           DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 31.
+           ACCEPT WS-CONFIRM.
+
+      *===============================================
+      * FACTURES RECURRENTES
+      *===============================================
+       MENU-MODELES.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- FACTURES RECURRENTES ---' LINE 2 POSITION 26
+               HIGHLIGHT.
+           DISPLAY '1. Creer un modele' LINE 6 POSITION 26.
+           DISPLAY '2. Executer les modeles dus' LINE 8 POSITION 26.
+           DISPLAY '0. Retour' LINE 10 POSITION 26.
+           DISPLAY 'Choix:' LINE 13 POSITION 26.
+           ACCEPT WS-SOUS-CHOIX LINE 13 POSITION 33.
+           EVALUATE WS-SOUS-CHOIX
+               WHEN 1 PERFORM CREER-MODELE-FACTURE
+               WHEN 2 PERFORM EXECUTER-MODELES-DUS
+           END-EVALUATE.
+
+       CREER-MODELE-FACTURE.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- NOUVEAU MODELE DE FACTURE ---' LINE 2
+               POSITION 22 HIGHLIGHT.
+           DISPLAY 'Client:' LINE 5 POSITION 15.
+           ACCEPT MOD-CLIENT LINE 5 POSITION 25.
+           DISPLAY 'Code article:' LINE 6 POSITION 15.
+           ACCEPT MOD-ART LINE 6 POSITION 30.
+           DISPLAY 'Quantite:' LINE 7 POSITION 15.
+           ACCEPT MOD-QTE LINE 7 POSITION 26.
+           DISPLAY 'Jour du mois (01-28):' LINE 8 POSITION 15.
+           ACCEPT MOD-JOUR-MOIS LINE 8 POSITION 40.
+           MOVE WS-NEXT-MOD TO MOD-NUM.
+           ADD 1 TO WS-NEXT-MOD.
+           MOVE 0 TO MOD-DERNIERE-EXEC.
+           MOVE 'Y' TO MOD-ACTIF.
+           WRITE MODELE-FACT-REC.
+           DISPLAY '*** MODELE CREE ***' LINE 12 POSITION 30
+               HIGHLIGHT.
+           DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 31.
+           ACCEPT WS-CONFIRM.
+
+      *    Genere une facture d'une seule ligne pour chaque modele
+      *    actif dont le jour d'echeance correspond a aujourd'hui
+      *    et qui n'a pas deja ete execute ce jour.
+       EXECUTER-MODELES-DUS.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- EXECUTION DES MODELES DUS ---' LINE 2
+               POSITION 22 HIGHLIGHT.
+           DISPLAY 'CLIENT' LINE 5 POSITION 5 UNDERLINE.
+           DISPLAY 'ARTICLE' LINE 5 POSITION 16 UNDERLINE.
+           DISPLAY 'RESULTAT' LINE 5 POSITION 30 UNDERLINE.
+           MOVE 0 TO MOD-NUM.
+           START MODELES-FACTURE KEY >= MOD-NUM
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           MOVE 0 TO WS-NB-ARTICLES.
+           MOVE 6 TO WS-LIGNE.
+           PERFORM UNTIL WS-EOF = 1
+               READ MODELES-FACTURE NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF MOD-ACTIF = 'Y' AND
+                           MOD-JOUR-MOIS = WS-DATE-JOUR(7:2) AND
+                           MOD-DERNIERE-EXEC NOT = WS-DATE-JOUR
+                           PERFORM EXECUTER-UN-MODELE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY WS-NB-ARTICLES LINE 19 POSITION 5.
+           DISPLAY 'facture(s) generee(s)' LINE 19 POSITION 10.
+           DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 31.
+           ACCEPT WS-CONFIRM.
+
+       EXECUTER-UN-MODELE.
+           MOVE MOD-ART TO ART-CODE.
+           READ ARTICLES
+               INVALID KEY
+                   DISPLAY MOD-CLIENT LINE WS-LIGNE POSITION 5
+                   DISPLAY MOD-ART LINE WS-LIGNE POSITION 16
+                   DISPLAY 'ARTICLE INCONNU' LINE WS-LIGNE
+                       POSITION 30
+                   ADD 1 TO WS-LIGNE
+                   GO TO EXECUTER-UN-MODELE-EXIT
+           END-READ.
+           MOVE MOD-CLIENT TO CLI-ID.
+           READ CLIENTS
+               INVALID KEY
+                   DISPLAY MOD-CLIENT LINE WS-LIGNE POSITION 5
+                   DISPLAY MOD-ART LINE WS-LIGNE POSITION 16
+                   DISPLAY 'CLIENT INCONNU' LINE WS-LIGNE
+                       POSITION 30
+                   ADD 1 TO WS-LIGNE
+                   GO TO EXECUTER-UN-MODELE-EXIT
+           END-READ.
+           IF CLI-SUPPRIME = 'Y'
+               DISPLAY MOD-CLIENT LINE WS-LIGNE POSITION 5
+               DISPLAY MOD-ART LINE WS-LIGNE POSITION 16
+               DISPLAY 'CLIENT INACTIF' LINE WS-LIGNE POSITION 30
+               ADD 1 TO WS-LIGNE
+               GO TO EXECUTER-UN-MODELE-EXIT
+           END-IF.
+           MULTIPLY ART-PRIX BY MOD-QTE GIVING WS-LIGNE-FACT.
+           COMPUTE WS-TOTAL-HT = WS-LIGNE-FACT.
+           PERFORM CALCULER-TOTAUX.
+           COMPUTE WS-RESTE-DU = CLI-SOLDE + WS-TOTAL-TTC.
+           IF WS-RESTE-DU > CLI-LIMITE-CREDIT
+               DISPLAY MOD-CLIENT LINE WS-LIGNE POSITION 5
+               DISPLAY MOD-ART LINE WS-LIGNE POSITION 16
+               DISPLAY 'LIMITE DE CREDIT' LINE WS-LIGNE POSITION 30
+               ADD 1 TO WS-LIGNE
+               GO TO EXECUTER-UN-MODELE-EXIT
+           END-IF.
+           MOVE WS-NEXT-FACT TO FAC-NUM.
+           ADD 1 TO WS-NEXT-FACT.
+           MOVE MOD-CLIENT TO FAC-CLIENT.
+           MOVE WS-DATE-JOUR TO FAC-DATE.
+           MOVE 'F' TO FAC-TYPE.
+           MOVE 0 TO FAC-REF-AVOIR.
+           MOVE 'N' TO FAC-STATUT.
+           MOVE 1 TO FAC-NB-LIGNES.
+           MOVE WS-TOTAL-HT TO FAC-TOTAL-HT.
+           MOVE WS-TVA TO FAC-TVA.
+           MOVE WS-TOTAL-TTC TO FAC-TOTAL-TTC.
+           MOVE 0 TO FAC-MONTANT-PAYE.
+           MOVE 'Y' TO FAC-RECURRENTE.
+           WRITE FACTURE-REC.
+           MOVE FAC-NUM TO LGF-NUM.
+           MOVE 1 TO LGF-NO.
+           MOVE ART-CODE TO LGF-ART.
+           MOVE ART-LIBELLE TO LGF-LIBELLE.
+           MOVE ART-PRIX TO LGF-PRIX.
+           MOVE MOD-QTE TO LGF-QTE.
+           MOVE WS-LIGNE-FACT TO LGF-MONTANT.
+           WRITE LIGNE-FACT-REC.
+           ADD WS-TOTAL-TTC TO CLI-SOLDE.
+           REWRITE CLIENT-REC.
+           MOVE WS-DATE-JOUR TO MOD-DERNIERE-EXEC.
+           REWRITE MODELE-FACT-REC.
+           DISPLAY MOD-CLIENT LINE WS-LIGNE POSITION 5.
+           DISPLAY MOD-ART LINE WS-LIGNE POSITION 16.
+           DISPLAY 'OK - FACTURE' LINE WS-LIGNE POSITION 30.
+           DISPLAY FAC-NUM LINE WS-LIGNE POSITION 43.
+           ADD 1 TO WS-LIGNE.
+           ADD 1 TO WS-NB-ARTICLES.
+       EXECUTER-UN-MODELE-EXIT.
+           EXIT.
