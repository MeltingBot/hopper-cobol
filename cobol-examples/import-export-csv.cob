@@ -7,6 +7,9 @@
                ORGANIZATION IS SEQUENTIAL.
            SELECT SORTIE ASSIGN TO 'EXPORT.CSV'
                ORGANIZATION IS SEQUENTIAL.
+           SELECT CSV-CONTROLE ASSIGN TO 'CSVCTRL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTRL-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD DONNEES.
@@ -17,16 +20,36 @@
            05 DAT-DATE PIC 9(8).
        FD SORTIE.
        01 CSV-REC PIC X(100).
+      *    CONTROLE DU FORMAT D'EXPORT : DELIMITEUR ET COLONNES A
+      *    INCLURE. UN ENREGISTREMENT UNIQUE, CREE PAR L'OPERATEUR ;
+      *    S'IL EST ABSENT, L'ANCIEN FORMAT PAR DEFAUT S'APPLIQUE
+      *    (POINT-VIRGULE, LES QUATRE COLONNES).
+       FD CSV-CONTROLE.
+       01 CTRL-REC.
+           05 CTRL-DELIMITEUR PIC X.
+           05 CTRL-COL-CODE PIC X.
+           05 CTRL-COL-NOM PIC X.
+           05 CTRL-COL-VALEUR PIC X.
+           05 CTRL-COL-DATE PIC X.
        WORKING-STORAGE SECTION.
        01 WS-EOF PIC 9 VALUE 0.
        01 WS-COUNT PIC 9(5) VALUE 0.
        01 WS-LIGNE PIC X(100) VALUE SPACES.
+       01 WS-CTRL-STATUS PIC XX VALUE '00'.
+           88 WS-CTRL-TROUVE VALUE '00'.
+       01 WS-DELIMITEUR PIC X VALUE ';'.
+       01 WS-COL-CODE PIC X VALUE 'Y'.
+       01 WS-COL-NOM PIC X VALUE 'Y'.
+       01 WS-COL-VALEUR PIC X VALUE 'Y'.
+       01 WS-COL-DATE PIC X VALUE 'Y'.
+       01 WS-POINTEUR PIC 9(3) VALUE 1.
+       01 WS-1ERE-COLONNE PIC X VALUE 'Y'.
        PROCEDURE DIVISION.
        DEBUT.
+           PERFORM LIRE-CONTROLE-FORMAT.
            OPEN INPUT DONNEES.
            OPEN OUTPUT SORTIE.
-           MOVE 'CODE;NOM;VALEUR;DATE' TO CSV-REC.
-           WRITE CSV-REC.
+           PERFORM ECRIRE-ENTETE-CSV.
            PERFORM UNTIL WS-EOF = 1
                READ DONNEES
                    AT END
@@ -43,12 +66,82 @@
            CLOSE DONNEES.
            CLOSE SORTIE.
            STOP RUN.
+
+      *    Lit CSVCTRL.DAT s'il existe pour connaitre le delimiteur
+      *    et les colonnes voulues par le systeme aval ; sinon
+      *    conserve les valeurs par defaut (ancien format fixe).
+       LIRE-CONTROLE-FORMAT.
+           OPEN INPUT CSV-CONTROLE.
+           IF WS-CTRL-TROUVE
+               READ CSV-CONTROLE
+                   NOT AT END
+                       MOVE CTRL-DELIMITEUR TO WS-DELIMITEUR
+                       MOVE CTRL-COL-CODE TO WS-COL-CODE
+                       MOVE CTRL-COL-NOM TO WS-COL-NOM
+                       MOVE CTRL-COL-VALEUR TO WS-COL-VALEUR
+                       MOVE CTRL-COL-DATE TO WS-COL-DATE
+               END-READ
+               CLOSE CSV-CONTROLE
+           END-IF.
+
+       ECRIRE-ENTETE-CSV.
+           MOVE SPACES TO WS-LIGNE.
+           MOVE 1 TO WS-POINTEUR.
+           MOVE 'Y' TO WS-1ERE-COLONNE.
+           IF WS-COL-CODE = 'Y'
+               PERFORM AJOUTER-SEPARATEUR
+               STRING 'CODE' DELIMITED SIZE
+                   INTO WS-LIGNE WITH POINTER WS-POINTEUR
+           END-IF.
+           IF WS-COL-NOM = 'Y'
+               PERFORM AJOUTER-SEPARATEUR
+               STRING 'NOM' DELIMITED SIZE
+                   INTO WS-LIGNE WITH POINTER WS-POINTEUR
+           END-IF.
+           IF WS-COL-VALEUR = 'Y'
+               PERFORM AJOUTER-SEPARATEUR
+               STRING 'VALEUR' DELIMITED SIZE
+                   INTO WS-LIGNE WITH POINTER WS-POINTEUR
+           END-IF.
+           IF WS-COL-DATE = 'Y'
+               PERFORM AJOUTER-SEPARATEUR
+               STRING 'DATE' DELIMITED SIZE
+                   INTO WS-LIGNE WITH POINTER WS-POINTEUR
+           END-IF.
+           MOVE WS-LIGNE TO CSV-REC.
+           WRITE CSV-REC.
+
+      *    Construit la ligne CSV en ne reprenant que les colonnes
+      *    activees, separees par le delimiteur configure.
        FORMATER-LIGNE.
-           STRING DAT-CODE DELIMITED SIZE
-               ';' DELIMITED SIZE
-               DAT-NOM DELIMITED SPACE
-               ';' DELIMITED SIZE
-               DAT-VALEUR DELIMITED SIZE
-               ';' DELIMITED SIZE
-               DAT-DATE DELIMITED SIZE
-               INTO WS-LIGNE.
\ No newline at end of file
+           MOVE SPACES TO WS-LIGNE.
+           MOVE 1 TO WS-POINTEUR.
+           MOVE 'Y' TO WS-1ERE-COLONNE.
+           IF WS-COL-CODE = 'Y'
+               PERFORM AJOUTER-SEPARATEUR
+               STRING DAT-CODE DELIMITED SIZE
+                   INTO WS-LIGNE WITH POINTER WS-POINTEUR
+           END-IF.
+           IF WS-COL-NOM = 'Y'
+               PERFORM AJOUTER-SEPARATEUR
+               STRING DAT-NOM DELIMITED SPACE
+                   INTO WS-LIGNE WITH POINTER WS-POINTEUR
+           END-IF.
+           IF WS-COL-VALEUR = 'Y'
+               PERFORM AJOUTER-SEPARATEUR
+               STRING DAT-VALEUR DELIMITED SIZE
+                   INTO WS-LIGNE WITH POINTER WS-POINTEUR
+           END-IF.
+           IF WS-COL-DATE = 'Y'
+               PERFORM AJOUTER-SEPARATEUR
+               STRING DAT-DATE DELIMITED SIZE
+                   INTO WS-LIGNE WITH POINTER WS-POINTEUR
+           END-IF.
+
+       AJOUTER-SEPARATEUR.
+           IF WS-1ERE-COLONNE = 'Y'
+               MOVE 'N' TO WS-1ERE-COLONNE
+           ELSE
+               STRING WS-DELIMITEUR DELIMITED SIZE
+                   INTO WS-LIGNE WITH POINTER WS-POINTEUR
+           END-IF.
