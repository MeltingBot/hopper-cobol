@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSVIMPORT.
+      *===============================================
+      * IMPORT DE DONNEES CSV VERS DONNEES.DAT
+      * Programme compagnon de CSVEXPORT (import-export-csv.cob) :
+      * relit un extrait delimite (tableur ou systeme externe) et
+      * l'ajoute a DONNEES.DAT.
+      *===============================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTREE-CSV ASSIGN TO 'IMPORT.CSV'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ENTREE-STATUS.
+           SELECT DONNEES ASSIGN TO 'DONNEES.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DONNEES-STATUS.
+           SELECT CSV-CONTROLE ASSIGN TO 'CSVCTRL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTRL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ENTREE-CSV.
+       01 CSV-LIGNE-IN PIC X(100).
+       FD DONNEES.
+       01 DATA-REC.
+           05 DAT-CODE PIC X(6).
+           05 DAT-NOM PIC X(20).
+           05 DAT-VALEUR PIC 9(7)V99.
+           05 DAT-DATE PIC 9(8).
+      *    MEME CONTROLE DE FORMAT QUE CSVEXPORT (SEUL LE DELIMITEUR
+      *    EST UTILISE A L'IMPORT ; LES QUATRE COLONNES SONT TOUJOURS
+      *    ATTENDUES DANS L'ORDRE CODE/NOM/VALEUR/DATE).
+       FD CSV-CONTROLE.
+       01 CTRL-REC.
+           05 CTRL-DELIMITEUR PIC X.
+           05 CTRL-COL-CODE PIC X.
+           05 CTRL-COL-NOM PIC X.
+           05 CTRL-COL-VALEUR PIC X.
+           05 CTRL-COL-DATE PIC X.
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC 9 VALUE 0.
+       01 WS-PREMIERE-LIGNE PIC X VALUE 'Y'.
+       01 WS-COUNT-LUES PIC 9(5) VALUE 0.
+       01 WS-COUNT-IMPORTEES PIC 9(5) VALUE 0.
+       01 WS-COUNT-REJETEES PIC 9(5) VALUE 0.
+       01 WS-ENTREE-STATUS PIC XX VALUE '00'.
+       01 WS-DONNEES-STATUS PIC XX VALUE '00'.
+           88 WS-DONNEES-OUVERT-OK VALUE '00'.
+       01 WS-CTRL-STATUS PIC XX VALUE '00'.
+           88 WS-CTRL-TROUVE VALUE '00'.
+       01 WS-DELIMITEUR PIC X VALUE ';'.
+       01 WS-CODE-TXT PIC X(6).
+       01 WS-NOM-TXT PIC X(20).
+       01 WS-VALEUR-TXT PIC X(9).
+       01 WS-DATE-TXT PIC X(8).
+       01 WS-LIGNE-VALIDE PIC X VALUE 'Y'.
+       PROCEDURE DIVISION.
+       DEBUT.
+           PERFORM LIRE-CONTROLE-FORMAT.
+           OPEN INPUT ENTREE-CSV.
+           OPEN EXTEND DONNEES.
+           IF NOT WS-DONNEES-OUVERT-OK
+               OPEN OUTPUT DONNEES
+           END-IF.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ ENTREE-CSV
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-COUNT-LUES
+                       IF WS-PREMIERE-LIGNE = 'Y'
+                           MOVE 'N' TO WS-PREMIERE-LIGNE
+                       ELSE
+                           PERFORM TRAITER-LIGNE-CSV
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ENTREE-CSV.
+           CLOSE DONNEES.
+           DISPLAY '=== IMPORT TERMINE ==='.
+           DISPLAY 'LIGNES LUES: ' WS-COUNT-LUES.
+           DISPLAY 'LIGNES IMPORTEES: ' WS-COUNT-IMPORTEES.
+           DISPLAY 'LIGNES REJETEES: ' WS-COUNT-REJETEES.
+           STOP RUN.
+
+       LIRE-CONTROLE-FORMAT.
+           OPEN INPUT CSV-CONTROLE.
+           IF WS-CTRL-TROUVE
+               READ CSV-CONTROLE
+                   NOT AT END
+                       MOVE CTRL-DELIMITEUR TO WS-DELIMITEUR
+               END-READ
+               CLOSE CSV-CONTROLE
+           END-IF.
+
+      *    Decoupe la ligne selon le delimiteur configure et
+      *    n'ecrit le DATA-REC que si les quatre champs attendus
+      *    sont presents.
+       TRAITER-LIGNE-CSV.
+           MOVE SPACES TO WS-CODE-TXT WS-NOM-TXT WS-VALEUR-TXT
+               WS-DATE-TXT.
+           MOVE 'Y' TO WS-LIGNE-VALIDE.
+           UNSTRING CSV-LIGNE-IN DELIMITED BY WS-DELIMITEUR
+               INTO WS-CODE-TXT WS-NOM-TXT WS-VALEUR-TXT WS-DATE-TXT.
+           IF WS-CODE-TXT = SPACES OR WS-VALEUR-TXT = SPACES
+               OR WS-DATE-TXT = SPACES
+               MOVE 'N' TO WS-LIGNE-VALIDE
+           END-IF.
+           IF WS-LIGNE-VALIDE = 'N'
+               ADD 1 TO WS-COUNT-REJETEES
+           ELSE
+               MOVE WS-CODE-TXT TO DAT-CODE
+               MOVE WS-NOM-TXT TO DAT-NOM
+               MOVE WS-VALEUR-TXT TO DAT-VALEUR
+               MOVE WS-DATE-TXT TO DAT-DATE
+               WRITE DATA-REC
+               ADD 1 TO WS-COUNT-IMPORTEES
+           END-IF.
