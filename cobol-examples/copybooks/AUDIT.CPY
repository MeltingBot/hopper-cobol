@@ -0,0 +1,18 @@
+      *===============================================
+      * ENREGISTREMENT D'AUDIT PARTAGE
+      * Utilise par gestion-clients.cob (CLIENTS), banque-comptes.cob
+      * (BANQUE) et commandes-fournisseurs.cob (GESTION-ACHATS) pour
+      * journaliser, dans AUDIT.DAT, qui a change quoi et quand.
+      * AUD-AVANT/AUD-APRES sont un resume texte libre plutot qu'une
+      * image complete de l'enregistrement, puisque les trois
+      * programmes n'auditent pas le meme type d'enregistrement.
+      *===============================================
+       01 AUDIT-REC.
+           05 AUD-PROGRAMME   PIC X(8).
+           05 AUD-OPERATION   PIC X(6).
+           05 AUD-OPERATEUR   PIC X(6).
+           05 AUD-DATE        PIC 9(8).
+           05 AUD-HEURE       PIC 9(6).
+           05 AUD-CLE         PIC X(10).
+           05 AUD-AVANT       PIC X(40).
+           05 AUD-APRES       PIC X(40).
