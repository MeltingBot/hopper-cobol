@@ -0,0 +1,15 @@
+      *===============================================
+      * LAYOUT PARTAGE DE CLIENTS.DAT
+      * Utilise par gestion-clients.cob (CLIENTS) et facturation.cob
+      * (FACTURE), qui tenaient chacun leur propre copie de ce
+      * record. CLI-SUPPRIME est le fanion de suppression logique
+      * pose par gestion-clients.cob - les deux programmes doivent
+      * le voir pour ne pas operer sur un client desactive.
+      *===============================================
+       01 CLIENT-REC.
+           05 CLI-ID PIC 9(5).
+           05 CLI-NOM PIC X(20).
+           05 CLI-VILLE PIC X(15).
+           05 CLI-SOLDE PIC S9(7)V99.
+           05 CLI-LIMITE-CREDIT PIC 9(7)V99.
+           05 CLI-SUPPRIME PIC X VALUE 'N'.
