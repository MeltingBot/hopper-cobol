@@ -0,0 +1,23 @@
+      *===============================================
+      * LAYOUT PARTAGE DE PRODUITS.DAT
+      * Utilise par gestion-stock.cob (STOCK) et
+      * commandes-fournisseurs.cob (GESTION-ACHATS), qui tenaient
+      * auparavant chacun leur propre version incompatible de ce
+      * record. PRD-CODE est porte a 8 caracteres pour couvrir les
+      * deux systemes de codification ; PRD-QTE est le nom retenu
+      * pour la quantite en stock (anciennement PRD-STOCK cote
+      * achats) ; PRD-LIBELLE est le nom retenu pour la designation
+      * (anciennement PRD-NOM cote stock). Les champs propres au
+      * suivi des seuils et des lots restent a zero/espace pour les
+      * produits crees depuis GESTION-ACHATS jusqu'a ce que STOCK
+      * les renseigne.
+      *===============================================
+       01 PRODUIT-REC.
+           05 PRD-CODE      PIC X(8).
+           05 PRD-LIBELLE   PIC X(20).
+           05 PRD-QTE       PIC 9(5).
+           05 PRD-SEUIL     PIC 9(5).
+           05 PRD-PRIX      PIC 9(5)V99.
+           05 PRD-FRN       PIC X(4).
+           05 PRD-DELAI     PIC 99.
+           05 PRD-LOT-GERE  PIC X VALUE 'N'.
