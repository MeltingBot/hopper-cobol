@@ -3,6 +3,10 @@
       *===============================================
       * BANQUE COBOL - Gestion de comptes bancaires
       * Interface IBM 3270 avec screen control
+      * - Historique des mouvements
+      * - Decouvert autorise par type de compte
+      * - Interets mensuels, virements programmes
+      * - Releve imprime, cotitulaires, controle fin de jour
       *===============================================
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -11,30 +15,127 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CPT-NUM.
+           SELECT MVT-BANQUE ASSIGN TO 'MVTBANQ.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MVTB-STATUS.
+           SELECT TITULAIRES ASSIGN TO 'TITULAIR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TIT-CLE.
+           SELECT VIR-PROGRAMMES ASSIGN TO 'VIREPROG.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VPR-NUM.
+           SELECT BANQUE-CONTROLE ASSIGN TO 'BANQCTRL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTB-STATUS.
+      *    JOURNAL D'AUDIT - VOIR COPYBOOKS/AUDIT.CPY, PARTAGE AVEC
+      *    CLIENTS ET GESTION-ACHATS.
+           SELECT AUDIT ASSIGN TO 'AUDIT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD COMPTES.
        01 COMPTE-REC.
-           05 CPT-NUM PIC 9(10).
-           05 CPT-NOM PIC X(25).
-           05 CPT-SOLDE PIC S9(9)V99.
-           05 CPT-TYPE PIC X(2).
+           05 CPT-NUM        PIC 9(10).
+           05 CPT-NOM        PIC X(25).
+           05 CPT-SOLDE      PIC S9(9)V99.
+           05 CPT-TYPE       PIC X(2).
+           05 CPT-DECOUVERT  PIC 9(7)V99.
+           05 CPT-DERNIER-INTERET PIC 9(6).
+      *       ANNEE-MOIS (AAAAMM) DU DERNIER INTERET MENSUEL CREDITE,
+      *       POUR NE PAS DOUBLER L'INTERET SI LE LOT EST RELANCE.
+      *    JOURNAL DES MOUVEMENTS
+       FD MVT-BANQUE.
+       01 MVT-BANQUE-REC.
+           05 MVB-CPT        PIC 9(10).
+           05 MVB-DATE       PIC 9(8).
+           05 MVB-TYPE       PIC X(2).
+      *       DP=DEPOT, RT=RETRAIT, VE=VIR.EMIS, VR=VIR.RECU,
+      *       IN=INTERET, SO=VIR.PROGRAMME
+           05 MVB-MONTANT    PIC S9(9)V99.
+           05 MVB-SOLDE      PIC S9(9)V99.
+           05 MVB-LIBELLE    PIC X(20).
+      *    COTITULAIRES DU COMPTE
+       FD TITULAIRES.
+       01 TITULAIRE-REC.
+           05 TIT-CLE.
+               10 TIT-CPT    PIC 9(10).
+               10 TIT-SEQ    PIC 99.
+           05 TIT-NOM        PIC X(25).
+      *    VIREMENTS PROGRAMMES / ORDRES PERMANENTS
+       FD VIR-PROGRAMMES.
+       01 VIR-PROG-REC.
+           05 VPR-NUM        PIC 9(6).
+           05 VPR-SOURCE     PIC 9(10).
+           05 VPR-DEST       PIC 9(10).
+           05 VPR-MONTANT    PIC 9(9)V99.
+           05 VPR-JOUR-MOIS  PIC 99.
+           05 VPR-LIBELLE    PIC X(20).
+           05 VPR-DERNIERE-EXEC PIC 9(8).
+           05 VPR-ACTIF      PIC X.
+      *    CONTROLE DE FIN DE JOURNEE
+       FD BANQUE-CONTROLE.
+       01 CTRL-BANQUE-REC.
+           05 CTB-DATE       PIC 9(8).
+           05 CTB-SOLDE-TOTAL PIC S9(11)V99.
+           05 CTB-NB-COMPTES PIC 9(5).
+      *    JOURNAL D'AUDIT
+       FD AUDIT.
+           COPY AUDIT.
        WORKING-STORAGE SECTION.
-       01 WS-CHOIX PIC 9 VALUE 0.
-       01 WS-MONTANT PIC 9(7)V99 VALUE 0.
-       01 WS-FIN PIC 9 VALUE 0.
-       01 WS-NUM-DEST PIC 9(10) VALUE 0.
-       01 WS-SOLDE-TEMP PIC S9(9)V99 VALUE 0.
-       01 WS-CONFIRM PIC X VALUE SPACE.
-       01 WS-SOLDE-EDIT PIC Z(8)9.99-.
+       01 WS-CHOIX         PIC 9 VALUE 0.
+       01 WS-SOUS-CHOIX    PIC 9 VALUE 0.
+       01 WS-MONTANT       PIC 9(7)V99 VALUE 0.
+       01 WS-FIN           PIC 9 VALUE 0.
+       01 WS-NUM-DEST      PIC 9(10) VALUE 0.
+       01 WS-SOLDE-TEMP    PIC S9(9)V99 VALUE 0.
+       01 WS-DISPO         PIC S9(9)V99 VALUE 0.
+       01 WS-CONFIRM       PIC X VALUE SPACE.
+       01 WS-SOLDE-EDIT    PIC Z(8)9.99-.
+       01 WS-MONTANT-EDIT  PIC Z(7)9.99-.
        01 COMPTE-DEST.
-           05 CPT2-NUM PIC 9(10).
-           05 CPT2-NOM PIC X(25).
-           05 CPT2-SOLDE PIC S9(9)V99.
-           05 CPT2-TYPE PIC X(2).
+           05 CPT2-NUM      PIC 9(10).
+           05 CPT2-NOM      PIC X(25).
+           05 CPT2-SOLDE    PIC S9(9)V99.
+           05 CPT2-TYPE     PIC X(2).
+           05 CPT2-DECOUVERT PIC 9(7)V99.
+       01 WS-EOF           PIC 9 VALUE 0.
+       01 WS-LIGNE         PIC 99 VALUE 0.
+       01 WS-COUNT         PIC 999 VALUE 0.
+       01 WS-RECH-NOM      PIC X(25) VALUE SPACES.
+       01 WS-RECH-LONGUEUR PIC 99 VALUE 0.
+       01 WS-RECH-OCCURENCES PIC 99 VALUE 0.
+       01 WS-DATE-JOUR     PIC 9(8) VALUE 0.
+       01 WS-DATE-DEBUT    PIC 9(8) VALUE 0.
+       01 WS-DATE-FIN      PIC 9(8) VALUE 0.
+       01 WS-NEXT-VPR      PIC 9(6) VALUE 1.
+       01 WS-SOLDE-TOTAL-CALC PIC S9(11)V99 VALUE 0.
+       01 WS-MVT-TOTAL     PIC S9(11)V99 VALUE 0.
+       01 WS-SOLDE-PRECEDENT PIC S9(11)V99 VALUE 0.
+       01 WS-DATE-PRECEDENTE PIC 9(8) VALUE 0.
+       01 WS-ECART-CONTROLE PIC S9(11)V99 VALUE 0.
+       01 WS-MVTB-STATUS   PIC XX VALUE '00'.
+           88 WS-MVTB-OUVERT-OK VALUE '00'.
+       01 WS-CTB-STATUS    PIC XX VALUE '00'.
+           88 WS-CTB-OUVERT-OK VALUE '00'.
+       01 WS-AUD-STATUS    PIC XX VALUE '00'.
+           88 WS-AUD-OUVERT-OK VALUE '00'.
+       01 WS-OPERATEUR     PIC X(6) VALUE SPACES.
+       01 WS-SOLDE-AVANT-AUDIT PIC S9(9)V99 VALUE 0.
+       01 WS-AUD-SOLDE-AVANT-EDIT PIC Z(8)9.99-.
+       01 WS-AUD-SOLDE-APRES-EDIT PIC Z(8)9.99-.
        PROCEDURE DIVISION.
        DEBUT.
            OPEN I-O COMPTES.
+           OPEN I-O TITULAIRES.
+           OPEN I-O VIR-PROGRAMMES.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY 'Code operateur:' LINE 10 POSITION 20.
+           ACCEPT WS-OPERATEUR LINE 10 POSITION 36.
+           PERFORM INITIALISER-COMPTEUR-VPR.
            PERFORM UNTIL WS-FIN = 1
                PERFORM AFFICHER-MENU
                EVALUATE WS-CHOIX
@@ -42,31 +143,116 @@
                    WHEN 2 PERFORM DEPOSER
                    WHEN 3 PERFORM RETIRER
                    WHEN 4 PERFORM VIREMENT
-                   WHEN 5 PERFORM HISTORIQUE
+                   WHEN 5 PERFORM MENU-HISTORIQUE
+                   WHEN 6 PERFORM OUVRIR-COMPTE
+                   WHEN 7 PERFORM MENU-TITULAIRES
+                   WHEN 8 PERFORM MENU-OPERATIONS-BATCH
                    WHEN 9 MOVE 1 TO WS-FIN
                END-EVALUATE
            END-PERFORM.
            CLOSE COMPTES.
+           CLOSE TITULAIRES.
+           CLOSE VIR-PROGRAMMES.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY 'Merci de votre visite!' LINE 12 POSITION 29
                HIGHLIGHT.
            DISPLAY 'BANQUE COBOL' LINE 14 POSITION 34.
            STOP RUN.
 
+      *    Pas de compteur persiste specifique pour les virements
+      *    programmes : on reprend simplement le plus grand VPR-NUM
+      *    deja ecrit dans VIREPROG.DAT, comme le ferait un
+      *    demarrage a froid sur un fichier existant.
+       INITIALISER-COMPTEUR-VPR.
+           MOVE 1 TO WS-NEXT-VPR.
+           MOVE 0 TO VPR-NUM.
+           START VIR-PROGRAMMES KEY >= VPR-NUM
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ VIR-PROGRAMMES NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF VPR-NUM + 1 > WS-NEXT-VPR
+                           COMPUTE WS-NEXT-VPR = VPR-NUM + 1
+                       END-IF
+               END-READ
+           END-PERFORM.
+
        AFFICHER-MENU.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY '    $$$   BANQUE COBOL   $$$    '
                LINE 2 POSITION 24 REVERSE-VIDEO.
            DISPLAY '================================'
                LINE 3 POSITION 24 HIGHLIGHT.
-           DISPLAY '1. Consulter un compte' LINE 6 POSITION 28.
-           DISPLAY '2. Deposer de l argent' LINE 7 POSITION 28.
-           DISPLAY '3. Retirer de l argent' LINE 8 POSITION 28.
-           DISPLAY '4. Effectuer un virement' LINE 9 POSITION 28.
-           DISPLAY '5. Historique' LINE 10 POSITION 28.
-           DISPLAY '9. Quitter' LINE 12 POSITION 28 BLINK.
-           DISPLAY 'Votre choix:' LINE 15 POSITION 28.
-           ACCEPT WS-CHOIX LINE 15 POSITION 42.
+           DISPLAY '1. Consulter un compte' LINE 5 POSITION 24.
+           DISPLAY '2. Deposer de l argent' LINE 6 POSITION 24.
+           DISPLAY '3. Retirer de l argent' LINE 7 POSITION 24.
+           DISPLAY '4. Effectuer un virement' LINE 8 POSITION 24.
+           DISPLAY '5. Historique / releve' LINE 9 POSITION 24.
+           DISPLAY '6. Ouvrir un compte' LINE 10 POSITION 24.
+           DISPLAY '7. Titulaires du compte' LINE 11 POSITION 24.
+           DISPLAY '8. Operations bancaires (batch)' LINE 12
+               POSITION 24.
+           DISPLAY '9. Quitter' LINE 13 POSITION 24 BLINK.
+           DISPLAY 'Votre choix:' LINE 15 POSITION 24.
+           ACCEPT WS-CHOIX LINE 15 POSITION 38.
+
+      *===============================================
+      * OUVERTURE DE COMPTE
+      * Le decouvert autorise est derive du type de compte: un
+      * compte courant (CC) accepte un decouvert, un compte
+      * epargne (EP) n'en accepte aucun.
+      *===============================================
+       OUVRIR-COMPTE.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- OUVERTURE DE COMPTE ---' LINE 2 POSITION 26
+               HIGHLIGHT.
+           DISPLAY 'Numero de compte:' LINE 5 POSITION 15.
+           ACCEPT CPT-NUM LINE 5 POSITION 35.
+           READ COMPTES
+               NOT INVALID KEY
+                   DISPLAY 'CE COMPTE EXISTE DEJA' LINE 18 POSITION 29
+                       REVERSE-VIDEO
+                   GO TO OUVRIR-COMPTE-EXIT
+           END-READ.
+           DISPLAY 'Titulaire principal:' LINE 7 POSITION 15.
+           ACCEPT CPT-NOM LINE 7 POSITION 37.
+           DISPLAY 'Type (CC=courant EP=epargne):' LINE 9 POSITION 15.
+           ACCEPT CPT-TYPE LINE 9 POSITION 46.
+           DISPLAY 'Depot initial:' LINE 11 POSITION 15.
+           ACCEPT WS-MONTANT LINE 11 POSITION 31.
+           MOVE WS-MONTANT TO CPT-SOLDE.
+           IF CPT-TYPE = 'CC'
+               MOVE 500.00 TO CPT-DECOUVERT
+           ELSE
+               MOVE 0 TO CPT-DECOUVERT
+           END-IF.
+           MOVE 0 TO CPT-DERNIER-INTERET.
+           WRITE COMPTE-REC.
+           MOVE 1 TO TIT-SEQ.
+           MOVE CPT-NUM TO TIT-CPT.
+           MOVE CPT-NOM TO TIT-NOM.
+           WRITE TITULAIRE-REC.
+           MOVE 'OU' TO MVB-TYPE.
+           MOVE WS-MONTANT TO MVB-MONTANT.
+           MOVE 'OUVERTURE' TO MVB-LIBELLE.
+           PERFORM ENREGISTRER-MOUVEMENT-BANQUE.
+           MOVE CPT-NUM TO AUD-CLE.
+           MOVE SPACES TO AUD-AVANT.
+           STRING CPT-NOM DELIMITED BY SIZE
+               ' / TYPE=' DELIMITED BY SIZE
+               CPT-TYPE DELIMITED BY SIZE
+               INTO AUD-APRES.
+           PERFORM ECRIRE-AUDIT-CREATE.
+           DISPLAY '*** COMPTE OUVERT ***' LINE 15 POSITION 29
+               HIGHLIGHT.
+           DISPLAY 'Decouvert autorise:' LINE 16 POSITION 20.
+           DISPLAY CPT-DECOUVERT LINE 16 POSITION 41 HIGHLIGHT.
+       OUVRIR-COMPTE-EXIT.
+           DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 32.
+           ACCEPT WS-CONFIRM.
 
        CONSULTER.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
@@ -102,8 +288,11 @@
                            HIGHLIGHT
                        DISPLAY ' EUR' LINE 15 POSITION 47
                    END-IF
+                   DISPLAY 'Decouvert autorise:' LINE 16 POSITION 22
+                   DISPLAY CPT-DECOUVERT LINE 16 POSITION 43
                    DISPLAY '+----------------------------+'
-                       LINE 16 POSITION 20
+                       LINE 17 POSITION 20
+                   PERFORM AFFICHER-TITULAIRES-COMPTE
            END-READ.
            DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 32.
            ACCEPT WS-CONFIRM.
@@ -127,6 +316,10 @@
                    ACCEPT WS-MONTANT LINE 12 POSITION 35
                    ADD WS-MONTANT TO CPT-SOLDE
                    REWRITE COMPTE-REC
+                   MOVE 'DP' TO MVB-TYPE
+                   MOVE WS-MONTANT TO MVB-MONTANT
+                   MOVE 'DEPOT' TO MVB-LIBELLE
+                   PERFORM ENREGISTRER-MOUVEMENT-BANQUE
                    MOVE CPT-SOLDE TO WS-SOLDE-EDIT
                    DISPLAY 'DEPOT EFFECTUE' LINE 15 POSITION 33
                        HIGHLIGHT
@@ -138,6 +331,10 @@
            DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 32.
            ACCEPT WS-CONFIRM.
 
+      *    Le decouvert autorise etend la limite de
+      *    retrait au-dela d'un solde nul : un retrait est refuse
+      *    seulement s'il ferait descendre le solde sous
+      *    -CPT-DECOUVERT.
        RETIRER.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
            DISPLAY '--- RETRAIT ---' LINE 2 POSITION 33 HIGHLIGHT.
@@ -153,14 +350,21 @@
                    DISPLAY CPT-NOM LINE 8 POSITION 30 HIGHLIGHT
                    DISPLAY 'Solde actuel:' LINE 9 POSITION 15
                    DISPLAY WS-SOLDE-EDIT LINE 9 POSITION 30
+                   DISPLAY 'Decouvert autorise:' LINE 10 POSITION 15
+                   DISPLAY CPT-DECOUVERT LINE 10 POSITION 36
                    DISPLAY 'Montant a retirer:' LINE 12 POSITION 15
                    ACCEPT WS-MONTANT LINE 12 POSITION 35
-                   IF WS-MONTANT > CPT-SOLDE
+                   COMPUTE WS-DISPO = CPT-SOLDE + CPT-DECOUVERT
+                   IF WS-MONTANT > WS-DISPO
                        DISPLAY '*** SOLDE INSUFFISANT ***' LINE 15
                            POSITION 28 REVERSE-VIDEO BLINK
                    ELSE
                        SUBTRACT WS-MONTANT FROM CPT-SOLDE
                        REWRITE COMPTE-REC
+                       MOVE 'RT' TO MVB-TYPE
+                       COMPUTE MVB-MONTANT = 0 - WS-MONTANT
+                       MOVE 'RETRAIT' TO MVB-LIBELLE
+                       PERFORM ENREGISTRER-MOUVEMENT-BANQUE
                        MOVE CPT-SOLDE TO WS-SOLDE-EDIT
                        DISPLAY 'RETRAIT EFFECTUE' LINE 15 POSITION 32
                            HIGHLIGHT
@@ -196,7 +400,8 @@
            ACCEPT WS-NUM-DEST LINE 11 POSITION 38.
            DISPLAY 'Montant:' LINE 13 POSITION 15.
            ACCEPT WS-MONTANT LINE 13 POSITION 35.
-           IF WS-MONTANT > WS-SOLDE-TEMP
+           COMPUTE WS-DISPO = WS-SOLDE-TEMP + CPT-DECOUVERT.
+           IF WS-MONTANT > WS-DISPO
                DISPLAY '*** SOLDE INSUFFISANT ***' LINE 16
                    POSITION 28 REVERSE-VIDEO BLINK
                DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 32
@@ -205,6 +410,10 @@
            END-IF.
            SUBTRACT WS-MONTANT FROM CPT-SOLDE.
            REWRITE COMPTE-REC.
+           MOVE 'VE' TO MVB-TYPE.
+           COMPUTE MVB-MONTANT = 0 - WS-MONTANT.
+           MOVE 'VIR EMIS' TO MVB-LIBELLE.
+           PERFORM ENREGISTRER-MOUVEMENT-BANQUE.
            MOVE WS-NUM-DEST TO CPT-NUM.
            READ COMPTES
                INVALID KEY
@@ -213,6 +422,10 @@
                NOT INVALID KEY
                    ADD WS-MONTANT TO CPT-SOLDE
                    REWRITE COMPTE-REC
+                   MOVE 'VR' TO MVB-TYPE
+                   MOVE WS-MONTANT TO MVB-MONTANT
+                   MOVE 'VIR RECU' TO MVB-LIBELLE
+                   PERFORM ENREGISTRER-MOUVEMENT-BANQUE
                    DISPLAY 'VIREMENT EFFECTUE' LINE 16 POSITION 32
                        HIGHLIGHT
            END-READ.
@@ -221,11 +434,640 @@
        VIREMENT-FIN.
            EXIT.
 
-       HISTORIQUE.
+      *    Ajoute une ligne au journal des mouvements.
+      *    MVB-CPT/MVB-TYPE/MVB-MONTANT/MVB-LIBELLE doivent etre
+      *    renseignes par l'appelant avant le PERFORM; CPT-NUM et
+      *    CPT-SOLDE proviennent du dernier READ/REWRITE COMPTES.
+       ENREGISTRER-MOUVEMENT-BANQUE.
+           MOVE CPT-NUM TO MVB-CPT.
+           MOVE WS-DATE-JOUR TO MVB-DATE.
+           MOVE CPT-SOLDE TO MVB-SOLDE.
+           OPEN EXTEND MVT-BANQUE.
+           IF NOT WS-MVTB-OUVERT-OK
+               OPEN OUTPUT MVT-BANQUE
+           END-IF.
+           WRITE MVT-BANQUE-REC.
+           CLOSE MVT-BANQUE.
+           COMPUTE WS-SOLDE-AVANT-AUDIT = CPT-SOLDE - MVB-MONTANT.
+           MOVE WS-SOLDE-AVANT-AUDIT TO WS-AUD-SOLDE-AVANT-EDIT.
+           MOVE CPT-SOLDE TO WS-AUD-SOLDE-APRES-EDIT.
+           STRING 'SOLDE=' DELIMITED BY SIZE
+               WS-AUD-SOLDE-AVANT-EDIT DELIMITED BY SIZE
+               INTO AUD-AVANT.
+           STRING 'SOLDE=' DELIMITED BY SIZE
+               WS-AUD-SOLDE-APRES-EDIT DELIMITED BY SIZE
+               INTO AUD-APRES.
+           PERFORM ECRIRE-AUDIT-UPDATE.
+
+      *===============================================
+      * HISTORIQUE DES MOUVEMENTS ET RELEVE IMPRIME
+      *===============================================
+       MENU-HISTORIQUE.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- HISTORIQUE / RELEVE ---' LINE 2 POSITION 26
+               HIGHLIGHT.
+           DISPLAY '1. Afficher l historique' LINE 6 POSITION 26.
+           DISPLAY '2. Imprimer releve (periode)' LINE 8 POSITION 26.
+           DISPLAY '0. Retour' LINE 10 POSITION 26.
+           DISPLAY 'Choix:' LINE 13 POSITION 26.
+           ACCEPT WS-SOUS-CHOIX LINE 13 POSITION 33.
+           EVALUATE WS-SOUS-CHOIX
+               WHEN 1 PERFORM AFFICHER-HISTORIQUE
+               WHEN 2 PERFORM IMPRIMER-RELEVE
+           END-EVALUATE.
+
+       AFFICHER-HISTORIQUE.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- HISTORIQUE DU COMPTE ---' LINE 2 POSITION 26
+               HIGHLIGHT.
+           DISPLAY 'Numero de compte:' LINE 4 POSITION 15.
+           ACCEPT CPT-NUM LINE 4 POSITION 35.
+           DISPLAY 'DATE' LINE 6 POSITION 5 UNDERLINE.
+           DISPLAY 'TYPE' LINE 6 POSITION 16 UNDERLINE.
+           DISPLAY 'MONTANT' LINE 6 POSITION 24 UNDERLINE.
+           DISPLAY 'SOLDE APRES' LINE 6 POSITION 38 UNDERLINE.
+           DISPLAY 'LIBELLE' LINE 6 POSITION 52 UNDERLINE.
+           DISPLAY '---------------------------------------------------'
+               LINE 7 POSITION 5.
+           OPEN INPUT MVT-BANQUE.
+           IF WS-MVTB-OUVERT-OK
+               MOVE 0 TO WS-EOF
+               MOVE 8 TO WS-LIGNE
+               MOVE 0 TO WS-COUNT
+               PERFORM UNTIL WS-EOF = 1 OR WS-LIGNE > 18
+                   READ MVT-BANQUE NEXT
+                       AT END MOVE 1 TO WS-EOF
+                       NOT AT END
+                           IF MVB-CPT = CPT-NUM
+                               DISPLAY MVB-DATE LINE WS-LIGNE
+                                   POSITION 5
+                               DISPLAY MVB-TYPE LINE WS-LIGNE
+                                   POSITION 17
+                               MOVE MVB-MONTANT TO WS-MONTANT-EDIT
+                               DISPLAY WS-MONTANT-EDIT LINE WS-LIGNE
+                                   POSITION 22
+                               MOVE MVB-SOLDE TO WS-SOLDE-EDIT
+                               DISPLAY WS-SOLDE-EDIT LINE WS-LIGNE
+                                   POSITION 38
+                               DISPLAY MVB-LIBELLE LINE WS-LIGNE
+                                   POSITION 52
+                               ADD 1 TO WS-LIGNE
+                               ADD 1 TO WS-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MVT-BANQUE
+           ELSE
+               DISPLAY 'AUCUN MOUVEMENT ENREGISTRE' LINE 10
+                   POSITION 27 REVERSE-VIDEO
+           END-IF.
+           DISPLAY 'Appuyez ENTREE...' LINE 21 POSITION 32.
+           ACCEPT WS-CONFIRM.
+
+      *    Imprime (au sens demo-imprimante.cob) le releve d'un
+      *    compte pour une periode donnee, avec le solde de
+      *    debut/fin de periode.
+       IMPRIMER-RELEVE.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- RELEVE DE COMPTE ---' LINE 2 POSITION 28
+               HIGHLIGHT.
+           DISPLAY 'Numero de compte:' LINE 4 POSITION 15.
+           ACCEPT CPT-NUM LINE 4 POSITION 35.
+           READ COMPTES
+               INVALID KEY
+                   DISPLAY 'COMPTE INEXISTANT!' LINE 10 POSITION 31
+                       REVERSE-VIDEO
+                   GO TO IMPRIMER-RELEVE-EXIT
+           END-READ.
+           DISPLAY 'Date debut (AAAAMMJJ):' LINE 6 POSITION 15.
+           ACCEPT WS-DATE-DEBUT LINE 6 POSITION 40.
+           DISPLAY 'Date fin (AAAAMMJJ):' LINE 7 POSITION 15.
+           ACCEPT WS-DATE-FIN LINE 7 POSITION 40.
+           DISPLAY '==================================================='
+               LINE 9 POSITION 5.
+           DISPLAY 'RELEVE DE COMPTE' LINE 10 POSITION 25 HIGHLIGHT.
+           DISPLAY '==================================================='
+               LINE 11 POSITION 5.
+           DISPLAY 'Titulaire:' LINE 12 POSITION 5.
+           DISPLAY CPT-NOM LINE 12 POSITION 20.
+           DISPLAY 'Compte:' LINE 13 POSITION 5.
+           DISPLAY CPT-NUM LINE 13 POSITION 20.
+           DISPLAY 'Periode:' LINE 14 POSITION 5.
+           DISPLAY WS-DATE-DEBUT LINE 14 POSITION 20.
+           DISPLAY 'au' LINE 14 POSITION 29.
+           DISPLAY WS-DATE-FIN LINE 14 POSITION 32.
+           DISPLAY '---------------------------------------------------'
+               LINE 15 POSITION 5.
+           OPEN INPUT MVT-BANQUE.
+           MOVE 0 TO WS-COUNT.
+           MOVE 0 TO WS-MVT-TOTAL.
+           IF WS-MVTB-OUVERT-OK
+               MOVE 0 TO WS-EOF
+               MOVE 16 TO WS-LIGNE
+               PERFORM UNTIL WS-EOF = 1
+                   READ MVT-BANQUE NEXT
+                       AT END MOVE 1 TO WS-EOF
+                       NOT AT END
+                           IF MVB-CPT = CPT-NUM AND
+                               MVB-DATE >= WS-DATE-DEBUT AND
+                               MVB-DATE <= WS-DATE-FIN
+                               IF WS-LIGNE <= 20
+                                   DISPLAY MVB-DATE LINE WS-LIGNE
+                                       POSITION 5
+                                   DISPLAY MVB-TYPE LINE WS-LIGNE
+                                       POSITION 17
+                                   MOVE MVB-MONTANT TO WS-MONTANT-EDIT
+                                   DISPLAY WS-MONTANT-EDIT LINE WS-LIGNE
+                                       POSITION 22
+                                   DISPLAY MVB-LIBELLE LINE WS-LIGNE
+                                       POSITION 38
+                                   ADD 1 TO WS-LIGNE
+                               END-IF
+                               ADD MVB-MONTANT TO WS-MVT-TOTAL
+                               ADD 1 TO WS-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MVT-BANQUE
+           END-IF.
+           DISPLAY '---------------------------------------------------'
+               LINE 21 POSITION 5.
+           DISPLAY 'Mouvements:' LINE 22 POSITION 5.
+           DISPLAY WS-COUNT LINE 22 POSITION 18.
+           DISPLAY 'Variation periode:' LINE 22 POSITION 25.
+           MOVE WS-MVT-TOTAL TO WS-SOLDE-EDIT.
+           DISPLAY WS-SOLDE-EDIT LINE 22 POSITION 45 HIGHLIGHT.
+       IMPRIMER-RELEVE-EXIT.
+           DISPLAY 'Appuyez ENTREE...' LINE 23 POSITION 32.
+           ACCEPT WS-CONFIRM.
+
+      *===============================================
+      * COTITULAIRES DU COMPTE
+      *===============================================
+       MENU-TITULAIRES.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- TITULAIRES DU COMPTE ---' LINE 2 POSITION 25
+               HIGHLIGHT.
+           DISPLAY '1. Ajouter un titulaire' LINE 6 POSITION 26.
+           DISPLAY '2. Lister les titulaires' LINE 8 POSITION 26.
+           DISPLAY '3. Rechercher un titulaire par nom' LINE 9
+               POSITION 26.
+           DISPLAY '0. Retour' LINE 10 POSITION 26.
+           DISPLAY 'Choix:' LINE 13 POSITION 26.
+           ACCEPT WS-SOUS-CHOIX LINE 13 POSITION 33.
+           EVALUATE WS-SOUS-CHOIX
+               WHEN 1 PERFORM AJOUTER-TITULAIRE
+               WHEN 2 PERFORM LISTER-TITULAIRES
+               WHEN 3 PERFORM RECHERCHER-TITULAIRE-NOM
+           END-EVALUATE.
+
+       AJOUTER-TITULAIRE.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- AJOUTER UN TITULAIRE ---' LINE 2 POSITION 25
+               HIGHLIGHT.
+           DISPLAY 'Numero de compte:' LINE 5 POSITION 15.
+           ACCEPT CPT-NUM LINE 5 POSITION 35.
+           READ COMPTES
+               INVALID KEY
+                   DISPLAY 'COMPTE INEXISTANT!' LINE 10 POSITION 31
+                       REVERSE-VIDEO
+                   GO TO AJOUTER-TITULAIRE-EXIT
+           END-READ.
+           MOVE CPT-NUM TO TIT-CPT.
+           MOVE 0 TO TIT-SEQ.
+           MOVE 0 TO WS-COUNT.
+           START TITULAIRES KEY >= TIT-CLE
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ TITULAIRES NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF TIT-CPT NOT = CPT-NUM
+                           MOVE 1 TO WS-EOF
+                       ELSE
+                           MOVE TIT-SEQ TO WS-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY 'Nom du nouveau titulaire:' LINE 8 POSITION 15.
+           MOVE CPT-NUM TO TIT-CPT.
+           COMPUTE TIT-SEQ = WS-COUNT + 1.
+           ACCEPT TIT-NOM LINE 8 POSITION 41.
+           WRITE TITULAIRE-REC.
+           DISPLAY '*** TITULAIRE AJOUTE ***' LINE 12 POSITION 28
+               HIGHLIGHT.
+       AJOUTER-TITULAIRE-EXIT.
+           DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 32.
+           ACCEPT WS-CONFIRM.
+
+       LISTER-TITULAIRES.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- TITULAIRES ---' LINE 2 POSITION 31 HIGHLIGHT.
+           DISPLAY 'Numero de compte:' LINE 5 POSITION 15.
+           ACCEPT CPT-NUM LINE 5 POSITION 35.
+           PERFORM AFFICHER-TITULAIRES-COMPTE.
+           DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 32.
+           ACCEPT WS-CONFIRM.
+
+      *    Liste les titulaires du compte CPT-NUM courant a partir
+      *    de la ligne 9 (utilisee par CONSULTER et LISTER-TITULAIRES).
+       AFFICHER-TITULAIRES-COMPTE.
+           DISPLAY 'Titulaires:' LINE 9 POSITION 5.
+           MOVE CPT-NUM TO TIT-CPT.
+           MOVE 0 TO TIT-SEQ.
+           START TITULAIRES KEY >= TIT-CLE
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           MOVE 10 TO WS-LIGNE.
+           PERFORM UNTIL WS-EOF = 1 OR WS-LIGNE > 17
+               READ TITULAIRES NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF TIT-CPT NOT = CPT-NUM
+                           MOVE 1 TO WS-EOF
+                       ELSE
+                           DISPLAY TIT-SEQ LINE WS-LIGNE POSITION 7
+                           DISPLAY TIT-NOM LINE WS-LIGNE POSITION 11
+                           ADD 1 TO WS-LIGNE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *    Recherche par sous-chaine de nom (parcours sequentiel
+      *    complet, TITULAIRES n'etant indexe que par TIT-CLE, donc
+      *    par numero de compte).
+       RECHERCHER-TITULAIRE-NOM.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- RECHERCHE TITULAIRE PAR NOM ---' LINE 2
+               POSITION 22 HIGHLIGHT.
+           DISPLAY 'Nom (ou partie) a rechercher:' LINE 4 POSITION 10.
+           ACCEPT WS-RECH-NOM LINE 4 POSITION 41.
+           MOVE FUNCTION TRIM(WS-RECH-NOM) TO WS-RECH-NOM.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-RECH-NOM))
+               TO WS-RECH-LONGUEUR.
+           DISPLAY 'COMPTE     | SEQ | NOM'
+               LINE 6 POSITION 10 UNDERLINE.
+           DISPLAY '-----------+-----+-----------------------'
+               LINE 7 POSITION 10.
+           MOVE LOW-VALUES TO TIT-CLE.
+           START TITULAIRES KEY >= TIT-CLE
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           MOVE 8 TO WS-LIGNE.
+           PERFORM UNTIL WS-EOF = 1 OR WS-LIGNE > 18
+               READ TITULAIRES NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF WS-RECH-LONGUEUR > 0
+                           MOVE 0 TO WS-RECH-OCCURENCES
+                           INSPECT TIT-NOM TALLYING
+                               WS-RECH-OCCURENCES FOR ALL
+                               WS-RECH-NOM(1:WS-RECH-LONGUEUR)
+                           IF WS-RECH-OCCURENCES > 0
+                               DISPLAY TIT-CPT LINE WS-LIGNE
+                                   POSITION 10
+                               DISPLAY '|' LINE WS-LIGNE POSITION 21
+                               DISPLAY TIT-SEQ LINE WS-LIGNE
+                                   POSITION 23
+                               DISPLAY '|' LINE WS-LIGNE POSITION 27
+                               DISPLAY TIT-NOM LINE WS-LIGNE
+                                   POSITION 29
+                               ADD 1 TO WS-LIGNE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 30.
+           ACCEPT WS-CONFIRM.
+
+      *===============================================
+      * TRAITEMENTS BATCH : INTERETS, VIREMENTS PROGRAMMES,
+      * CONTROLE DE FIN DE JOURNEE
+      *===============================================
+       MENU-OPERATIONS-BATCH.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- OPERATIONS BANCAIRES (BATCH) ---' LINE 2
+               POSITION 21 HIGHLIGHT.
+           DISPLAY '1. Calcul des interets mensuels' LINE 6
+               POSITION 22.
+           DISPLAY '2. Creer un virement programme' LINE 8
+               POSITION 22.
+           DISPLAY '3. Executer les virements programmes dus' LINE 10
+               POSITION 22.
+           DISPLAY '4. Controle de fin de journee' LINE 12
+               POSITION 22.
+           DISPLAY '0. Retour' LINE 14 POSITION 22.
+           DISPLAY 'Choix:' LINE 17 POSITION 22.
+           ACCEPT WS-SOUS-CHOIX LINE 17 POSITION 29.
+           EVALUATE WS-SOUS-CHOIX
+               WHEN 1 PERFORM CALCUL-INTERETS-MENSUELS
+               WHEN 2 PERFORM CREER-VIREMENT-PROGRAMME
+               WHEN 3 PERFORM EXECUTER-VIREMENTS-PROGRAMMES
+               WHEN 4 PERFORM CONTROLE-FIN-JOURNEE
+           END-EVALUATE.
+
+      *    EP (epargne) recoit un interet crediteur de 0.5% par
+      *    mois sur un solde positif ; un compte CC en decouvert
+      *    paie un interet debiteur de 1.5% par mois sur la partie
+      *    negative de son solde.
+       CALCUL-INTERETS-MENSUELS.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- INTERETS MENSUELS ---' LINE 2 POSITION 27
+               HIGHLIGHT.
+           DISPLAY 'COMPTE' LINE 5 POSITION 5 UNDERLINE.
+           DISPLAY 'SOLDE' LINE 5 POSITION 20 UNDERLINE.
+           DISPLAY 'INTERET' LINE 5 POSITION 34 UNDERLINE.
+           DISPLAY '---------------------------------------------------'
+               LINE 6 POSITION 5.
+           MOVE 0 TO CPT-NUM.
+           START COMPTES KEY >= CPT-NUM
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           MOVE 0 TO WS-COUNT.
+           MOVE 7 TO WS-LIGNE.
+           PERFORM UNTIL WS-EOF = 1
+               READ COMPTES NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       PERFORM CALCULER-INTERET-COMPTE
+               END-READ
+           END-PERFORM.
+           DISPLAY '---------------------------------------------------'
+               LINE 19 POSITION 5.
+           DISPLAY WS-COUNT LINE 20 POSITION 5.
+           DISPLAY 'compte(s) ajuste(s)' LINE 20 POSITION 10.
+           DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 32.
+           ACCEPT WS-CONFIRM.
+
+       CALCULER-INTERET-COMPTE.
+           MOVE 0 TO WS-MONTANT.
+           IF CPT-DERNIER-INTERET = WS-DATE-JOUR(1:6)
+               GO TO CALCULER-INTERET-COMPTE-EXIT
+           END-IF.
+           IF CPT-TYPE = 'EP' AND CPT-SOLDE > 0
+               COMPUTE WS-MONTANT ROUNDED = CPT-SOLDE * 0.005
+           END-IF.
+           IF CPT-TYPE = 'CC' AND CPT-SOLDE < 0
+               COMPUTE WS-MONTANT ROUNDED = CPT-SOLDE * -0.015
+               COMPUTE WS-MONTANT = 0 - WS-MONTANT
+           END-IF.
+           IF WS-MONTANT NOT = 0
+               ADD WS-MONTANT TO CPT-SOLDE
+               MOVE WS-DATE-JOUR(1:6) TO CPT-DERNIER-INTERET
+               REWRITE COMPTE-REC
+               MOVE 'IN' TO MVB-TYPE
+               MOVE WS-MONTANT TO MVB-MONTANT
+               MOVE 'INTERET MENSUEL' TO MVB-LIBELLE
+               PERFORM ENREGISTRER-MOUVEMENT-BANQUE
+               IF WS-LIGNE <= 18
+                   DISPLAY CPT-NUM LINE WS-LIGNE POSITION 5
+                   MOVE CPT-SOLDE TO WS-SOLDE-EDIT
+                   DISPLAY WS-SOLDE-EDIT LINE WS-LIGNE POSITION 18
+                   MOVE WS-MONTANT TO WS-MONTANT-EDIT
+                   DISPLAY WS-MONTANT-EDIT LINE WS-LIGNE POSITION 33
+                   ADD 1 TO WS-LIGNE
+               END-IF
+               ADD 1 TO WS-COUNT
+           END-IF.
+       CALCULER-INTERET-COMPTE-EXIT.
+           EXIT.
+
+      *    Un virement programme est execute au plus une fois par
+      *    jour calendaire, le jour du mois indique, entre deux
+      *    comptes existants et disposant du solde necessaire.
+       CREER-VIREMENT-PROGRAMME.
            DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
-           DISPLAY '--- HISTORIQUE ---' LINE 2 POSITION 31 HIGHLIGHT.
-           DISPLAY '*** FONCTIONNALITE NON DISPONIBLE ***'
-               LINE 10 POSITION 21 REVERSE-VIDEO.
-           DISPLAY '(Necessite fichier mouvements)' LINE 12 POSITION 25.
+           DISPLAY '--- NOUVEAU VIREMENT PROGRAMME ---' LINE 2
+               POSITION 22 HIGHLIGHT.
+           DISPLAY 'Compte source:' LINE 5 POSITION 15.
+           ACCEPT VPR-SOURCE LINE 5 POSITION 33.
+           DISPLAY 'Compte destinataire:' LINE 6 POSITION 15.
+           ACCEPT VPR-DEST LINE 6 POSITION 40.
+           DISPLAY 'Montant:' LINE 7 POSITION 15.
+           ACCEPT VPR-MONTANT LINE 7 POSITION 27.
+           DISPLAY 'Jour du mois (01-28):' LINE 8 POSITION 15.
+           ACCEPT VPR-JOUR-MOIS LINE 8 POSITION 40.
+           DISPLAY 'Libelle:' LINE 9 POSITION 15.
+           ACCEPT VPR-LIBELLE LINE 9 POSITION 27.
+           MOVE WS-NEXT-VPR TO VPR-NUM.
+           ADD 1 TO WS-NEXT-VPR.
+           MOVE 0 TO VPR-DERNIERE-EXEC.
+           MOVE 'Y' TO VPR-ACTIF.
+           WRITE VIR-PROG-REC.
+           DISPLAY '*** VIREMENT PROGRAMME CREE ***' LINE 12
+               POSITION 23 HIGHLIGHT.
+           DISPLAY 'Numero:' LINE 13 POSITION 25.
+           DISPLAY VPR-NUM LINE 13 POSITION 35 HIGHLIGHT.
            DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 32.
            ACCEPT WS-CONFIRM.
+
+       EXECUTER-VIREMENTS-PROGRAMMES.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- EXECUTION VIREMENTS PROGRAMMES ---' LINE 2
+               POSITION 19 HIGHLIGHT.
+           DISPLAY 'SOURCE' LINE 5 POSITION 5 UNDERLINE.
+           DISPLAY 'DEST' LINE 5 POSITION 18 UNDERLINE.
+           DISPLAY 'MONTANT' LINE 5 POSITION 30 UNDERLINE.
+           DISPLAY 'RESULTAT' LINE 5 POSITION 42 UNDERLINE.
+           DISPLAY '---------------------------------------------------'
+               LINE 6 POSITION 5.
+           MOVE 0 TO VPR-NUM.
+           START VIR-PROGRAMMES KEY >= VPR-NUM
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           MOVE 0 TO WS-COUNT.
+           MOVE 7 TO WS-LIGNE.
+           PERFORM UNTIL WS-EOF = 1
+               READ VIR-PROGRAMMES NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF VPR-ACTIF = 'Y' AND
+                           VPR-JOUR-MOIS = WS-DATE-JOUR(7:2) AND
+                           VPR-DERNIERE-EXEC NOT = WS-DATE-JOUR
+                           PERFORM EXECUTER-UN-VIREMENT-PROGRAMME
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY '---------------------------------------------------'
+               LINE 19 POSITION 5.
+           DISPLAY WS-COUNT LINE 20 POSITION 5.
+           DISPLAY 'virement(s) execute(s)' LINE 20 POSITION 10.
+           DISPLAY 'Appuyez ENTREE...' LINE 22 POSITION 32.
+           ACCEPT WS-CONFIRM.
+
+       EXECUTER-UN-VIREMENT-PROGRAMME.
+           MOVE VPR-SOURCE TO CPT-NUM.
+           READ COMPTES
+               INVALID KEY
+                   DISPLAY 'SOURCE INCONNUE' LINE WS-LIGNE POSITION 42
+                   GO TO EXECUTER-UN-VIREMENT-PROGRAMME-EXIT
+           END-READ.
+           COMPUTE WS-DISPO = CPT-SOLDE + CPT-DECOUVERT.
+           IF VPR-MONTANT > WS-DISPO
+               DISPLAY VPR-SOURCE LINE WS-LIGNE POSITION 5
+               DISPLAY VPR-DEST LINE WS-LIGNE POSITION 18
+               MOVE VPR-MONTANT TO WS-MONTANT-EDIT
+               DISPLAY WS-MONTANT-EDIT LINE WS-LIGNE POSITION 28
+               DISPLAY 'SOLDE INSUFFISANT' LINE WS-LIGNE POSITION 42
+               ADD 1 TO WS-LIGNE
+               GO TO EXECUTER-UN-VIREMENT-PROGRAMME-EXIT
+           END-IF.
+           SUBTRACT VPR-MONTANT FROM CPT-SOLDE.
+           REWRITE COMPTE-REC.
+           MOVE 'SO' TO MVB-TYPE.
+           COMPUTE MVB-MONTANT = 0 - VPR-MONTANT.
+           MOVE VPR-LIBELLE TO MVB-LIBELLE.
+           PERFORM ENREGISTRER-MOUVEMENT-BANQUE.
+           MOVE VPR-DEST TO CPT-NUM.
+           READ COMPTES
+               NOT INVALID KEY
+                   ADD VPR-MONTANT TO CPT-SOLDE
+                   REWRITE COMPTE-REC
+                   MOVE 'SO' TO MVB-TYPE
+                   MOVE VPR-MONTANT TO MVB-MONTANT
+                   MOVE VPR-LIBELLE TO MVB-LIBELLE
+                   PERFORM ENREGISTRER-MOUVEMENT-BANQUE
+           END-READ.
+           MOVE WS-DATE-JOUR TO VPR-DERNIERE-EXEC.
+           REWRITE VIR-PROG-REC.
+           DISPLAY VPR-SOURCE LINE WS-LIGNE POSITION 5.
+           DISPLAY VPR-DEST LINE WS-LIGNE POSITION 18.
+           MOVE VPR-MONTANT TO WS-MONTANT-EDIT.
+           DISPLAY WS-MONTANT-EDIT LINE WS-LIGNE POSITION 28.
+           DISPLAY 'OK' LINE WS-LIGNE POSITION 42.
+           ADD 1 TO WS-LIGNE.
+           ADD 1 TO WS-COUNT.
+       EXECUTER-UN-VIREMENT-PROGRAMME-EXIT.
+           EXIT.
+
+      *    Compare le solde total actuel de tous les comptes au
+      *    solde total du dernier controle, ajuste de l'ensemble
+      *    des mouvements survenus depuis, et signale tout ecart
+      *    avant d'enregistrer le nouveau total de reference.
+       CONTROLE-FIN-JOURNEE.
+           DISPLAY ' ' LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY '--- CONTROLE DE FIN DE JOURNEE ---' LINE 2
+               POSITION 22 HIGHLIGHT.
+           PERFORM TOTALISER-SOLDES-COMPTES.
+           PERFORM LIRE-DERNIER-CONTROLE.
+           PERFORM TOTALISER-MOUVEMENTS-DEPUIS.
+           COMPUTE WS-ECART-CONTROLE =
+               WS-SOLDE-TOTAL-CALC -
+               (WS-SOLDE-PRECEDENT + WS-MVT-TOTAL).
+           DISPLAY 'Solde total comptes:' LINE 6 POSITION 15.
+           DISPLAY WS-SOLDE-TOTAL-CALC LINE 6 POSITION 40 HIGHLIGHT.
+           DISPLAY 'Dernier controle (' LINE 8 POSITION 15.
+           DISPLAY WS-DATE-PRECEDENTE LINE 8 POSITION 34.
+           DISPLAY '):' LINE 8 POSITION 42.
+           DISPLAY WS-SOLDE-PRECEDENT LINE 8 POSITION 45.
+           DISPLAY 'Mouvements depuis:' LINE 9 POSITION 15.
+           DISPLAY WS-MVT-TOTAL LINE 9 POSITION 40.
+           IF WS-ECART-CONTROLE = 0
+               DISPLAY '*** CONTROLE OK - AUCUN ECART ***' LINE 12
+                   POSITION 20 HIGHLIGHT
+           ELSE
+               DISPLAY '*** ECART DETECTE ***' LINE 12 POSITION 25
+                   REVERSE-VIDEO BLINK
+               DISPLAY WS-ECART-CONTROLE LINE 13 POSITION 30
+                   HIGHLIGHT
+           END-IF.
+           MOVE WS-DATE-JOUR TO CTB-DATE.
+           MOVE WS-SOLDE-TOTAL-CALC TO CTB-SOLDE-TOTAL.
+           MOVE WS-COUNT TO CTB-NB-COMPTES.
+           OPEN EXTEND BANQUE-CONTROLE.
+           IF NOT WS-CTB-OUVERT-OK
+               OPEN OUTPUT BANQUE-CONTROLE
+           END-IF.
+           WRITE CTRL-BANQUE-REC.
+           CLOSE BANQUE-CONTROLE.
+           DISPLAY 'Appuyez ENTREE...' LINE 20 POSITION 32.
+           ACCEPT WS-CONFIRM.
+
+       TOTALISER-SOLDES-COMPTES.
+           MOVE 0 TO WS-SOLDE-TOTAL-CALC.
+           MOVE 0 TO WS-COUNT.
+           MOVE 0 TO CPT-NUM.
+           START COMPTES KEY >= CPT-NUM
+               INVALID KEY CONTINUE
+           END-START.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ COMPTES NEXT
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       ADD CPT-SOLDE TO WS-SOLDE-TOTAL-CALC
+                       ADD 1 TO WS-COUNT
+               END-READ
+           END-PERFORM.
+
+       LIRE-DERNIER-CONTROLE.
+           MOVE 0 TO WS-SOLDE-PRECEDENT.
+           MOVE 0 TO WS-DATE-PRECEDENTE.
+           OPEN INPUT BANQUE-CONTROLE.
+           IF WS-CTB-OUVERT-OK
+               MOVE 0 TO WS-EOF
+               PERFORM UNTIL WS-EOF = 1
+                   READ BANQUE-CONTROLE
+                       AT END MOVE 1 TO WS-EOF
+                       NOT AT END
+                           MOVE CTB-DATE TO WS-DATE-PRECEDENTE
+                           MOVE CTB-SOLDE-TOTAL TO WS-SOLDE-PRECEDENT
+                   END-READ
+               END-PERFORM
+               CLOSE BANQUE-CONTROLE
+           END-IF.
+
+       TOTALISER-MOUVEMENTS-DEPUIS.
+           MOVE 0 TO WS-MVT-TOTAL.
+           OPEN INPUT MVT-BANQUE.
+           IF WS-MVTB-OUVERT-OK
+               MOVE 0 TO WS-EOF
+               PERFORM UNTIL WS-EOF = 1
+                   READ MVT-BANQUE NEXT
+                       AT END MOVE 1 TO WS-EOF
+                       NOT AT END
+                           IF MVB-DATE > WS-DATE-PRECEDENTE
+                               ADD MVB-MONTANT TO WS-MVT-TOTAL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MVT-BANQUE
+           END-IF.
+
+      *===============================================
+      * JOURNAL D'AUDIT
+      * AUD-AVANT/AUD-APRES sont renseignes par l'appelant avant
+      * chaque PERFORM ; ces trois paragraphes ne font que poser
+      * l'entete (programme/operation/operateur/cle/horodatage) et
+      * ecrire l'enregistrement.
+      *===============================================
+       ECRIRE-AUDIT-CREATE.
+           MOVE 'CREATE' TO AUD-OPERATION.
+           PERFORM ECRIRE-AUDIT.
+
+       ECRIRE-AUDIT-UPDATE.
+           MOVE 'UPDATE' TO AUD-OPERATION.
+           PERFORM ECRIRE-AUDIT.
+
+       ECRIRE-AUDIT-DELETE.
+           MOVE 'DELETE' TO AUD-OPERATION.
+           PERFORM ECRIRE-AUDIT.
+
+       ECRIRE-AUDIT.
+           MOVE 'BANQUE' TO AUD-PROGRAMME.
+           MOVE WS-OPERATEUR TO AUD-OPERATEUR.
+           MOVE CPT-NUM TO AUD-CLE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HEURE.
+           OPEN EXTEND AUDIT.
+           IF NOT WS-AUD-OUVERT-OK
+               OPEN OUTPUT AUDIT
+           END-IF.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT.
